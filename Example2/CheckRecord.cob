@@ -1,71 +1,125 @@
 000010*>
 000020 IDENTIFICATION DIVISION.
 000030 PROGRAM-ID.   CheckRecord.
-000060 DATA DIVISION.
-000070 WORKING-STORAGE SECTION.
-000072 01 LIST.			
-000073 		02 LIST-AMPE PIC X(12) VALUE "152025304050".
-000074 		02 AMPES	REDEFINES  LIST-AMPE  PIC 99 OCCURS 6 TIMES.
-000075 		02 LIST-CATEGORY		PIC X(3)  VALUE "ACD".	 	 
-000076 		02 CATEGORIES	REDEFINES  LIST-CATEGORY PIC X OCCURS 3 TIMES.
-000077 
-000078 		
-000079 01 COUNT-ARRAY.
-000080 		02 COUNT-AMPE	PIC 9.
-000081 		02 COUNT-CATE	PIC 9.	
-000082 		
-000083 01 CHECK.
-000084 		02 CHECK-AMPE	PIC X.
-000085 		02 CHECK-CATE	PIC X.
-000086 				
-000087 		
-000088 LINKAGE SECTION.
-000089 01 BILL-INPUTL.
-000090 		02 BILL-IDL		PIC X(5).
-000091 		02 AMPEL		PIC X(2).
-000092 		02 PRE-MONTHL 	PIC X(4).
-000093 		02 CUR-MONTHL	PIC X(4).
-000094 		02 CATEGORYL	PIC X(1).
-000095 		02 ENDEDL		PIC X(1).
-000096 		02 				PIC X(63).				
-000097 01 CHECKL PIC X. 
-000098 	
-000099	
-000100 PROCEDURE DIVISION USING BILL-INPUTL CHECKL.
-000101******リコードをチェックする********* 
-000102 CHECK-RECORD.
-000103 		PERFORM CHECK-AMPEF
-000104 		PERFORM CHECK-CATEGORYF
-000105 		IF BILL-IDL IS NUMERIC AND 100001 <= BILL-IDL AND BILL-IDL <= 79999 AND 
-000106 		PRE-MONTHL IS NUMERIC AND CUR-MONTHL IS NUMERIC AND PRE-MONTHL <= CUR-MONTHL
-000107 		AND ENDEDL = "*"  AND CHECK-AMPE = "T" AND CHECK-CATE = "T"
-000108 		THEN
-000109 			MOVE "T" TO CHECKL
-000112 		ELSE
-000113 		    MOVE "F" TO CHECKL
-000114 		END-IF
-000115 		EXIT PROGRAM.
-000116 END-CHECK-RECORD.
-000117*
-000118*****アンペをチェックする*********** 
-000119 CHECK-AMPEF.
-000120 		MOVE "F" TO CHECK-AMPE
-000121 		PERFORM VARYING COUNT-AMPE FROM 1 BY 1 UNTIL COUNT-AMPE > 6
-000122 			IF AMPEL = AMPES(COUNT-AMPE) THEN
-000123 			    MOVE "T" TO CHECK-AMPE
-000124 			    EXIT PERFORM
-000125 			END-IF
-000126 		END-PERFORM.
-000129* 		
-000130******区分コードをチェックする******* 		
-000131  CHECK-CATEGORYF.
-000132  	MOVE "F" TO CHECK-CATE
-000133 		PERFORM VARYING COUNT-CATE FROM 1 BY 1 UNTIL COUNT-CATE > 3
-000134 			IF CATEGORYL = CATEGORIES(COUNT-CATE) THEN
-000135 			    MOVE "T" TO CHECK-CATE
-000136 			    EXIT PERFORM
-000137 			END-IF
-000138 		END-PERFORM.			
-000142 END-CHECK-AMPE.
-000143*
-000150 END PROGRAM CheckRecord.
\ No newline at end of file
+000040 ENVIRONMENT DIVISION.
+000050 INPUT-OUTPUT SECTION.
+000060 FILE-CONTROL.
+000070     SELECT REJECT-LOG-FILE ASSIGN TO "REJLOG"
+000080            ORGANIZATION IS LINE SEQUENTIAL
+000090            FILE STATUS   IS REJECT-LOG-STATUS.
+000100*
+000110 DATA DIVISION.
+000120 FILE SECTION.
+000130 FD  REJECT-LOG-FILE.
+000140 01  REJECT-LOG-RECORD.
+000150     02  LOG-DATE-TIME     PIC X(14).
+000160     02  FILLER            PIC X(01).
+000170     02  LOG-BILL-ID       PIC X(05).
+000180     02  FILLER            PIC X(01).
+000190     02  LOG-REJECT-CODE   PIC X(02).
+000200*
+000210 WORKING-STORAGE SECTION.
+000220 01 LIST.			
+000230 		02 LIST-AMPE PIC X(12) VALUE "152025304050".
+000240 		02 AMPES	REDEFINES  LIST-AMPE  PIC 99 OCCURS 6 TIMES.
+000250 		02 LIST-CATEGORY		PIC X(3)  VALUE "ACD".	 	 
+000260 		02 CATEGORIES	REDEFINES  LIST-CATEGORY PIC X OCCURS 3 TIMES.
+000270 
+000280 		
+000290 01 COUNT-ARRAY.
+000300 		02 COUNT-AMPE	PIC 9.
+000310 		02 COUNT-CATE	PIC 9.	
+000320 		
+000330 01 REJECT-LOG-STATUS  PIC X(02) VALUE SPACE.
+000340    88 REJECT-LOG-OPEN-OK VALUE "00".
+000350 01 REJECT-CODE        PIC X(02) VALUE SPACE.
+000360 01 CHECK.
+000370 		02 CHECK-AMPE	PIC X.
+000380 		02 CHECK-CATE	PIC X.
+000390 				
+000400 		
+000410 LINKAGE SECTION.
+000420 01 BILL-INPUTL.
+000430 		02 BILL-IDL		PIC X(5).
+000440 		02 AMPEL		PIC X(2).
+000450 		02 PRE-MONTHL 	PIC X(4).
+000460 		02 CUR-MONTHL	PIC X(4).
+000470 		02 CATEGORYL	PIC X(1).
+000480 		02 ENDEDL		PIC X(1).
+000490 		02 				PIC X(63).				
+000500 01 CHECKL PIC X. 
+000510 	
+000520	
+000530 PROCEDURE DIVISION USING BILL-INPUTL CHECKL.
+000540******リコードをチェックする********* 
+000550 CHECK-RECORD.
+000560 		PERFORM CHECK-AMPEF
+000570 		PERFORM CHECK-CATEGORYF
+000580 		IF BILL-IDL IS NUMERIC AND 00001 <= BILL-IDL AND BILL-IDL <= 79999 AND
+000590 		PRE-MONTHL IS NUMERIC AND CUR-MONTHL IS NUMERIC AND PRE-MONTHL <= CUR-MONTHL
+000600 		AND ENDEDL = "*"  AND CHECK-AMPE = "T" AND CHECK-CATE = "T"
+000610 		THEN
+000620 			MOVE "T" TO CHECKL
+000630 		ELSE
+000640 		    MOVE "F" TO CHECKL
+000650			PERFORM DETERMINE-REJECT-REASON
+000660			PERFORM WRITE-REJECT-LOG
+000670 		END-IF
+000680 		EXIT PROGRAM.
+000690 END-CHECK-RECORD.
+000700*
+000710*****アンペをチェックする*********** 
+000720 CHECK-AMPEF.
+000730 		MOVE "F" TO CHECK-AMPE
+000740 		PERFORM VARYING COUNT-AMPE FROM 1 BY 1 UNTIL COUNT-AMPE > 6
+000750 			IF AMPEL = AMPES(COUNT-AMPE) THEN
+000760 			    MOVE "T" TO CHECK-AMPE
+000770 			    EXIT PERFORM
+000780 			END-IF
+000790 		END-PERFORM.
+000800* 		
+000810******区分コードをチェックする******* 		
+000820  CHECK-CATEGORYF.
+000830  	MOVE "F" TO CHECK-CATE
+000840 		PERFORM VARYING COUNT-CATE FROM 1 BY 1 UNTIL COUNT-CATE > 3
+000850 			IF CATEGORYL = CATEGORIES(COUNT-CATE) THEN
+000860 			    MOVE "T" TO CHECK-CATE
+000870 			    EXIT PERFORM
+000880 			END-IF
+000890 		END-PERFORM.			
+000900*
+000910*****却下理由コードを判定する***********
+000920 DETERMINE-REJECT-REASON.
+000930     EVALUATE TRUE
+000940         WHEN CHECK-AMPE = "F"
+000950             MOVE "04" TO REJECT-CODE
+000960         WHEN CHECK-CATE = "F"
+000970             MOVE "05" TO REJECT-CODE
+000980         WHEN BILL-IDL IS NOT NUMERIC
+000990           OR BILL-IDL < 00001 OR BILL-IDL > 79999
+001000             MOVE "01" TO REJECT-CODE
+001010         WHEN PRE-MONTHL IS NOT NUMERIC
+001020           OR CUR-MONTHL IS NOT NUMERIC
+001030           OR PRE-MONTHL > CUR-MONTHL
+001040             MOVE "02" TO REJECT-CODE
+001050         WHEN ENDEDL NOT = "*"
+001060             MOVE "03" TO REJECT-CODE
+001070         WHEN OTHER
+001080             MOVE "99" TO REJECT-CODE
+001090     END-EVALUATE.
+001100 END-DETERMINE-REJECT-REASON.
+001110*
+001120*****却下ログを出力する*****************
+001130*  ログ未整備環境では書き込みを行わない。
+001140 WRITE-REJECT-LOG.
+001150     OPEN EXTEND REJECT-LOG-FILE
+001160     IF REJECT-LOG-OPEN-OK THEN
+001170         MOVE FUNCTION CURRENT-DATE(1:14) TO LOG-DATE-TIME
+001180         MOVE BILL-IDL     TO LOG-BILL-ID
+001190         MOVE REJECT-CODE  TO LOG-REJECT-CODE
+001200         WRITE REJECT-LOG-RECORD
+001210         CLOSE REJECT-LOG-FILE
+001220     END-IF.
+001230 END-WRITE-REJECT-LOG.
+001250*
+001260 END PROGRAM CheckRecord.
