@@ -1,26 +1,51 @@
 000010*=======================================================================
 000020*@Ç^vZ\bh@@@@@@|TvvOu]ÆõÇv|
 000030*
-000040*@@@ÇÒÉÎ·é^vZðs¤B
-000050*
-000060*@Z®NXF@ÇÒNX
-000070*@ZoÍ@@@F@xiPIC S9(8)j
-000080*
-000090*                              Copyright 1998-2015 FUJITSU LIMITED
-000100*=======================================================================
-000110 METHOD-ID.  Salary-method  OF Manager-class.
-000120 ENVIRONMENT        DIVISION.
-000130 CONFIGURATION      SECTION.
-000140   REPOSITORY.
-000150       CLASS  Manager-class.
-000160 DATA DIVISION.
-000170 WORKING-STORAGE    SECTION.
-000180  01  v|î{         PIC   S9(008).
-000190 LINKAGE SECTION.
-000200  01  k|x         PIC   S9(008).
-000210 PROCEDURE   DIVISION    RETURNING   k|x.
-000220*
-000230     MOVE   î{  OF  SELF     TO    v|î{.
-000240     COMPUTE  k|x   =   v|î{  +  ÁÊè.
-000250*
-000260 END METHOD Salary-method.
+000040*@@@ÇÒÉÎ·é^vZðs¤B�ގДN����ªÝèÏÅ»ÝútÈO
+000050*@@@Å êÎCÞÐÏÆÝÈµ·øxzÍOðÔ·B¾ÅyÑÐïÛ
+000060*@@@¯¿ðTµ½·øxzinet payjðÔ·B
+000070*
+000080*@Z®NXF@ÇÒNX
+000090*@ZoÍ@@@F@·øxziPIC S9(8)j
+000100*
+000110*                              Copyright 1998-2015 FUJITSU LIMITED
+000120*=======================================================================
+000130 METHOD-ID.  Salary-method  OF Manager-class.
+000140 ENVIRONMENT        DIVISION.
+000150 CONFIGURATION      SECTION.
+000160   REPOSITORY.
+000170       CLASS  Manager-class.
+000180 DATA DIVISION.
+000190 WORKING-STORAGE    SECTION.
+000200  01  v|î{         PIC   S9(008).
+000210  01  v|x         PIC   S9(008).
+000220  01  v|¾Å         PIC   S9(008).
+000230  01  v|ÐïÛ¯¿     PIC   S9(008).
+000240  01  v|¾Å¦       PIC   S9V999      VALUE  0.100.
+000250  01  v|ÐïÛ¯¿¦   PIC   S9V999      VALUE  0.140.
+000260  01  v|»Ýút       PIC   X(008).
+000270  01  v|»Ýú.
+000280      02  v|»ÝúW  PIC   X(008).
+000290      02  FILLER          PIC   X(013).
+000300 LINKAGE SECTION.
+000310  01  k|x         PIC   S9(008).
+000320 PROCEDURE   DIVISION    RETURNING   k|x.
+000330*
+000340     MOVE  FUNCTION  CURRENT-DATE   TO   v|»Ýú.
+000350     MOVE  v|»ÝúW                TO   v|»Ýút.
+000360*
+000370     IF     �ގДN����  OF  SELF  NOT =  SPACE
+000380        AND �ގДN����  OF  SELF  <=    v|»Ýút
+000390     THEN
+000400         MOVE  0  TO  k|x
+000410     ELSE
+000420         MOVE   î{  OF  SELF     TO    v|î{
+000430         COMPUTE  v|x   =   v|î{  +  ÁÊè
+000440*
+000450*        ¾ÅyÑÐïÛ¯¿ðTµC·øxzðßéB
+000460         COMPUTE  v|¾Å      ROUNDED  =  v|x  *  v|¾Å¦
+000470         COMPUTE  v|ÐïÛ¯¿  ROUNDED  =  v|x  *  v|ÐïÛ¯¿¦
+000480         COMPUTE  k|x   =   v|x  -  v|¾Å  -  v|ÐïÛ¯¿
+000490     END-IF.
+000500*
+000510 END METHOD Salary-method.
