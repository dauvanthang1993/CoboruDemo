@@ -33,7 +33,8 @@
 000330       �r�d�k�d�b�s��          IS    3
 000340       �h�m�r�d�q�s��          IS    4
 000350       �t�o�c�`�s�d��          IS    5
-000360       �c�d�k�d�s�d��          IS    6.
+000360       �c�d�k�d�s�d��          IS    6
+000365       郵便番号エラー等        IS    7.
 000370*
 000380 REPOSITORY.
 000390     CLASS FJBASE.
@@ -149,7 +150,17 @@
 001490       THEN
 001500           EXIT METHOD
 001510       END-IF.
-001520*
+001511*
+001512*　　　　郵便番号の形式（数字であること）をチェックする。
+001513       IF  NOT  �X�֔ԍ�  IS NUMERIC
+001514       THEN
+001515           MOVE  郵便番号エラー等
+001516                 TO  �v�|�r�p�k������
+001517           INVOKE SELF "ErrorDisplay-method"
+001518                    USING �v�|�r�p�k������
+001519          EXIT METHOD
+001520       END-IF.
+001521*
 001530       EXEC SQL
 001540           SELECT �X�֔ԍ�, �Z�� INTO :�v�|�X�֔ԍ�, :�v�|�Z��
 001550            FROM �Z���\
