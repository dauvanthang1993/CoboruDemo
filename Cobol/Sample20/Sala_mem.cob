@@ -1,28 +1,70 @@
 000010*========================================================================
 000020*@êÊ^vZ\bh@@|TvvOu]ÆõÇii±»jv|
 000030*
-000040*@@@êÊ]ÆõÉÎ·é^vZðs¤B
-000050*
-000060*@Z®NXF@êÊNX
-000070*@ZOVERRIDE\bhi]ÆõNXj
-000080*@ZoÍF      @xiPIC S9(8)j
-000090*
-000100*                              Copyright 1998-2015 FUJITSU LIMITED
-000110*========================================================================
-000120 METHOD-ID.   Salary-method  OF  Member-class.
-000130 ENVIRONMENT        DIVISION.
-000140 CONFIGURATION      SECTION.
-000150  REPOSITORY.
-000160      CLASS  Member-class.
-000170 DATA DIVISION.
-000180 WORKING-STORAGE    SECTION.
-000190  01  v|î{      PIC   S9(8).
-000200 LINKAGE SECTION.
-000210  01  k|x          PIC   S9(8).
-000220 PROCEDURE   DIVISION    RETURNING   k|x.
-000230*
-000240     MOVE     î{  OF SELF    TO   v|î{.
-000250     COMPUTE  k|x  =
-000260              v|î{  +  (cÆÔ  *  ÔOè).
-000270*
-000280 END METHOD Salary-method.
+000040*@@@êÊ]ÆõÉÎ·é^vZðs¤B�ގДN����ªÝèÏÅ»Ýút
+000050*@@@ÈOÅ êÎCÞÐÏÆÝÈµ·øxzÍOðÔ·B¾ÅyÑÐ
+000060*@@@ïÛ¯¿ðTµ½·øxzinet payjðÔ·B
+000070*
+000080*@Z®NXF@êÊNX
+000090*@ZOVERRIDE\bhi]ÆõNXj
+000100*@ZoÍF      @·øxziPIC S9(8)j
+000110*
+000120*                              Copyright 1998-2015 FUJITSU LIMITED
+000130*========================================================================
+000140 METHOD-ID.   Salary-method  OF  Member-class.
+000150 ENVIRONMENT        DIVISION.
+000160 CONFIGURATION      SECTION.
+000170  REPOSITORY.
+000180      CLASS  Member-class.
+000190 DATA DIVISION.
+000200 WORKING-STORAGE    SECTION.
+000210  01  v|î{         PIC   S9(8).
+000220  01  v|x         PIC   S9(8).
+000230  01  v|¾Å         PIC   S9(8).
+000240  01  v|ÐïÛ¯¿     PIC   S9(8).
+000250  01  v|¾Å¦       PIC   S9V999      VALUE  0.100.
+000260  01  v|ÐïÛ¯¿¦   PIC   S9V999      VALUE  0.140.
+000262  01  v|cÆè         PIC   S9(8).
+000264  01  v|cÆèãÀ     PIC   S9(8)      VALUE  100000.
+000266  01  v|cÆÔãÀ     PIC   S9(5)V9(1)  VALUE  080.0.
+000270  01  v|»Ýút       PIC   X(008).
+000280  01  v|»Ýú.
+000290      02  v|»ÝúW  PIC   X(008).
+000300      02  FILLER          PIC   X(013).
+000310 LINKAGE SECTION.
+000320  01  k|x          PIC   S9(8).
+000330 PROCEDURE   DIVISION    RETURNING   k|x.
+000340*
+000350     MOVE  FUNCTION  CURRENT-DATE   TO   v|»Ýú.
+000360     MOVE  v|»ÝúW                TO   v|»Ýút.
+000370*
+000380     IF     �ގДN����  OF  SELF  NOT =  SPACE
+000390        AND �ގДN����  OF  SELF  <=    v|»Ýút
+000400     THEN
+000410         MOVE  0  TO  k|x
+000420     ELSE
+000430         MOVE     î{  OF SELF    TO   v|î{
+000440         COMPUTE  v|cÆè  =
+000442                  cÆÔ  OF  SELF  *  ÔOè  OF  SELF
+000444         IF  v|cÆè  >  v|cÆèãÀ
+000446         THEN
+000448             MOVE  v|cÆèãÀ  TO  v|cÆè
+000449         END-IF
+000450*
+000451*        cÆÔªãÀð´¦Ä¢éêÍCxÌÝ\¦·éB
+000452         IF  cÆÔ  OF  SELF  >  v|cÆÔãÀ
+000453         THEN
+000454             DISPLAY  "xFcÆÔªãÀð´¦Ä¢Ü·B]ÆõÔ"
+000455                      �]�ƈ��ԍ�  OF  SELF
+000456         END-IF
+000457*
+000458         COMPUTE  v|x  =
+000459                  v|î{  +  v|cÆè
+000460*
+000470*        ¾ÅyÑÐïÛ¯¿ðTµC·øxzðßéB
+000480         COMPUTE  v|¾Å      ROUNDED  =  v|x  *  v|¾Å¦
+000490         COMPUTE  v|ÐïÛ¯¿  ROUNDED  =  v|x  *  v|ÐïÛ¯¿¦
+000500         COMPUTE  k|x   =   v|x  -  v|¾Å  -  v|ÐïÛ¯¿
+000510     END-IF.
+000520*
+000530 END METHOD Salary-method.
