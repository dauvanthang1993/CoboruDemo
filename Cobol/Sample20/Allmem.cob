@@ -30,6 +30,7 @@
 000300*�@  �U�j�]�ƈ��f�[�^�X�V�@�@�iUpdate-factory-method�j
 000310*�@  �V�j���]�ƈ����擾�@�@�iNextGet-factory-method�j
 000320*�@  �W�j�]�ƈ��f�[�^�ꊇ�X�V�iAllUpdate-factory-method�j
+000325*�@  �X�j�Z���������`�F�b�N�@�@�iReconcile-factory-method�j
 000330*
 000340*�@�Z�I�u�W�F�N�g���\�b�h
 000350*�@�@�P�j�I�u�W�F�N�g�f�[�^�ɑ΂���CGET�y��SET�̃v���p�e�B���\�b�h
@@ -238,8 +239,22 @@
 002380                                        USING �k�|�X�V���.
 002390*
 002400   END METHOD AllUpdate-factory-method.
+002401*
+002402*========================================================================
+002403*　住所整合性チェックファクトリメソッド（Reconcile-factory-method）
+002404*
+002405*　　　従業員表と住所表との対応関係チェックを、実メソッドに依頼する。
+002406*========================================================================
+002407  METHOD-ID. Reconcile-factory-method.
+002408  DATA DIVISION.
+002409  PROCEDURE DIVISION.
 002410*
-002420  END FACTORY.
+002411      INVOKE �c�a�A�N�Z�X�|�I�u�W�F�N�g "Reconcile-method".
+002412*
+002413  END METHOD Reconcile-factory-method.
+002414*
+002415*
+002416  END FACTORY.
 002430*
 002440  OBJECT.
 002450   DATA DIVISION.
@@ -902,6 +917,84 @@
 009020       STOP RUN.
 009030*
 009040   END METHOD ErrorDisplay-method.
-009050*
-009060   END OBJECT.
-009070  END CLASS AllMember-class.
+009041*
+009042*========================================================================
+009043*　住所整合性チェックメソッド（Reconcile-method）
+009044*
+009045*　　　従業員表に登録されているが住所表に対応する行がない従業員番号、
+009046*　　　および住所表に登録されているが従業員表に対応する行がない住所識
+009047*　　　別を、それぞれカーソルで検出して一覧表示する。
+009048*========================================================================
+009049  METHOD-ID.  Reconcile-method.
+009050  DATA DIVISION.
+009051  WORKING-STORAGE SECTION.
+009052    EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+009053  01  �k�|従業員番号       PIC S9(04).
+009054  01  �k�|住所識別         PIC S9(04).
+009055    EXEC SQL END   DECLARE SECTION END-EXEC.
+009056  01  �k�|不一致件数       PIC   9(05) VALUE 0.
+009057  PROCEDURE DIVISION.
+009058*
+009059      EXEC SQL
+009060          DECLARE CURSOR02 CURSOR FOR
+009061              SELECT �]�ƈ��ԍ� FROM �]�ƈ��\
+009062               WHERE NOT EXISTS
+009063                   (SELECT 1 FROM �Z���\
+009064                     WHERE �Z������ = �]�ƈ��ԍ�)
+009065      END-EXEC.
+009066*
+009067      EXEC SQL OPEN CURSOR02 END-EXEC.
+009068*
+009069      PERFORM UNTIL SQLCODE = 100
+009070          EXEC SQL
+009071              FETCH CURSOR02 INTO :�k�|従業員番号
+009072          END-EXEC
+009073          IF SQLCODE NOT = 100 AND SQLSTATE NOT = "00000"
+009074          THEN
+009075              MOVE �r�d�k�d�b�s��  TO �v�|�r�p�k������
+009076              INVOKE SELF "ErrorDisplay-method"
+009077                           USING �v�|�r�p�k������
+009078          END-IF
+009079          IF SQLCODE = 0
+009080              ADD 1 TO �k�|不一致件数
+009081              DISPLAY "住所未登録：" �k�|従業員番号
+009082          END-IF
+009083      END-PERFORM.
+009084*
+009085      EXEC SQL CLOSE CURSOR02 END-EXEC.
+009086*
+009087      EXEC SQL
+009088          DECLARE CURSOR03 CURSOR FOR
+009089              SELECT �Z������ FROM �Z���\
+009090               WHERE NOT EXISTS
+009091                   (SELECT 1 FROM �]�ƈ��\
+009092                     WHERE �]�ƈ��ԍ� = �Z������)
+009093      END-EXEC.
+009094*
+009095      EXEC SQL OPEN CURSOR03 END-EXEC.
+009096*
+009097      PERFORM UNTIL SQLCODE = 100
+009098          EXEC SQL
+009099              FETCH CURSOR03 INTO :�k�|住所識別
+009100          END-EXEC
+009101          IF SQLCODE NOT = 100 AND SQLSTATE NOT = "00000"
+009102          THEN
+009103              MOVE �r�d�k�d�b�s��  TO �v�|�r�p�k������
+009104              INVOKE SELF "ErrorDisplay-method"
+009105                           USING �v�|�r�p�k������
+009106          END-IF
+009107          IF SQLCODE = 0
+009108              ADD 1 TO �k�|不一致件数
+009109              DISPLAY "従業員未登録：" �k�|住所識別
+009110          END-IF
+009111      END-PERFORM.
+009112*
+009113      EXEC SQL CLOSE CURSOR03 END-EXEC.
+009114*
+009115      DISPLAY "住所整合性チェック　不一致件数：" �k�|不一致件数.
+009116*
+009117  END METHOD Reconcile-method.
+009118*
+009119*
+009120  END OBJECT.
+009121  END CLASS AllMember-class.
