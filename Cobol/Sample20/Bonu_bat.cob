@@ -0,0 +1,168 @@
+000010*========================================================================
+000020*　賞与一括計算バッチ　　　　　　−サンプルプログラム「従業員管理（永続化）」−
+000030*
+000040*　　　従業員表に登録されている全従業員について賞与計算（Bonus-method）
+000050*　　を実行し，全社の賞与総額及び職級毎の賞与小計を求めて報告する。
+000060*
+000070*　〇機能
+000080*　　１）従業員表の先頭から末尾まで全件を読み，各従業員オブジェクトの
+000090*　　　　Bonus-methodを実行する。
+000100*　　２）全社の賞与総額を求める。
+000110*　　３）職級（管理者／一般社員）毎の賞与小計を求める。
+000120*　　４）集計結果を一覧として表示する。
+000130*
+000140*　〇参照クラス
+000150*　　１）従業員クラス　　　　（AllMember-class）
+000160*　　２）一般従業員クラス　　（Member-class）
+000170*　　３）管理者クラス　　　　（Manager-class）
+000180*
+000190*　〇使用データベース表
+000200*　　１）従業員表
+000210*
+000220*                              Copyright 1998-2015 FUJITSU LIMITED
+000230*========================================================================
+000240 PROGRAM-ID.   BonusBatch.
+000250 ENVIRONMENT  DIVISION.
+000260 CONFIGURATION  SECTION.
+000270   REPOSITORY.
+000280      CLASS  Member-class
+000290      CLASS  AllMember-class
+000300      CLASS  Manager-class.
+000310 DATA                   DIVISION.
+000320   WORKING-STORAGE      SECTION.
+000330*
+000340   01  従業員−オブジェクト          OBJECT REFERENCE.
+000350*
+000360   01  Ｗ−従業員情報.
+000370      02  Ｗ−番号情報                PIC S9(04).
+000380      02  Ｗ−職級情報                PIC S9(01).
+000390*
+000400   01  Ｗ−賞与額                    PIC S9(08).
+000410*
+000420   01  Ｗ−集計結果.
+000430      02  Ｗ−処理従業員数            PIC 9(04)  VALUE 0.
+000440      02  Ｗ−賞与総額                PIC S9(09) VALUE 0.
+000450      02  Ｗ−管理者人数              PIC 9(04)  VALUE 0.
+000460      02  Ｗ−管理者賞与小計          PIC S9(09) VALUE 0.
+000470      02  Ｗ−一般社員人数            PIC 9(04)  VALUE 0.
+000480      02  Ｗ−一般社員賞与小計        PIC S9(09) VALUE 0.
+000490*
+000500*========================================================================
+000510*  メイン処理
+000520*========================================================================
+000530 PROCEDURE                  DIVISION.
+000540*
+000550     PERFORM    初期処理.
+000560     PERFORM    賞与一括計算処理.
+000570     PERFORM    集計結果表示処理.
+000580     PERFORM    終了処理.
+000590     STOP RUN.
+000600*
+000610*========================================================================
+000620*  初期処理
+000630*
+000640*　　　データベースに接続する。
+000650*========================================================================
+000660 初期処理     SECTION.
+000670*
+000680     INVOKE  AllMember-class "Connect-factory-method".
+000690*
+000700 初期処理出口.
+000710     EXIT.
+000720*
+000730*========================================================================
+000740*  賞与一括計算処理
+000750*
+000760*（１）従業員表の先頭従業員から順に従業員オブジェクトを獲得し，Bonus-
+000770*　　methodを実行して賞与額を求める。
+000780*（２）求めた賞与額を，全社の賞与総額及び職級毎の賞与小計に積み上げる。
+000790*（３）末尾の従業員まで処理したならば，処理を終了する。
+000800*========================================================================
+000810 賞与一括計算処理     SECTION.
+000820*
+000830     INVOKE   AllMember-class "SetTop-factory-method"
+000840                                        RETURNING  Ｗ−従業員情報.
+000850     PERFORM  従業員オブジェクト獲得処理.
+000860*
+000870     PERFORM  UNTIL  従業員−オブジェクト  =  NULL
+000880         INVOKE   従業員−オブジェクト  "Bonus-method"
+000890                                        RETURNING  Ｗ−賞与額
+000900         ADD      1             TO  Ｗ−処理従業員数
+000910         ADD      Ｗ−賞与額    TO  Ｗ−賞与総額
+000920         EVALUATE  Ｗ−職級情報
+000930         WHEN      1
+000940             ADD  1             TO  Ｗ−管理者人数
+000950             ADD  Ｗ−賞与額    TO  Ｗ−管理者賞与小計
+000960         WHEN      2
+000970             ADD  1             TO  Ｗ−一般社員人数
+000980             ADD  Ｗ−賞与額    TO  Ｗ−一般社員賞与小計
+000990         END-EVALUATE
+001000         INVOKE   AllMember-class "NextGet-factory-method"
+001010                                        RETURNING  Ｗ−従業員情報
+001020         PERFORM  従業員オブジェクト獲得処理
+001030     END-PERFORM.
+001040*
+001050 賞与一括計算処理出口.
+001060     EXIT.
+001070*
+001080*========================================================================
+001090*  従業員オブジェクト獲得処理
+001100*
+001110*（１）Ｗ−従業員情報の職級情報に対応するクラスで従業員オブジェクトを
+001120*　　生成し，RetAt-methodにより番号情報に対応する従業員データを獲得する。
+001130*　　　対応する従業員データが存在しない場合，「従業員−オブジェクト」に
+001140*　　はNULLを設定する。
+001150*========================================================================
+001160 従業員オブジェクト獲得処理    SECTION.
+001170*
+001180     EVALUATE  Ｗ−職級情報
+001190     WHEN      1
+001200         INVOKE Manager-class "NEW"
+001210                             RETURNING 従業員−オブジェクト
+001220     WHEN      2
+001230         INVOKE Member-class "NEW"
+001240                             RETURNING 従業員−オブジェクト
+001250     WHEN      OTHER
+001260         SET   従業員−オブジェクト  TO   NULL
+001270         GO  TO  従業員オブジェクト獲得処理出口
+001280     END-EVALUATE.
+001290     INVOKE  従業員−オブジェクト  "RetAt-method"
+001300                                 USING       Ｗ−番号情報
+001310                                 RETURNING   従業員−オブジェクト.
+001320*
+001330 従業員オブジェクト獲得処理出口.
+001340     EXIT.
+001350*
+001360*========================================================================
+001370*  集計結果表示処理
+001380*
+001390*　　　全社の賞与総額及び職級毎の賞与小計を一覧として表示する。
+001400*========================================================================
+001410 集計結果表示処理     SECTION.
+001420*
+001430     DISPLAY  "========================================".
+001440     DISPLAY  "　　賞与一括計算結果".
+001450     DISPLAY  "========================================".
+001460     DISPLAY  "処理従業員数　　　：　"  Ｗ−処理従業員数  "　名".
+001470     DISPLAY  "賞与総額　　　　　：　"  Ｗ−賞与総額.
+001480     DISPLAY  "----------------------------------------".
+001490     DISPLAY  "管理者　　人数　　：　"  Ｗ−管理者人数    "　名".
+001500     DISPLAY  "管理者　　賞与小計：　"  Ｗ−管理者賞与小計.
+001510     DISPLAY  "一般社員　人数　　：　"  Ｗ−一般社員人数  "　名".
+001520     DISPLAY  "一般社員　賞与小計：　"  Ｗ−一般社員賞与小計.
+001530     DISPLAY  "========================================".
+001540*
+001550 集計結果表示処理出口.
+001560     EXIT.
+001570*
+001580*========================================================================
+001590*  終了処理
+001600*
+001610*　　　データベースを切断する。
+001620*========================================================================
+001630 終了処理        SECTION.
+001640*
+001650     INVOKE  AllMember-class "Disconnect-factory-method".
+001660*
+001670 終了処理出口.
+001680     EXIT.
