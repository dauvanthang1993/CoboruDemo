@@ -44,10 +44,14 @@
 000440   INPUT-OUTPUT         SECTION.
 000450   FILE-CONTROL.
 000460       SELECT  印刷ファイル  ASSIGN  TO  PRINTER.
+000465       SELECT  住所ＣＳＶファイル  ASSIGN  TO  "ADDRESS.CSV"
+000466                 ORGANIZATION  IS  LINE SEQUENTIAL.
 000470 DATA                   DIVISION.
 000480   FILE                 SECTION.
 000490   FD  印刷ファイル.
 000500   01  出力レコード     PIC X(125).
+000502   FD  住所ＣＳＶファイル.
+000504   01  ＣＳＶ出力レコード   PIC X(100).
 000510   WORKING-STORAGE      SECTION.
 000520*
 000530   01  従業員データ.
@@ -122,7 +126,17 @@
 001220      02                              PIC  X(02)  VALUE  SPACE.
 001230      02  印刷−住所                  PIC  X(40).
 001240      02                              PIC  X(28)  VALUE  SPACE.
-001250*
+001241   01  住所印刷ワーク.
+001242      02  住所印刷件数               PIC  9(04)  VALUE  0.
+001243      02  住所印刷明細  OCCURS  999 TIMES.
+001244         03  ワーク−郵便番号        PIC  X(07).
+001245         03  ワーク−従業員番号      PIC  9(04).
+001246         03  ワーク−氏名            PIC  X(16).
+001247         03  ワーク−住所            PIC  X(40).
+001248   01  住所印刷添字１                 PIC  9(04)  COMP.
+001249   01  住所印刷添字２                 PIC  9(04)  COMP.
+001250   01  住所印刷退避                   PIC  X(67).
+001251*
 001260   01  画面入力状態.
 001270      02  状態キー.
 001280         03  状態キー１               PIC  X(01).
@@ -754,11 +768,24 @@
 007540              GO  TO  住所録印刷処理出口
 007550          END-IF
 007560*
-007570          OPEN  OUTPUT  印刷ファイル
-007580          PERFORM  ヘッダー出力処理
-007590          PERFORM  印刷処理
-007600                   UNTIL  従業員−オブジェクト  =  NULL
+007565          MOVE  0  TO  住所印刷件数
+007570          PERFORM  印刷処理
+007575                   UNTIL  従業員−オブジェクト  =  NULL
+007576          PERFORM  住所印刷ソート処理
+007577*
+007580          OPEN  OUTPUT  印刷ファイル
+007585          PERFORM  ヘッダー出力処理
+007590          PERFORM  印刷明細出力処理
+007595                   VARYING  住所印刷添字１  FROM  1  BY  1
+007596                     UNTIL  住所印刷添字１  >  住所印刷件数
 007610          CLOSE  印刷ファイル
+007611*
+007612          OPEN  OUTPUT  住所ＣＳＶファイル
+007613          PERFORM  ＣＳＶヘッダー出力処理
+007614          PERFORM  ＣＳＶ明細出力処理
+007615                   VARYING  住所印刷添字１  FROM  1  BY  1
+007616                     UNTIL  住所印刷添字１  >  住所印刷件数
+007617          CLOSE  住所ＣＳＶファイル
 007620      END-EVALUATE.
 007630*
 007640 住所録印刷処理出口.
@@ -791,27 +818,29 @@
 007910*  印刷処理
 007920*
 007930*（１）データベース表を順次読み込んで従業員オブジェクトを生成し，対象と
-007940*　　なる職級であれば情報をレコードに設定し，印刷ファイルに書き込む。
+007940*　　なる職級であれば情報を住所印刷ワークの表に設定する（印刷は，郵便
+007945*　　番号順に整列した後で行う）。
 007950*========================================================================
 007960 印刷処理         SECTION.
-007970      INITIALIZE  印刷データ.
-007980      MOVE   職級  OF  従業員−オブジェクト  TO  Ｗ−職級.
+007970      MOVE   職級  OF  従業員−オブジェクト  TO  Ｗ−職級.
 007990*
 008000      IF  (画面−職級選択  =  1  AND  Ｗ−職級  =  1)  OR
 008010          (画面−職級選択  =  2  AND  Ｗ−職級  =  2)
 008020      THEN
-008030          MOVE   従業員番号  OF  従業員−オブジェクト  TO
-008040                                                     印刷−従業員番号
-008050          MOVE   氏名        OF  従業員−オブジェクト  TO  印刷−氏名
+008022          IF  住所印刷件数  <  999
+008025              ADD    1                TO  住所印刷件数
+008030              MOVE   従業員番号  OF  従業員−オブジェクト  TO
+008035                  ワーク−従業員番号(住所印刷件数)
+008050              MOVE   氏名        OF  従業員−オブジェクト  TO
+008055                  ワーク−氏名(住所印刷件数)
 008060*
-008070          SET    住所−オブジェクト  TO
-008080                                 住所参照  OF  従業員−オブジェクト
-008090          MOVE   郵便番号    OF  住所−オブジェクト  TO  Ｗ−郵便番号
-008100          MOVE   Ｗ−郵便番号１                      TO  印刷−郵便番号１
-008110          MOVE   Ｗ−郵便番号２                      TO  印刷−郵便番号２
-008120          MOVE   住所        OF  住所−オブジェクト  TO  印刷−住所
-008130*
-008140          WRITE  出力レコード    FROM  印刷データ  AFTER  2
+008070              SET    住所−オブジェクト  TO
+008080                                     住所参照  OF  従業員−オブジェクト
+008090              MOVE   郵便番号    OF  住所−オブジェクト  TO
+008095                  ワーク−郵便番号(住所印刷件数)
+008120              MOVE   住所        OF  住所−オブジェクト  TO
+008125                  ワーク−住所(住所印刷件数)
+008140          END-IF
 008150      END-IF.
 008160*
 008170      INVOKE   AllMember-class  "NextGet-factory-method"
@@ -820,4 +849,105 @@
 008200 印刷処理出口.
 008210      EXIT.
 008220*
-008230 END PROGRAM Main.
+008225*========================================================================
+008226*  住所印刷ソート処理
+008227*
+008228*（１）住所印刷ワークの表を，郵便番号の昇順に単純入替法で整列する。
+008229*========================================================================
+008230 住所印刷ソート処理     SECTION.
+008231*
+008232      PERFORM  住所印刷ソート外側
+008233               VARYING  住所印刷添字１  FROM  1  BY  1
+008234                 UNTIL  住所印刷添字１  >  住所印刷件数  -  1.
+008235*
+008236 住所印刷ソート処理出口.
+008237      EXIT.
+008238*
+008239*========================================================================
+008240*  住所印刷ソート外側
+008241*========================================================================
+008242 住所印刷ソート外側     SECTION.
+008243*
+008244      PERFORM  住所印刷ソート比較
+008245               VARYING  住所印刷添字２  FROM  1  BY  1
+008246                 UNTIL  住所印刷添字２  >  住所印刷件数  -  住所印刷添字１.
+008247*
+008248 住所印刷ソート外側出口.
+008249      EXIT.
+008250*
+008251*========================================================================
+008252*  住所印刷ソート比較
+008253*
+008254*（１）隣り合う要素の郵便番号を比較し，昇順でなければ入れ替える。
+008255*========================================================================
+008256 住所印刷ソート比較     SECTION.
+008257*
+008258      IF  ワーク−郵便番号(住所印刷添字２)  >
+008259          ワーク−郵便番号(住所印刷添字２ + 1)
+008260      THEN
+008261          MOVE  住所印刷明細(住所印刷添字２)      TO  住所印刷退避
+008262          MOVE  住所印刷明細(住所印刷添字２ + 1)  TO
+008263              住所印刷明細(住所印刷添字２)
+008264          MOVE  住所印刷退避                       TO
+008265              住所印刷明細(住所印刷添字２ + 1)
+008266      END-IF.
+008267*
+008268 住所印刷ソート比較出口.
+008269      EXIT.
+008270*
+008300*========================================================================
+008301*  印刷明細出力処理
+008302*
+008303*（１）郵便番号順に整列済みの住所印刷ワークの表から，明細行を１行ずつ
+008304*　　印刷ファイルへ書き込む。
+008305*========================================================================
+008310 印刷明細出力処理       SECTION.
+008311*
+008312      INITIALIZE  印刷データ.
+008313      MOVE  ワーク−従業員番号(住所印刷添字１)  TO  印刷−従業員番号.
+008314      MOVE  ワーク−氏名(住所印刷添字１)        TO  印刷−氏名.
+008315      MOVE  ワーク−郵便番号(住所印刷添字１)    TO  Ｗ−郵便番号.
+008316      MOVE  Ｗ−郵便番号１                       TO  印刷−郵便番号１.
+008317      MOVE  Ｗ−郵便番号２                       TO  印刷−郵便番号２.
+008318      MOVE  ワーク−住所(住所印刷添字１)        TO  印刷−住所.
+008319      WRITE  出力レコード    FROM  印刷データ  AFTER  2.
+008320*
+008321 印刷明細出力処理出口.
+008322      EXIT.
+008323*
+008330*========================================================================
+008331*  ＣＳＶヘッダー出力処理
+008332*
+008333*（１）住所録ＣＳＶファイルの先頭に，項目名の見出し行を書き込む。
+008334*========================================================================
+008340 ＣＳＶヘッダー出力処理     SECTION.
+008341*
+008342      MOVE  "EMPNO,NAME,ZIP,ADDRESS"  TO  ＣＳＶ出力レコード.
+008343      WRITE  ＣＳＶ出力レコード.
+008344*
+008345 ＣＳＶヘッダー出力処理出口.
+008346      EXIT.
+008347*
+008350*========================================================================
+008351*  ＣＳＶ明細出力処理
+008352*
+008353*（１）郵便番号順に整列済みの住所印刷ワークの表から，カンマ区切りの
+008354*　　明細行を１行ずつＣＳＶファイルへ書き込む。
+008355*========================================================================
+008360 ＣＳＶ明細出力処理     SECTION.
+008361*
+008362      INITIALIZE  ＣＳＶ出力レコード.
+008363      STRING  ワーク−従業員番号(住所印刷添字１)  DELIMITED BY SIZE
+008364              ","                                 DELIMITED BY SIZE
+008365              ワーク−氏名(住所印刷添字１)          DELIMITED BY SIZE
+008366              ","                                 DELIMITED BY SIZE
+008367              ワーク−郵便番号(住所印刷添字１)      DELIMITED BY SIZE
+008368              ","                                 DELIMITED BY SIZE
+008369              ワーク−住所(住所印刷添字１)          DELIMITED BY SIZE
+008370         INTO  ＣＳＶ出力レコード.
+008371      WRITE  ＣＳＶ出力レコード.
+008372*
+008373 ＣＳＶ明細出力処理出口.
+008374      EXIT.
+008375*
+008380 END PROGRAM Main.
