@@ -36,164 +36,218 @@
 000360      RECORD KEY   IS ���[�U�h�c
 000370      LOCK MODE    IS AUTOMATIC
 000380      FILE STATUS  IS �a���t�@�C�����o�͏��.
-000390 DATA DIVISION.
-000400  FILE SECTION.
-000410   FD �a���t�@�C��.
-000420    01 �a���f�[�^.
-000430     02 ���[�U�h�c                PIC X(32).
-000440     02 �c��                      PIC 9(16).
-000450  WORKING-STORAGE SECTION.
-000460  01 �a���t�@�C�����o�͏��       PIC X(02).
-000470  COPY SESSDATA.
-000480 PROCEDURE DIVISION.
-000490*
-000500*=================================================================
-000510*  SWEEP-SESSION���\�b�h
-000520*  �Z�V�����^�C���A�E�g���ɌĂяo����܂��B
-000530*=================================================================
-000540 IDENTIFICATION DIVISION.
-000550  METHOD-ID. SWEEP-SESSION OVERRIDE.
-000560 DATA DIVISION.
-000570 PROCEDURE DIVISION.
-000580     CLOSE �a���t�@�C��.
-000590     EXIT METHOD.
-000600 END METHOD SWEEP-SESSION.
+000382     SELECT セッションログファイル ASSIGN TO "SESSLOG"
+000384      ORGANIZATION IS LINE SEQUENTIAL
+000386      FILE STATUS   IS セッションログ状態.
+000440 DATA DIVISION.
+000450  FILE SECTION.
+000460   FD �a���t�@�C��.
+000470    01 �a���f�[�^.
+000480     02 ���[�U�h�c                PIC X(32).
+000490     02 �c��                      PIC 9(16).
+000491     02 ログイン中フラグ            PIC X(01).
+000493        88 ログイン中               VALUE "1".
+000512*
+000514   FD  セッションログファイル.
+000516   01  セッションログレコード.
+000517       03  ログ日時          PIC X(14).
+000518       03  FILLER            PIC X(01).
+000519       03  ログユーザID      PIC X(32).
+000570  WORKING-STORAGE SECTION.
+000580  01 �a���t�@�C�����o�͏��       PIC X(02).
+000582  01 セッションログ状態      PIC X(02) VALUE SPACE.
+000584     88 セッションログ正常   VALUE "00".
+000590  COPY SESSDATA.
+000592  01 取引限度額               PIC 9(16) VALUE 1000000.
+000600 PROCEDURE DIVISION.
 000610*
 000620*=================================================================
-000630*  �������������\�b�h
-000640*=================================================================
-000650 IDENTIFICATION DIVISION.
-000660  METHOD-ID. ����������.
-000670 DATA DIVISION.
-000680  LINKAGE SECTION.
-000690   01 USERID   PIC X(32).
-000700   01 BALANCE  PIC 9(16).
-000710   01 ���A�l   PIC 9(09) COMP-5.
-000720 PROCEDURE DIVISION USING USERID BALANCE RETURNING ���A�l.
-000730     MOVE 0 TO ���A�l.
-000740     MOVE USERID TO S-USERID.
-000750     *> �a���t�@�C�����I�[�v������
-000760     OPEN I-O �a���t�@�C��.
-000770     *> �I�[�v���ɐ������������ׂ�
-000780     IF �a���t�@�C�����o�͏�� NOT = "00"
-000790       MOVE 1 TO ���A�l
-000800       EXIT METHOD
-000810     END-IF.
-000820*
-000830      MOVE USERID TO ���[�U�h�c.
-000840      READ �a���t�@�C�� INVALID KEY
-000850        MOVE 2 TO ���A�l
-000860        CLOSE �a���t�@�C��
-000870        EXIT METHOD
-000880      END-READ.
-000890      *> ���R�[�h�����b�N����Ă���ꍇ
-000900      IF �a���t�@�C�����o�͏��  = "99"
-000910        MOVE 3 TO ���A�l
-000920        CLOSE �a���t�@�C��
-000930        EXIT METHOD
-000940      END-IF.
-000950
-000960      MOVE �c�� TO S-OLDBALANCE BALANCE.
-000970      EXIT METHOD.
-000980 END METHOD ����������.
-000990*
-001000*=================================================================
-001010*  �I���������\�b�h
-001020*=================================================================
-001030 IDENTIFICATION DIVISION.
-001040  METHOD-ID. �I������.
-001050 DATA DIVISION.
-001060 PROCEDURE DIVISION.
-001070     CLOSE �a���t�@�C��.
-001080     EXIT METHOD.
-001090 END METHOD �I������.
-001100*
-001110*=================================================================
-001120*  �Z�V�����f�[�^�擾
-001130*=================================================================
-001140 IDENTIFICATION DIVISION.
-001150  METHOD-ID. �Z�V�����f�[�^�擾.
-001160 DATA DIVISION.
-001170  LINKAGE SECTION.
-001180   COPY GETDATA.
-001190 PROCEDURE DIVISION USING GETDATA.
-001200     MOVE S-USERID TO G-USERID.
-001210     MOVE S-OLDBALANCE TO G-OLDBALANCE.
-001220     MOVE S-TRADE TO G-TRADE.
-001230     MOVE S-MONEY TO G-MONEY.
-001240     MOVE S-NEWBALANCE TO G-NEWBALANCE.
-001250     EXIT METHOD.
-001260 END METHOD �Z�V�����f�[�^�擾.
-001270*
-001280*=================================================================
-001290*  �a�����\�b�h
-001300*=================================================================
-001310 IDENTIFICATION DIVISION.
-001320  METHOD-ID. �a��.
-001330 DATA DIVISION.
-001340  LINKAGE SECTION.
-001350 01 I-MONEY                       PIC 9(16).
-001360 01 O-BALANCE                     PIC 9(16).
-001370 01 ���A�l                        PIC 9(09) COMP-5.
-001380 PROCEDURE DIVISION USING I-MONEY O-BALANCE RETURNING ���A�l.
-001390     MOVE 0 TO ���A�l.
-001400     *> �����ӂꂷ�邩���ׂ�
-001410     IF I-MONEY + S-OLDBALANCE >= 10000000000000000 THEN
-001420       MOVE 1 TO ���A�l
-001430       EXIT METHOD
-001440     END-IF.
-001450     *> �Z�V�����f�[�^�o�^
-001460     SET S-DEPOSIT TO TRUE.
-001470     MOVE I-MONEY TO S-MONEY.
-001480     COMPUTE S-NEWBALANCE = S-OLDBALANCE + S-MONEY.
-001490     MOVE S-NEWBALANCE TO O-BALANCE.
-001500     EXIT METHOD.
-001510 END METHOD �a��.
-001520*
-001530*=================================================================
-001540*  ���߃��\�b�h
-001550*=================================================================
-001560 IDENTIFICATION DIVISION.
-001570  METHOD-ID. ����.
-001580 DATA DIVISION.
-001590  LINKAGE SECTION.
-001600 01 I-MONEY                       PIC 9(16).
-001610 01 O-BALANCE                     PIC 9(16).
-001620 01 ���A�l                        PIC 9(09) COMP-5.
-001630 PROCEDURE DIVISION USING I-MONEY O-BALANCE RETURNING ���A�l.
-001640     MOVE 0 TO ���A�l.
-001650     *> �}�C�i�X�ɂȂ邩���ׂ�
-001660     IF S-OLDBALANCE - I-MONEY < 0 THEN
-001670       MOVE 1 TO ���A�l
-001680       EXIT METHOD
-001690     END-IF.
-001700     *> �Z�V�����f�[�^�o�^
-001710     SET S-REPAYMENT TO TRUE.
-001720     MOVE I-MONEY TO S-MONEY.
-001730     COMPUTE S-NEWBALANCE = S-OLDBALANCE - S-MONEY.
-001740     MOVE S-NEWBALANCE TO O-BALANCE.
-001750     EXIT METHOD.
-001760 END METHOD ����.
-001770*
-001780*=================================================================
-001790*  �X�V���\�b�h
-001800*=================================================================
-001810 IDENTIFICATION DIVISION.
-001820  METHOD-ID. �X�V.
-001830 DATA DIVISION.
-001840  LINKAGE SECTION.
-001850   01 ���A�l   PIC 9(09) COMP-5.
-001860 PROCEDURE DIVISION RETURNING ���A�l.
-001870     MOVE 0 TO ���A�l.
-001880     MOVE S-USERID TO ���[�U�h�c.
-001890     MOVE S-NEWBALANCE TO �c��.
-001900     REWRITE �a���f�[�^.
-001910     *> �o�^�ɐ������������ׂ�
-001920     IF �a���t�@�C�����o�͏�� NOT = "00"
-001930       MOVE 1 TO ���A�l
-001940     END-IF.
-001950     EXIT METHOD.
-001960 END METHOD �X�V.
-001970*
-001980 END OBJECT.
-001990 END CLASS �Z�V�����I�u�W�F�N�g.
+000630*  SWEEP-SESSION���\�b�h
+000640*  �Z�V�����^�C���A�E�g���ɌĂяo����܂��B
+000650*=================================================================
+000660 IDENTIFICATION DIVISION.
+000670  METHOD-ID. SWEEP-SESSION OVERRIDE.
+000680 DATA DIVISION.
+000690 PROCEDURE DIVISION.
+000692*
+000694     *> セッション期限切れの記録を出力する。
+000696     *> ログ未整備環境では書き込みを行わない。
+000700     OPEN EXTEND セッションログファイル.
+000702     IF セッションログ正常 THEN
+000704         MOVE FUNCTION CURRENT-DATE(1:14) TO ログ日時
+000706         MOVE S-USERID                    TO ログユーザID
+000708         WRITE セッションログレコード
+000710         CLOSE セッションログファイル
+000712     END-IF.
+000792*
+000794     *> ログイン中フラグを解除する
+000796     MOVE "0" TO ログイン中フラグ.
+000798     REWRITE �a���f�[�^.
+000840     CLOSE �a���t�@�C��.
+000850     EXIT METHOD.
+000860 END METHOD SWEEP-SESSION.
+000870*
+000880*=================================================================
+000890*  �������������\�b�h
+000900*=================================================================
+000910 IDENTIFICATION DIVISION.
+000920  METHOD-ID. ����������.
+000930 DATA DIVISION.
+000940  LINKAGE SECTION.
+000950   01 USERID   PIC X(32).
+000960   01 BALANCE  PIC 9(16).
+000970   01 ���A�l   PIC 9(09) COMP-5.
+000980 PROCEDURE DIVISION USING USERID BALANCE RETURNING ���A�l.
+000990     MOVE 0 TO ���A�l.
+001000     MOVE USERID TO S-USERID.
+001010     *> �a���t�@�C�����I�[�v������
+001020     OPEN I-O �a���t�@�C��.
+001030     *> �I�[�v���ɐ������������ׂ�
+001040     IF �a���t�@�C�����o�͏�� NOT = "00"
+001050       MOVE 1 TO ���A�l
+001060       EXIT METHOD
+001070     END-IF.
+001080*
+001090      MOVE USERID TO ���[�U�h�c.
+001100      READ �a���t�@�C�� INVALID KEY
+001110        MOVE 2 TO ���A�l
+001120        CLOSE �a���t�@�C��
+001130        EXIT METHOD
+001140      END-READ.
+001150      *> ���R�[�h�����b�N����Ă���ꍇ
+001160      IF �a���t�@�C�����o�͏��  = "99"
+001170        MOVE 3 TO ���A�l
+001180        CLOSE �a���t�@�C��
+001190        EXIT METHOD
+001200      END-IF.
+001202*
+001204      *> 他セッションが利用中でないか調べる
+001206      IF ログイン中 THEN
+001208        MOVE 4 TO ���A�l
+001210        CLOSE �a���t�@�C��
+001212        EXIT METHOD
+001214      END-IF.
+001216*
+001218      *> ログイン中であることを記録する
+001220      SET ログイン中 TO TRUE.
+001222      REWRITE �a���f�[�^.
+001270
+001280      MOVE �c�� TO S-OLDBALANCE BALANCE.
+001290      EXIT METHOD.
+001300 END METHOD ����������.
+001310*
+001320*=================================================================
+001330*  �I���������\�b�h
+001340*=================================================================
+001342*
+001390 IDENTIFICATION DIVISION.
+001400  METHOD-ID. �I������.
+001410 DATA DIVISION.
+001420 PROCEDURE DIVISION.
+001422     *> ログイン中フラグを解除する
+001424     MOVE "0" TO ログイン中フラグ.
+001426     REWRITE �a���f�[�^.
+001430     CLOSE �a���t�@�C��.
+001440     EXIT METHOD.
+001450 END METHOD �I������.
+001460*
+001470*=================================================================
+001480*  �Z�V�����f�[�^�擾
+001490*=================================================================
+001500 IDENTIFICATION DIVISION.
+001510  METHOD-ID. �Z�V�����f�[�^�擾.
+001520 DATA DIVISION.
+001530  LINKAGE SECTION.
+001540   COPY GETDATA.
+001550 PROCEDURE DIVISION USING GETDATA.
+001560     MOVE S-USERID TO G-USERID.
+001570     MOVE S-OLDBALANCE TO G-OLDBALANCE.
+001580     MOVE S-TRADE TO G-TRADE.
+001590     MOVE S-MONEY TO G-MONEY.
+001600     MOVE S-NEWBALANCE TO G-NEWBALANCE.
+001610     EXIT METHOD.
+001620 END METHOD �Z�V�����f�[�^�擾.
+001630*
+001640*=================================================================
+001650*  �a�����\�b�h
+001660*=================================================================
+001670 IDENTIFICATION DIVISION.
+001680  METHOD-ID. �a��.
+001690 DATA DIVISION.
+001700  LINKAGE SECTION.
+001710 01 I-MONEY                       PIC 9(16).
+001720 01 O-BALANCE                     PIC 9(16).
+001730 01 ���A�l                        PIC 9(09) COMP-5.
+001740 PROCEDURE DIVISION USING I-MONEY O-BALANCE RETURNING ���A�l.
+001750     MOVE 0 TO ���A�l.
+001760     *> �����ӂꂷ�邩���ׂ�
+001762     *> 取引限度額を超えていないか調べる
+001764     IF I-MONEY > 取引限度額 THEN
+001766       MOVE 2 TO ���A�l
+001768       EXIT METHOD
+001769     END-IF.
+001770     IF I-MONEY + S-OLDBALANCE >= 10000000000000000 THEN
+001780       MOVE 1 TO ���A�l
+001790       EXIT METHOD
+001800     END-IF.
+001810     *> �Z�V�����f�[�^�o�^
+001820     SET S-DEPOSIT TO TRUE.
+001830     MOVE I-MONEY TO S-MONEY.
+001840     COMPUTE S-NEWBALANCE = S-OLDBALANCE + S-MONEY.
+001850     MOVE S-NEWBALANCE TO O-BALANCE.
+001860     EXIT METHOD.
+001870 END METHOD �a��.
+001880*
+001890*=================================================================
+001900*  ���߃��\�b�h
+001910*=================================================================
+001920 IDENTIFICATION DIVISION.
+001930  METHOD-ID. ����.
+001940 DATA DIVISION.
+001950  LINKAGE SECTION.
+001960 01 I-MONEY                       PIC 9(16).
+001970 01 O-BALANCE                     PIC 9(16).
+001980 01 ���A�l                        PIC 9(09) COMP-5.
+001990 PROCEDURE DIVISION USING I-MONEY O-BALANCE RETURNING ���A�l.
+002000     MOVE 0 TO ���A�l.
+002010     *> �}�C�i�X�ɂȂ邩���ׂ�
+002012     *> 取引限度額を超えていないか調べる
+002014     IF I-MONEY > 取引限度額 THEN
+002016       MOVE 2 TO ���A�l
+002018       EXIT METHOD
+002019     END-IF.
+002020     IF S-OLDBALANCE - I-MONEY < 0 THEN
+002030       MOVE 1 TO ���A�l
+002040       EXIT METHOD
+002050     END-IF.
+002060     *> �Z�V�����f�[�^�o�^
+002070     SET S-REPAYMENT TO TRUE.
+002080     MOVE I-MONEY TO S-MONEY.
+002090     COMPUTE S-NEWBALANCE = S-OLDBALANCE - S-MONEY.
+002100     MOVE S-NEWBALANCE TO O-BALANCE.
+002110     EXIT METHOD.
+002120 END METHOD ����.
+002130*
+002140*=================================================================
+002150*  �X�V���\�b�h
+002160*=================================================================
+002170 IDENTIFICATION DIVISION.
+002180  METHOD-ID. �X�V.
+002190 DATA DIVISION.
+002200  LINKAGE SECTION.
+002210   01 ���A�l   PIC 9(09) COMP-5.
+002220 PROCEDURE DIVISION RETURNING ���A�l.
+002230     MOVE 0 TO ���A�l.
+002240     MOVE S-USERID TO ���[�U�h�c.
+002250     MOVE S-NEWBALANCE TO �c��.
+002260     REWRITE �a���f�[�^.
+002270     *> �o�^�ɐ������������ׂ�
+002280     IF �a���t�@�C�����o�͏�� NOT = "00"
+002290       MOVE 1 TO ���A�l
+002300     END-IF.
+002310     EXIT METHOD.
+002320 END METHOD �X�V.
+002330*
+002340 END OBJECT.
+002350 END CLASS �Z�V�����I�u�W�F�N�g.
+
