@@ -39,6 +39,7 @@
 000390 01 �͈�                OBJECT REFERENCE RANGES.
 000400 01 �ꎞ�I�u�W�F�N�g��  OBJECT REFERENCE COM.
 000410 01 �e�X�g�p�t�@�C��    PIC X(256).
+000415 01 出力用ファイル      PIC X(256).
 000420 01 �v�����^��          PIC X(60).
 000430 01 �I���V�[�g��  PIC X(20).
 000440 01 �Z���s�ʒu          PIC S9(9) COMP-5.
@@ -190,7 +191,13 @@
 001900*======================================================================
 001910*  �u�b�N��ۑ�����, �s�v�ȃI�u�W�F�N�g���폜����
 001920*======================================================================
-001930     INVOKE �u�b�N "SAVE"
+001922*======================================================================
+001924*  テンプレートを残したまま、結果を別名で保存します。
+001926*======================================================================
+001927     DISPLAY " 出力用Excelファイルのファイル名を".
+001928     DISPLAY " フルパスで指定してください".
+001929     ACCEPT  出力用ファイル FROM CONSOLE.
+001930     INVOKE �u�b�N "SaveAs" USING 出力用ファイル
 001940     INVOKE �u�b�N "CLOSE"
 001950     INVOKE �G�N�Z�� "QUIT".
 001960     SET �G�N�Z��       TO NULL.
