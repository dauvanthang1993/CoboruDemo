@@ -6,7 +6,7 @@
 000600**************************************************************************
 000700 01  stockInfo.
 000800     02 stockQuantity             pic 9(04) comp-5.
-000900     02 stockData occurs 20 times indexed by stockIndex.
+000900     02 stockData occurs 50 times indexed by stockIndex.
 001000        03 stockProductNumber     pic X(10).
 001100        03 filler                 pic X(02).
 001200        03 stockProductQuantity   pic 9(10).
