@@ -0,0 +1,86 @@
+000100*=================================================================
+000200*  ファイル名：OLSSTCCK.cob
+000300*  処理概要　：夜間バッチで、倉庫システムから受け取った抽出
+000400*              ファイルと在庫情報ファイルを照合し、数量の不一致
+000500*              および未登録商品を一覧に出力する。
+000600*              オンラインショッピングのＣＧＩ処理とは独立して
+000700*              実行する、単独のバッチプログラムである。
+000800*
+000900* Copyright 1999-2015 FUJITSU LIMITED
+001000*=================================================================
+001100 identification division.
+001200 program-id. "在庫照合".
+001300 environment division.
+001400 input-output section.
+001500 file-control.
+001600     select 在庫情報ファイル assign to sys007
+001700       organization is indexed
+001800       access mode  is random
+001900       record key   is 製品番号
+002000       file status  is 在庫情報ファイルの状態.
+002100     select 倉庫抽出ファイル assign to "WHEXTRCT.DAT"
+002200       organization is sequential
+002300       file status  is 倉庫抽出ファイルの状態.
+002400 data division.
+002500 file section.
+002600 fd  在庫情報ファイル is external.
+002700 01  在庫情報データ.
+002800     02 製品番号            pic x(10).
+002900     02 在庫数              pic 9(10).
+003000 fd  倉庫抽出ファイル.
+003100 01  倉庫抽出データ.
+003200     02 抽出製品番号        pic x(10).
+003300     02 抽出在庫数          pic 9(10).
+003400 working-storage section.
+003410 77  在庫情報ファイルの状態 pic x(2).
+003420 77  倉庫抽出ファイルの状態 pic x(2).
+003500 77  抽出ファイル終了フラグ pic x(1)  value "N".
+003600     88 抽出ファイル終了    value "Y".
+003700 77  処理件数               pic 9(5)  value 0.
+003800 77  一致件数               pic 9(5)  value 0.
+003900 77  不一致件数             pic 9(5)  value 0.
+004000 77  未登録件数             pic 9(5)  value 0.
+004100 procedure division.
+004200*
+004300     open input  倉庫抽出ファイル
+004400     open input  在庫情報ファイル
+004500     perform 抽出データ読込
+004600     perform 照合処理 until 抽出ファイル終了
+004700     close 倉庫抽出ファイル
+004800     close 在庫情報ファイル
+004900     display "在庫照合バッチ"
+005000     display "処理件数：" 処理件数
+005100     display "一致件数：" 一致件数
+005200     display "不一致件数：" 不一致件数
+005300     display "未登録件数：" 未登録件数
+005400     stop run.
+005500*
+005600 抽出データ読込.
+005700     read 倉庫抽出ファイル next record
+005800           at end
+005900               set 抽出ファイル終了 to true
+006000     end-read.
+006100*
+006200*照合処理は、抽出ファイルの１件ごとに在庫情報ファイルをキーで
+006300*読み込み、在庫数を比較する。キーが存在しない場合は未登録商品
+006400*として件数のみ計上する。
+006500*
+006600 照合処理.
+006700     move 抽出製品番号 to 製品番号
+006800     read 在庫情報ファイル
+006900           invalid key
+007000               add 1 to 未登録件数
+007100               display "未登録：" 抽出製品番号
+007200     end-read
+007300     if 在庫情報ファイルの状態 = "00" then
+007400         if 在庫数 = 抽出在庫数 then
+007500             add 1 to 一致件数
+007600         else
+007700             add 1 to 不一致件数
+007800             display "不一致：" 抽出製品番号
+007900                     " 在庫＝" 在庫数
+008000                     " 抽出＝" 抽出在庫数
+008100         end-if
+008200     end-if
+008300     add 1 to 処理件数
+008400     perform 抽出データ読込.
