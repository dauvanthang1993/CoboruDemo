@@ -15,7 +15,7 @@
 001500        03 orderMin               pic X(02).
 001600        03 orderSec               pic X(02).
 001700     02 orderQuantity             pic 9(04) comp-5.
-001800     02 orderData occurs 20 times indexed by orderIndex.
+001800     02 orderData occurs 50 times indexed by orderIndex.
 001900        03 orderProductNumber     pic X(10).
 002000        03 filler                 pic X(02).
 002100        03 orderProductQuantity   pic 9(10).
