@@ -129,9 +129,9 @@
 012900     move zero to quantity.
 013000     perform test before
 013100             varying counter
-013200             from 1 by 1 until counter > 20
+013200             from 1 by 1 until counter > 50
 013300*
-013400       *> numXX(XX=1�`20)���L�[�ɃI�[�_�[���ʂ���������
+013400       *> numXX(XX=1�`50)���L�[�ɃI�[�_�[���ʂ���������
 013500       move counter to numLabelNumber
 013600       move numLabel to COBW3-SEARCH-DATA
 013700       call "COBW3_GET_VALUE_XX" using COBW3
