@@ -138,9 +138,9 @@
 013800     move zero to quantity.
 013900     perform test before
 014000         varying counter
-014100         from 1 by 1 until counter > 20
+014100         from 1 by 1 until counter > 50
 014200*
-014300       *> ProductQuantityXX(XX=1�`20)���L�[�ɃI�[�_�[���ʂ���������
+014300       *> ProductQuantityXX(XX=1�`50)���L�[�ɃI�[�_�[���ʂ���������
 014400       move counter to numLabelNumber
 014500       move numLabel to COBW3-SEARCH-DATA
 014600       call "COBW3_GET_VALUE_XX" using COBW3
