@@ -6,7 +6,7 @@
 000600**************************************************************************
 000700 01  productInfo.
 000800     02 productQuantity           pic 9(04) comp-5.
-000900     02 productData occurs 20 times indexed by productIndex.
+000900     02 productData occurs 50 times indexed by productIndex.
 001000        03 productNumber          pic X(12).
 001100        03 productName            pic X(32).
 001200        03 productModel           pic X(32).
