@@ -32,6 +32,10 @@
 003200   77  �����̌���               PIC XX.
 003300       88  �G���[����                      VALUE "77".
 003400       88  ����I��                        VALUE "00".
+003410*
+003420*  帳票ファイルオープン失敗時の再試行回数
+003430*
+003440   77  オープン試行回数         PIC 9(1)   VALUE 0.
 003500*  ���b�Z�[�W�i���[�̈���Ɏ��s���܂����j
 003600    77  ���[������s            PIC N(20)  VALUE
 003700             NC"���[�̈���Ɏ��s���܂����D".
@@ -43,11 +47,14 @@
 004300*
 004400     SET ����I�� TO TRUE.
 004500*
-004600     PERFORM ���[�̈������I�[�v������.
+004600     PERFORM 帳票ファイルオープン再試行.
 004700*
-004800     PERFORM ���[���o�͂���.
-004900*
-005000     PERFORM ���[�̈������N���[�Y����.
+004750     IF ����̐���
+004800         PERFORM ���[���o�͂���
+004900         PERFORM ���[�̈������N���[�Y����
+004950     ELSE
+004970         SET �G���[���� TO TRUE
+004990     END-IF.
 005100*
 005200  �������I������.
 005300     EXIT PROGRAM.
@@ -59,7 +66,20 @@
 005900      IF NOT ����̐���
 006000        THEN DISPLAY ���[������s UPON ���b�Z�[�W�o�͐�
 006100             SET �G���[���� TO TRUE.
-006200*
+006102*
+006105*帳票ファイルのオープンに失敗した場合，最大３回まで再試行する
+006110*
+006115 帳票ファイルオープン再試行.
+006120      MOVE 0 TO オープン試行回数
+006125      PERFORM ���[�̈������I�[�v������
+006130      PERFORM 帳票ファイルを再オープンする
+006135            UNTIL ����̐��� OR オープン試行回数 >= 3.
+006140*
+006145 帳票ファイルを再オープンする.
+006150      ADD 1 TO オープン試行回数
+006155      PERFORM ���[�̈������I�[�v������.
+006160*
+006165*
 006300*============================================================
 006400*
 006500  ���[�̈������N���[�Y����  SECTION.
