@@ -0,0 +1,154 @@
+000100*========================================================================
+000200*  CSV-edit プログラム
+000300*                                   ｜サンプルプログラム「会議室予約」｜
+000400*
+000500*  予約一覧・会議室仕様一覧を、Excel-editの一覧取得処理と同じ
+000600*  クラス／メソッドからCSV形式の行データに変換して出力する。
+000700*  一覧データそのものの取得はEXCEL-EDITが使っているクラス層の
+000800*  メソッド呼び出しをそのまま再利用し、出力先の違い（セルへの
+000900*  書き込みかCSV行への書き出しか）だけをこのプログラムが担う。
+001000*
+001100*  システム関数クラス
+001200*    １）FJBASE
+001300*
+001400*  参照クラス
+001500*    １）Dict
+001600*    ２）List
+001700*    ３）予約情報クラス／会議室管理クラス
+001800*    ４）リストイテレータ
+001900*
+002000*            Copyright 1999-2015 FUJITSU LIMITED
+002100*========================================================================
+002200 IDENTIFICATION  DIVISION.
+002300 PROGRAM-ID.     CSV-edit.
+002400 ENVIRONMENT     DIVISION.
+002500 CONFIGURATION   SECTION.
+002600 SPECIAL-NAMES.
+002700     SYMBOLIC CONSTANT
+002800     COPY R_CONST.
+002900     .
+003000 REPOSITORY.
+003100     CLASS �\����N���X
+003200     CLASS ��c�����Ǘ��N���X
+003300     CLASS List
+003400     CLASS ���X�g�C�e���[�^
+003500     .
+003600 INPUT-OUTPUT    SECTION.
+003700 FILE-CONTROL.
+003800     SELECT  会議室仕様ＣＳＶファイル ASSIGN TO "ROOMSPEC.CSV"
+003900             ORGANIZATION IS  LINE SEQUENTIAL
+004000             FILE STATUS  IS  会議室仕様ＣＳＶファイルの状態.
+004100     SELECT  予約一覧ＣＳＶファイル   ASSIGN TO "RSVLIST.CSV"
+004200             ORGANIZATION IS  LINE SEQUENTIAL
+004300             FILE STATUS  IS  予約一覧ＣＳＶファイルの状態.
+004400 DATA            DIVISION.
+004500 FILE SECTION.
+004600 FD  会議室仕様ＣＳＶファイル.
+004700 01  会議室仕様ＣＳＶ出力レコード      PIC X(100).
+004800 FD  予約一覧ＣＳＶファイル.
+004900 01  予約一覧ＣＳＶ出力レコード        PIC X(100).
+005000 BASED-STORAGE   SECTION.
+005100     COPY RSVINFO.
+005200     COPY ROOMINFO.
+005300 WORKING-STORAGE SECTION.
+005400 01  会議室仕様ＣＳＶファイルの状態    PIC XX.
+005500 01  予約一覧ＣＳＶファイルの状態      PIC XX.
+005600  01 ��c���d�l���R�[�h           TYPE ��c���d�l.
+005700  01 �\�񃊃X�g���R�[�h           TYPE �\�񃊃X�g.
+005800  01 ��c���Ǘ��I�u�W�F�N�g       OBJECT REFERENCE ��c�����Ǘ��N���X.
+005900  01 ���X�g�I�u�W�F�N�g           OBJECT REFERENCE List.
+006000  01 �C�e���[�^�I�u�W�F�N�g       OBJECT REFERENCE ���X�g�C�e���[�^.
+006100 LINKAGE         SECTION.
+006200  01 �V�[�g���                   PIC X.
+006300 PROCEDURE       DIVISION
+006400                    USING             �V�[�g���.
+006500*========================================================================
+006600*  データのCSV保存
+006700*
+006800*  予約または会議室仕様の一覧データを取得し、同じ並びのCSV行に
+006900*  変換してカンマ区切りのテキストファイルへ書き出す。
+007000*========================================================================
+007100     EVALUATE  �V�[�g���
+007200     WHEN      ��c���V�[�g
+007300       OPEN    OUTPUT             会議室仕様ＣＳＶファイル
+007400     WHEN      �\��V�[�g
+007500       OPEN    OUTPUT             予約一覧ＣＳＶファイル
+007600     END-EVALUATE
+007700*
+007800*  一覧データの取得（EXCEL-EDITの一覧取得処理を再利用）
+007900*
+008000     EVALUATE  �V�[�g���
+008100     WHEN      ��c���V�[�g
+008200       INVOKE  ��c�����Ǘ��N���X   "NEW"
+008300                                      RETURNING        ��c���Ǘ��I�u�W�F�N�g
+008400       INVOKE  ��c���Ǘ��I�u�W�F�N�g "�d�l���X�g�̎Q��"
+008500                                      RETURNING        ���X�g�I�u�W�F�N�g
+008600     WHEN      �\��V�[�g
+008700       INVOKE  �\����N���X         "�\�񃊃X�g�I�u�W�F�N�g�̎Q��"
+008800                                      RETURNING        ���X�g�I�u�W�F�N�g
+008900     END-EVALUATE
+009000     IF  ���X�g�I�u�W�F�N�g NOT = NULL THEN
+009100       INVOKE  ���X�g�C�e���[�^         "�C�e���[�^����"
+009200                                        USING BY CONTENT ���X�g�I�u�W�F�N�g
+009300                                        RETURNING        �C�e���[�^�I�u�W�F�N�g
+009400       INVOKE  �C�e���[�^�I�u�W�F�N�g   "�擪�v�f�ݒ�"
+009500       PERFORM TEST BEFORE 
+009600        UNTIL �C�e���[�^�I�u�W�F�N�g :: "�v�f�m�F" = ZOFF
+009700         EVALUATE �V�[�g���
+009800         WHEN     ��c���V�[�g
+009900           INVOKE  �C�e���[�^�I�u�W�F�N�g :: "���݂̗v�f�擾"  "�d�l�Q��"
+010000                                        RETURNING        ��c���d�l���R�[�h
+010100         WHEN     �\��V�[�g
+010200           INVOKE  �C�e���[�^�I�u�W�F�N�g :: "���݂̗v�f�擾"  "�\��f�[�^�̎Q��"
+010300                                        RETURNING        �\�񃊃X�g���R�[�h
+010400         END-EVALUATE
+010500*
+010600*  ＣＳＶ行の書き出し
+010700*
+010800       EVALUATE  �V�[�g���
+010900       WHEN      ��c���V�[�g
+011000         STRING
+011100                      ��c���� OF ��c���d�l���R�[�h DELIMITED BY SIZE
+011200          ","                          DELIMITED BY SIZE
+011300                      ���     OF ��c���d�l���R�[�h DELIMITED BY SIZE
+011400          ","                          DELIMITED BY SIZE
+011500                      ����     OF ��c���d�l���R�[�h DELIMITED BY SIZE
+011600          ","                          DELIMITED BY SIZE
+011700                      ���     OF ��c���d�l���R�[�h DELIMITED BY SIZE
+011800          INTO     会議室仕様ＣＳＶ出力レコード
+011900         END-STRING
+012000         WRITE    会議室仕様ＣＳＶ出力レコード
+012100       WHEN      �\��V�[�g
+012200         STRING
+012300                      �\��ԍ� OF �\�񃊃X�g���R�[�h DELIMITED BY SIZE
+012400          ","                          DELIMITED BY SIZE
+012500                      �\���   OF �\�񃊃X�g���R�[�h DELIMITED BY SIZE
+012600          ","                          DELIMITED BY SIZE
+012700                      ��c���� OF �\�񃊃X�g���R�[�h DELIMITED BY SIZE
+012800          ","                          DELIMITED BY SIZE
+012900                      ���Ԙg   OF �\�񃊃X�g���R�[�h DELIMITED BY SIZE
+013000          ","                          DELIMITED BY SIZE
+013100                      �\��Җ� OF �\�񃊃X�g���R�[�h DELIMITED BY SIZE
+013200          ","                          DELIMITED BY SIZE
+013300                      ����     OF �\�񃊃X�g���R�[�h DELIMITED BY SIZE
+013400          ","                          DELIMITED BY SIZE
+013500                      ����     OF �\�񃊃X�g���R�[�h DELIMITED BY SIZE
+013600          INTO     予約一覧ＣＳＶ出力レコード
+013700         END-STRING
+013800         WRITE    予約一覧ＣＳＶ出力レコード
+013900       END-EVALUATE
+014000         INVOKE  �C�e���[�^�I�u�W�F�N�g "���v�f�ݒ�"
+014100       END-PERFORM
+014200       SET  �C�e���[�^�I�u�W�F�N�g  TO  NULL
+014300     END-IF
+014400*
+014500*  ＣＳＶファイルのクローズ
+014600*
+014700     EVALUATE  �V�[�g���
+014800     WHEN      ��c���V�[�g
+014900       CLOSE               会議室仕様ＣＳＶファイル
+015000     WHEN      �\��V�[�g
+015100       CLOSE               予約一覧ＣＳＶファイル
+015200     END-EVALUATE
+015300     .
+015400***
