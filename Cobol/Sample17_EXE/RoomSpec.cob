@@ -7,6 +7,9 @@
 000700*
 000800*　〇継承クラス
 000900*　　１）仕様クラス
+000920*
+000940*　〇オブジェクトメソッド
+000960*　　１）定員超過チェック
 001000*
 001100*            Copyright 1999-2015 FUJITSU LIMITED
 001200*========================================================================
@@ -14,8 +17,13 @@
 001400 CLASS-ID.   会議室情報クラス  INHERITS 仕様クラス.
 001500 ENVIRONMENT     DIVISION.
 001600 CONFIGURATION   SECTION.
+001650 SPECIAL-NAMES.
+001660     SYMBOLIC CONSTANT
+001670     COPY R_CONST.
+001680     .
 001700 REPOSITORY.
 001800     CLASS 仕様クラス
+001850     CLASS エラークラス
 001900     .
 002000 FACTORY.
 002100 DATA            DIVISION.
@@ -27,6 +35,38 @@
 002700 OBJECT.
 002800 DATA DIVISION.
 002900 BASED-STORAGE   SECTION.
+002950  COPY ROOMINFO.
 003000 WORKING-STORAGE SECTION.
-003100 END OBJECT.
-003200 END CLASS  会議室情報クラス.
+003050 PROCEDURE       DIVISION.
+003060*========================================================================
+003070*　定員超過チェックメソッド
+003080*
+003090*　　この会議室の定員に対して、指定された予約人数が超えていないかどうか
+003100*　を調べる。超えている場合はエラーを発生させる。定員以内であれば何も
+003110*　行わない。
+003120*
+003130*　Ｚ入力：予約人数 (PIC 9(4) BINARY)
+003140*　Ｚ出力：なし
+003150*========================================================================
+003160 METHOD-ID.  定員超過チェック.
+003170 DATA            DIVISION.
+003180 WORKING-STORAGE SECTION.
+003190  01  会議室データ                    TYPE 会議室仕様.
+003200 LINKAGE         SECTION.
+003210  01  局-予約人数                     PIC 9(4) BINARY.
+003220 PROCEDURE       DIVISION
+003230                    USING             局-予約人数.
+003240 DECLARATIVES.
+003250 ERR SECTION.
+003260     USE AFTER EXCEPTION エラークラス
+003270     INVOKE EXCEPTION-OBJECT          "定員超過エラー".
+003280 END DECLARATIVES.
+003290*
+003300     MOVE  SELF :: "仕様参照"          TO  会議室データ
+003310*
+003320     IF  局-予約人数  >  定員 OF 会議室データ  THEN
+003330       RAISE  エラークラス :: "NEW"
+003340     END-IF
+003350 END METHOD 定員超過チェック.
+003400 END OBJECT.
+003500 END CLASS  会議室情報クラス.
