@@ -55,6 +55,8 @@
 005500  01 �\�񃊃X�g�I�u�W�F�N�g           OBJECT REFERENCE List.
 005600  01 �\��ԍ��ő�l                   PIC S9(4) COMP-5.
 005700  01 �\��f�[�^��                   PIC  9(8) BINARY.
+005701  01 取消履歴リストオブジェクト       OBJECT REFERENCE List.
+005702  01 取消履歴データ数                 PIC  9(8) BINARY.
 005800 PROCEDURE       DIVISION.
 005900*========================================================================
 006000*�@�\��f�[�^�̐������\�b�h
@@ -260,14 +262,255 @@
 026000                    RETURNING         �k�|�\�񃊃X�g�I�u�W�F�N�g.
 026100     SET   �k�|�\�񃊃X�g�I�u�W�F�N�g TO  �\�񃊃X�g�I�u�W�F�N�g
 026200 END METHOD �\�񃊃X�g�I�u�W�F�N�g�̎Q��.
-026300 END FACTORY.
-026400*
+026201*
+026202*========================================================================
+026203*　予約データの重複チェックメソッド
+026204*
+026205*　　指定された予約データと同一の会議室・予約日・時間帯を持つ予約が
+026206*　既に登録されていないかどうかを調べる。一致する予約が見つかった場合
+026207*　は、その予約オブジェクトを返す。見つからなかった場合はNULLを返す
+026208*　（重複が無いのは正常な状態であり、エラーとはしない）。
+026209*
+026210*　Ｚ入力：予約データ (TYPE �\�񃊃X�g)
+026211*　Ｚ出力：重複予約オブジェクト (OBJECT REFERENCE �\����N���X)
+026212*========================================================================
+026213 METHOD-ID.  予約データの重複チェック.
+026214 DATA            DIVISION.
+026215 WORKING-STORAGE SECTION.
+026216  01  �C�e���[�^�I�u�W�F�N�g          OBJECT REFERENCE ���X�g�C�e���[�^.
+026217  01  ���ʃI�u�W�F�N�g                OBJECT REFERENCE.
+026218  01  �\��I�u�W�F�N�g                OBJECT REFERENCE �\����N���X.
+026219  01  �\��f�[�^                      TYPE �\�񃊃X�g.
+026220 LINKAGE         SECTION.
+026221  01  �k�|�\��f�[�^                   TYPE �\�񃊃X�g.
+026222  01  �k�|重複予約オブジェクト         OBJECT REFERENCE �\����N���X.
+026223 PROCEDURE       DIVISION
+026224                    USING             �k�|�\��f�[�^
+026225                    RETURNING         �k�|重複予約オブジェクト.
+026226     INVOKE  ���X�g�C�e���[�^         "�C�e���[�^����"
+026227                                      USING BY CONTENT �\�񃊃X�g�I�u�W�F�N�g
+026228                                      RETURNING        �C�e���[�^�I�u�W�F�N�g
+026229     INVOKE  �C�e���[�^�I�u�W�F�N�g   "�擪�v�f�ݒ�"
+026230 PERFORM TEST BEFORE 
+026231      UNTIL �C�e���[�^�I�u�W�F�N�g :: "�v�f�m�F" = ZOFF
+026232       INVOKE  �C�e���[�^�I�u�W�F�N�g "���݂̗v�f�擾"
+026233                                      RETURNING        ���ʃI�u�W�F�N�g
+026234       SET    �\��I�u�W�F�N�g    TO  ���ʃI�u�W�F�N�g AS �\����N���X
+026235       INVOKE �\��I�u�W�F�N�g        "予約データの参照"
+026236                                      RETURNING        �\��f�[�^
+026237       IF  ��c���� OF �\��f�[�^ = ��c���� OF �k�|�\��f�[�^
+026238       AND �\���   OF �\��f�[�^ = �\���   OF �k�|�\��f�[�^
+026239       AND ���Ԙg   OF �\��f�[�^ = ���Ԙg   OF �k�|�\��f�[�^  THEN
+026240         SET  �k�|重複予約オブジェクト  TO  �\��I�u�W�F�N�g
+026241         SET  �C�e���[�^�I�u�W�F�N�g  TO  NULL
+026242         EXIT METHOD
+026243       END-IF
+026244       INVOKE �C�e���[�^�I�u�W�F�N�g  "���v�f�ݒ�"
+026245 END-PERFORM
+026246     SET  �k�|重複予約オブジェクト  TO  NULL
+026247     SET  �C�e���[�^�I�u�W�F�N�g  TO  NULL
+026248 END METHOD 予約データの重複チェック.
+026249*
+026250*========================================================================
+026251*　予約データの繰返し生成メソッド
+026252*
+026253*　　同一の会議室・時間帯・予約者名で、指定された開始日から１週間
+026254*　（７日）間隔の予約データを指定回数分まとめて生成する。定例会議
+026255*　のような毎週開催の予約をまとめて登録する際に用いる。
+026256*
+026257*　　各回について予約データの重複チェックを行い、既に同一の会議室
+026258*　・予約日・時間帯の予約が存在する場合は、その回だけ生成をスキッ
+026259*　プする（他の回の生成は継続する）。
+026260*
+026261*　Ｚ入力：予約データ (TYPE �\�񃊃X�g)　－　初回分の会議室名・
+026262*　　　　　　　　　　　　　　　　　　　　　　　予約日・時間帯・予約者名
+026263*　　　　　繰返し回数 (PIC 9(02) BINARY)　－　生成する週数（初回を含む）
+026264*　Ｚ出力：生成件数 (PIC 9(02) BINARY)　－　実際に生成できた件数
+026265*========================================================================
+026266 METHOD-ID.  予約データの繰返し生成.
+026267 DATA            DIVISION.
+026268 WORKING-STORAGE SECTION.
+026269  01  繰返しカウンタ                  PIC 9(02) BINARY.
+026270  01  起算日数                        PIC 9(08).
+026271  01  対象日数                        PIC 9(08).
+026272  01  作業用予約データ                TYPE �\�񃊃X�g.
+026273  01  重複予約オブジェクト            OBJECT REFERENCE �\����N���X.
+026274  01  新規予約オブジェクト            OBJECT REFERENCE SELF.
+026275 LINKAGE         SECTION.
+026276  01  �k�|予約データ                   TYPE �\�񃊃X�g.
+026277  01  �k�|繰返し回数                   PIC 9(02) BINARY.
+026278  01  �k�|生成件数                     PIC 9(02) BINARY.
+026279 PROCEDURE       DIVISION
+026280                    USING             �k�|予約データ
+026281                                      �k�|繰返し回数
+026282                    RETURNING         �k�|生成件数.
+026283*
+026284     MOVE  0                        TO  �k�|生成件数
+026285     MOVE  �\��� OF �k�|予約データ  TO  起算日数
+026286     COMPUTE 起算日数 = FUNCTION INTEGER-OF-DATE(起算日数)
+026287     MOVE  1                        TO  繰返しカウンタ
+026288 PERFORM TEST BEFORE UNTIL 繰返しカウンタ > �k�|繰返し回数
+026289       MOVE  �k�|予約データ            TO  作業用予約データ
+026290       COMPUTE 対象日数 = FUNCTION DATE-OF-INTEGER(起算日数 +
+026291                            (繰返しカウンタ - 1) * 7)
+026292       MOVE  対象日数                  TO  �\��� OF 作業用予約データ
+026293       INVOKE  SELF                   "予約データの重複チェック"
+026294                                      USING            作業用予約データ
+026295                                      RETURNING        重複予約オブジェクト
+026296       IF  重複予約オブジェクト = NULL THEN
+026297         INVOKE  SELF                 "予約データの生成"
+026298                                      USING            作業用予約データ
+026299                                      RETURNING        新規予約オブジェクト
+026300        ADD  1                       TO  �k�|生成件数
+026301       END-IF
+026302       ADD  1                         TO  繰返しカウンタ
+026303 END-PERFORM
+026304 END METHOD 予約データの繰返し生成.
+026306*
+026307*========================================================================
+026308*　予約データの取消メソッド
+026309*
+026310*　　指定された予約オブジェクトを予約リストオブジェクトから取り除き、
+026311*　取消履歴リストオブジェクトへ移す。予約データの削除メソッドと違い、
+026312*　取り消した予約の内容は履歴として残すため、呼び出し後に予約状況の
+026313*　取消履歴を参照することができる。
+026314*
+026315*　Ｚ入力：予約オブジェクト (OBJECT REFERENCE �\����N���X)
+026316*　Ｚ出力：なし
+026317*========================================================================
+026318 METHOD-ID.  予約データの取消.
+026319 DATA            DIVISION.
+026320 WORKING-STORAGE SECTION.
+026321  01  本日日付                      PIC 9(8) BINARY.
+026322 LINKAGE         SECTION.
+026323  01  �k�|予約オブジェクト            OBJECT REFERENCE �\����N���X.
+026324 PROCEDURE       DIVISION
+026325                    USING             �k�|予約オブジェクト.
+026326*
+026327     IF  取消履歴リストオブジェクト = NULL THEN
+026328       SET  取消履歴リストオブジェクト  TO  List :: "NEW"
+026329     END-IF
+026330*
+026331     INVOKE  取消履歴リストオブジェクト "Element-PutLast"
+026332                                      USING BY CONTENT �k�|予約オブジェクト
+026333     COMPUTE 取消履歴データ数 = 取消履歴データ数 + 1
+026334     MOVE    FUNCTION CURRENT-DATE(1:8) TO  本日日付
+026335     INVOKE  �k�|予約オブジェクト                     "取消日の設定"
+026336                                      USING BY CONTENT 本日日付
+026337*
+026338     INVOKE  SELF                     "予約データの削除"
+026339                                      USING            �k�|予約オブジェクト
+026340 END METHOD 予約データの取消.
+026341*========================================================================
+026342*　取消履歴データ数の参照メソッド
+026343*
+026344*　　取り消されて履歴に残っている予約の件数を取得する。
+026345*
+026346*　Ｚ入力：なし
+026347*　Ｚ出力：取消履歴データ数 (PIC 9(8) BINARY)
+026348*========================================================================
+026349 METHOD-ID.  取消履歴データ数の参照.
+026350 DATA            DIVISION.
+026351 WORKING-STORAGE SECTION.
+026352 LINKAGE         SECTION.
+026353  01  �k�|取消履歴データ数            PIC 9(8) BINARY.
+026354 PROCEDURE       DIVISION
+026355                    RETURNING         �k�|取消履歴データ数.
+026356     MOVE  取消履歴データ数           TO  �k�|取消履歴データ数
+026357 END METHOD 取消履歴データ数の参照.
+026358*========================================================================
+026359*　取消履歴リストオブジェクトの参照メソッド
+026360*
+026361*　　取消履歴リストオブジェクトを取得する。予約データが一度も取り消さ
+026362*　れていない場合はNULLを返す。
+026363*
+026364*　Ｚ入力：なし
+026365*　Ｚ出力：取消履歴リストオブジェクト (OBJECT REFERENCE List)
+026366*========================================================================
+026367 METHOD-ID.  取消履歴リストオブジェクトの参照.
+026368 DATA            DIVISION.
+026369 WORKING-STORAGE SECTION.
+026370 LINKAGE         SECTION.
+026371  01  �k�|取消履歴リストオブジェクト   OBJECT REFERENCE List.
+026372 PROCEDURE       DIVISION
+026373                    RETURNING         �k�|取消履歴リストオブジェクト.
+026374     SET  �k�|取消履歴リストオブジェクト TO 取消履歴リストオブジェクト
+026375 END METHOD 取消履歴リストオブジェクトの参照.
+026376*========================================================================
+026377*　取消履歴の整理メソッド
+026378*
+026379*　　取消履歴リストオブジェクトのうち、取消日が
+026380*　指定された保持期限（本日からの日数）を過ぎている
+026381*　モノを取消履歴から完全に削除する。日々の予約検索が
+026382*　遅くならないよう、夜間のハウスキーパナで定期的に呼び
+026383*　出すことを想定している。
+026384*
+026385*　ｺ入力、保持日数 (PIC 9(3) BINARY) 　-　保持する日数
+026386*　ｺ出力、削除件数 (PIC 9(8) BINARY) 　-　実際に削除した件数
+026387*========================================================================
+026388 METHOD-ID.  取消履歴の整理.
+026389 DATA            DIVISION.
+026390 WORKING-STORAGE SECTION.
+026391  01  整理用イテレータ          OBJECT REFERENCE ��X�g�C�e���[�^.
+026392  01  整理用結果オブジェクト        OBJECT REFERENCE.
+026393  01  整理用予約オブジェクト            OBJECT REFERENCE �\����N���X.
+026394  01  整理後履歴リストオブジェクト  OBJECT REFERENCE List.
+026395  01  整理後件数                  PIC 9(8) BINARY.
+026396  01  基準日数                    PIC 9(8).
+026397  01  本日日数                      PIC 9(8).
+026398  01  対象取消日                  PIC 9(8) BINARY.
+026399 LINKAGE         SECTION.
+026400  01  �k�|保持日数                      PIC 9(3) BINARY.
+026401  01  �k�|削除件数                    PIC 9(8) BINARY.
+026402 PROCEDURE       DIVISION
+026403                    USING             �k�|保持日数
+026404                    RETURNING         �k�|削除件数.
+026405*
+026406     MOVE    0                        TO  �k�|削除件数
+026407                                           整理後件数
+026408     IF  取消履歴リストオブジェクト = NULL THEN
+026409       EXIT METHOD
+026410     END-IF
+026411*
+026412     MOVE    FUNCTION CURRENT-DATE(1:8) TO  本日日数
+026413     COMPUTE 基準日数 = FUNCTION INTEGER-OF-DATE(本日日数)
+026414                                    - �k�|保持日数
+026415     SET  整理後履歴リストオブジェクト         TO  List :: "NEW"
+026416*
+026417     INVOKE  ��X�g�C�e���[�^         "�C�e���[�^����"
+026418                                      USING BY CONTENT 取消履歴リストオブジェクト
+026419                                      RETURNING        整理用イテレータ
+026420     INVOKE  整理用イテレータ          "�擪�v�f�ݒ�"
+026421 PERFORM TEST BEFORE
+026422      UNTIL 整理用イテレータ :: "�v�f�m�F" = ZOFF
+026423       INVOKE  整理用イテレータ        "���݂̗v�f�擾"
+026424                                      RETURNING        整理用結果オブジェクト
+026425       SET    整理用予約オブジェクト            TO  整理用結果オブジェクト AS �\����N���X
+026426       INVOKE  整理用予約オブジェクト            "取消日の参照"
+026427                                      RETURNING        対象取消日
+026428       IF  FUNCTION INTEGER-OF-DATE(対象取消日) < 基準日数 THEN
+026429         ADD  1                       TO  �k�|削除件数
+026430       ELSE
+026431         INVOKE  整理後履歴リストオブジェクト "Element-PutLast"
+026432                                      USING BY CONTENT 整理用予約オブジェクト
+026433         ADD  1                       TO  整理後件数
+026434       END-IF
+026435       INVOKE  整理用イテレータ          "��v�f�ݒ�"
+026436 END-PERFORM
+026437     SET  整理用イテレータ  TO  NULL
+026438*
+026439     SET  取消履歴リストオブジェクト  TO  整理後履歴リストオブジェクト
+026440     MOVE 整理後件数    TO  取消履歴データ数
+026441 END METHOD 取消履歴の整理.
+026450 END FACTORY.
+026460*
 026500 OBJECT.
 026600 DATA DIVISION.
 026700 BASED-STORAGE   SECTION.
 026800  COPY RSVINFO.
 026900 WORKING-STORAGE SECTION.
 027000  01  �\��f�[�^                  TYPE �\�񃊃X�g.
+027050  01  取消日                      PIC 9(8) BINARY VALUE 0.
 027100 PROCEDURE       DIVISION.
 027200*========================================================================
 027300*�@�\��f�[�^�̐ݒ胁�\�b�h
@@ -301,5 +544,40 @@
 030100                    RETURNING         �k�|�\��f�[�^.
 030200     MOVE   �\��f�[�^            TO  �k�|�\��f�[�^
 030300 END METHOD �\��f�[�^�̎Q��.
+030301*========================================================================
+030302*　取消日の設定メソッド
+030303*
+030304*　　予約が取り消された日付を設定する。予約データの取消メ
+030305*　ソッドから呼び出され、履歴リスト上の整理処理が保持期限を
+030306*　判定する際の基準日として使われる。
+030307*
+030308*　ｺ入力、取消日 (PIC 9(8) BINARY) 　-　YYYYMMDD形式
+030309*　ｺ出力、なし
+030310*========================================================================
+030311 METHOD-ID.  取消日の設定.
+030312 DATA            DIVISION.
+030313 LINKAGE         SECTION.
+030314  01 �k�|取消日                      PIC 9(8) BINARY.
+030315 PROCEDURE       DIVISION
+030316                    USING             �k�|取消日.
+030317     MOVE  �k�|取消日           TO  取消日
+030318 END METHOD 取消日の設定.
+030319*========================================================================
+030320*　取消日の参照メソッド
+030321*
+030322*　　予約が取り消された日付を取得する。取り消されていない
+030323*　場合は 0 を返す。
+030324*
+030325*　ｺ入力、なし
+030326*　ｺ出力、取消日 (PIC 9(8) BINARY)
+030327*========================================================================
+030328 METHOD-ID.  取消日の参照.
+030329 DATA            DIVISION.
+030330 LINKAGE         SECTION.
+030331  01 �k�|取消日                      PIC 9(8) BINARY.
+030332 PROCEDURE       DIVISION
+030333                    RETURNING         �k�|取消日.
+030334     MOVE  取消日                TO  �k�|取消日
+030335 END METHOD 取消日の参照.
 030400 END OBJECT.
 030500 END CLASS  �\����N���X.
