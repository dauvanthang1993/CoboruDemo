@@ -31,367 +31,633 @@
 000310         ����I��       0
 000320         �F�؎��s       100
 000330         �݌ɕs��       200
-000340         ���i�ԍ����o�^ 1000
-000350         �V�X�e���G���[ 10000
-000360         EXECSQL-OK     "00000"
-000370         SQSVCNN-OK     "01000"    *> Microsoft SQL server�ŗL�̒l
-000380         .
-000390 REPOSITORY.
-000400        CLASS FJBASE
-000410        .
-000420 OBJECT.
-000430 DATA DIVISION.
-000440 WORKING-STORAGE SECTION.
-000450     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-000460 01 SQLSTATE PIC X(5).
-000470 01 SQLMSG   PIC X(110).
-000480     EXEC SQL END DECLARE SECTION END-EXEC.
-000490 PROCEDURE DIVISION.
-000500*======================================================================
-000510*  �����\�b�h��  �F�ڋq���擾
-000520*      �T�v  �F�o�^���[�U�h�c�^�p�X���[�h�̑g�������m�F���܂��B
-000530*                   ���A�l�ƈӖ��͈ȉ��̂Ƃ���ł��B
-000540*                     0     = ����I���i�o�^���ƈ�v�j
-000550*                     100   = �F�؎��s�i�o�^���ƕs��v�j
-000560*                     10000 = �V�X�e���G���[�i�c�a�A�N�Z�X���ɃG���[�����j
-000570*                             ���G���[�̏ڍׂ̓C�x���g���O�ɏo�͂��܂��B
-000580*      �p�����^  �Fusing    userInfo
-000590*                  return   PIC 9(9) COMP-5
-000600*      �g�p  �FuserID��userPassword�ɕ������ݒ肵�Čďo���B
-000610*======================================================================
-000620 METHOD-ID. �ڋq���擾.
-000630 DATA DIVISION.
-000640 WORKING-STORAGE SECTION.
-000650     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-000660 01 W-USERID.
-000670  49 ULG     PIC S9(4) COMP-5.
-000680  49 UID     PIC X(32).
-000690 01 W-PASSWD.
-000700  49 PLG     PIC S9(4) COMP-5.
-000710  49 PWD     PIC X(32).
-000720     EXEC SQL END DECLARE SECTION END-EXEC.
-000730 LINKAGE SECTION.
-000740 01 userID       PIC X(32).
-000750 01 userPassword PIC X(32).
-000760 01 RET      PIC S9(6) COMP-5.
-000770 PROCEDURE DIVISION USING userID
-000780                          userPassword
-000790                    RETURNING RET.
-000800     *> �p�X���[�h���擾���܂��B
-000810     COMPUTE ULG = FUNCTION STORED-CHAR-LENGTH(userID)
-000820     MOVE userID TO UID
-000830*================================================================
-000840*  �c�a�ɐڑ����āA�ڋq�e�[�u�����烆�[�U�h�c���L�[�Ƀp�X���[�h��
-000850*  ���o���܂��B
-000860*================================================================
-000870     EXEC SQL CONNECT TO DEFAULT END-EXEC
-000880     IF NOT (SQLSTATE = EXECSQL-OK OR SQSVCNN-OK) THEN
-000890       MOVE �V�X�e���G���[ TO RET
-000900       INVOKE SELF "WRITE-ERR-LOG"
-000910       GO TO METHOD-EXIT
-000920     END-IF
-000930
-000940     EXEC SQL
-000950          SELECT �p�X���[�h INTO :W-PASSWD FROM �ڋq
-000960                 WHERE ���[�U�h�c = :W-USERID
-000970     END-EXEC
-000980     MOVE PWD TO userpassword
-000990
-001000     IF NOT SQLSTATE = EXECSQL-OK THEN
-001010       MOVE �F�؎��s TO RET
-001020     END-IF
-001030*================================================================
-001040*  �c�a��ؒf���܂��B
-001050*================================================================
-001060     EXEC SQL ROLLBACK WORK END-EXEC
-001070     EXEC SQL DISCONNECT DEFAULT END-EXEC.
-001080 METHOD-EXIT.
-001090     EXIT METHOD.
-001100 END METHOD  �ڋq���擾.
-001110/
-001120*======================================================================
-001130*  �����\�b�h��  �F�݌ɖ⍇�킹
-001140*      �T�v  �F�݌ɐ����v�Z����
-001150*                   ���A�l�ƈӖ��͈ȉ��̂Ƃ���ł��B
-001160*                     0     = ����I��
-001170*                     1000  = ���i�ԍ����o�^
-001180*                     10000 = �V�X�e���G���[�i�c�a�A�N�Z�X���ɃG���[�����j
-001190*                             ���G���[�̏ڍׂ̓C�x���g���O�ɏo�͂��܂��B
-001200*      �p�����^  �Fusing    stockInfo
-001210*                  return   PIC 9(9) COMP-5
-001220*      �g�p  �FuserID�i���[�U�h�c�j��userPassword�i�p�X���[�h�j��
-001230*              �������ݒ肵�Čďo���B
-001240*======================================================================
-001250 METHOD-ID.  �݌ɖ⍇�킹.
-001260 DATA DIVISION.
-001270 WORKING-STORAGE SECTION.
-001280      EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-001290 01 W-NUM PIC X(10).
-001300 01 W-QT  PIC S9(10).
-001310      EXEC SQL END DECLARE SECTION END-EXEC.
-001320 LINKAGE SECTION.
-001330 01 stockProductNumber     PIC X(10).  *> ���i�ԍ�
-001340 01 stockProductQuantity   PIC 9(10).  *> �݌ɐ���
-001350 01 RET           PIC 9(9) COMP-5.
-001360 PROCEDURE DIVISION USING stockProductNumber
-001370                          stockProductQuantity
-001380                    RETURNING RET.
-001390
-001400     MOVE ����I�� TO RET
-001410*================================================================
-001420*  �c�a�ɐڑ����܂��B
-001430*================================================================
-001440     EXEC SQL CONNECT TO DEFAULT END-EXEC
-001450     IF NOT (SQLSTATE = EXECSQL-OK OR SQSVCNN-OK) THEN
-001460       MOVE �V�X�e���G���[ TO RET
-001470       INVOKE SELF "WRITE-ERR-LOG"
-001480       GO TO METHOD-EXIT
-001490     END-IF
-001500*================================================================
-001510*  �݌Ƀf�[�^�̎擾�������ďo���܂��B
-001520*================================================================
-001530     MOVE stockproductNumber TO W-NUM
-001540     EXEC SQL
-001550          SELECT �݌ɐ� INTO :W-QT FROM �݌�
-001560                 WHERE  ���i�ԍ� = :W-NUM
-001570     END-EXEC
-001580     MOVE W-QT TO stockproductQuantity
-001590
-001600     IF NOT SQLSTATE = EXECSQL-OK THEN
-001610       MOVE ���i�ԍ����o�^ TO RET
-001620       INVOKE SELF "WRITE-ERR-LOG"
-001630     END-IF
-001640*================================================================
-001650*  �c�a��ؒf���܂��B
-001660*================================================================
-001670     EXEC SQL ROLLBACK WORK END-EXEC
-001680     EXEC SQL DISCONNECT DEFAULT END-EXEC.
-001690 METHOD-EXIT.
-001700     EXIT METHOD.
-001710 END METHOD  �݌ɖ⍇�킹.
-001720/
-001730*======================================================================
-001740*  �����\�b�h��  �F�I�[�_�[�o�^
-001750*      �T�v  �F�݌ɐ����X�V����O���������܂��B
-001760*                   ���A�l�ƈӖ��͈ȉ��̂Ƃ���ł��B
-001770*                     0     = ����I��
-001780*                     10000 = �V�X�e���G���[�i�c�a�A�N�Z�X���ɃG���[�����j
-001790*                             ���G���[�̏ڍׂ̓C�x���g���O�ɏo�͂��܂��B
-001800*      �p�����^  �Fusing orderInf
-001810*                   return   PIC 9(9) COMP-5
-001820*      �g�p  �ForderUserID�i�����҂h�c�j�CorderDate�i�������j�C
-001830*              orderNumber�i�I�[�_�[�����j�CorderProductNumber�i�I�[�_�[���i�ԍ��j�C
-001840*              orderProductQuantity�i�I�[�_�[���j�ɒl��ݒ肵�Čďo���܂��B
-001850*======================================================================
-001860 METHOD-ID.  �I�[�_�[�o�^.
-001870 DATA DIVISION.
-001880 WORKING-STORAGE SECTION.
-001890     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-001900 01 W-num     PIC X(12).
-001910 01 W-user    PIC X(32).
-001920 01 W-date    PIC X(14).
-001930     EXEC SQL END DECLARE SECTION END-EXEC.
-001940 LINKAGE SECTION.
-001950 01 orderNumber            PIC X(12).
-001960 01 orderUserID            PIC X(32).
-001970 01 orderDate              PIC X(14).
-001980 01 orderProductNumber     PIC X(10).
-001990 01 orderProductQuantity   PIC 9(10).
-002000 01 RET       PIC 9(9) COMP-5.
-002010
-002020 PROCEDURE DIVISION USING orderNumber
-002030                          orderUserID
-002040                          orderDate
-002050                          orderProductNumber
-002060                          orderProductQuantity
-002070                    RETURNING RET.
-002080
-002090      MOVE ����I�� TO RET
-002100*================================================================
-002110*  �c�a�ɐڑ����āA�I�[�_�[�����I�[�_�[�e�[�u���ɒǉ����܂��B
-002120*================================================================
-002130
-002140      EXEC SQL CONNECT TO DEFAULT END-EXEC
-002150      IF NOT (SQLSTATE = EXECSQL-OK OR SQSVCNN-OK) THEN
-002160         MOVE �V�X�e���G���[ TO RET
-002170         INVOKE SELF "WRITE-ERR-LOG"
-002180         EXIT METHOD
-002190      END-IF
-002200
-002210      EXEC SQL WHENEVER SQLERROR GO TO :END-PROC END-EXEC.
-002220
-002230      *>�I�[�_�[�e�[�u���ւ̓o�^
-002240      MOVE orderNumber TO W-num
-002250      MOVE orderUserID TO W-user
-002260      MOVE orderDate   TO W-date
-002270
-002280      EXEC SQL
-002290           INSERT INTO  �I�[�_�[
-002300                  VALUES  (:W-num, :W-user, :W-date)
-002310      END-EXEC.
-002320
-002330*================================================================
-002340*  �c�a��ؒf���܂��B
-002350*================================================================
-002360 END-PROC.
-002370      IF SQLSTATE = EXECSQL-OK THEN
-002380        *>�o�^�����I�[�_�[���m�肵�܂��B
-002390        EXEC SQL COMMIT WORK END-EXEC
-002400      ELSE
-002410        *>SQLERROR�������̏��������܂��B
-002420        MOVE �V�X�e���G���[ TO RET
-002430        INVOKE SELF "WRITE-ERR-LOG"
-002440        EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC
-002450        EXEC SQL ROLLBACK WORK END-EXEC
-002460      END-IF
-002470      EXEC SQL DISCONNECT DEFAULT END-EXEC
-002480
-002490      EXIT METHOD.
-002500
-002510 END METHOD  �I�[�_�[�o�^.
-002520/
-002530*======================================================================
-002540*  �����\�b�h��  �F�݌ɍX�V
-002550*      �T�v  �F�݌ɐ����X�V���ăI�[�_�[���ׂ�o�^���܂��B
-002560*                   �݌ɐ����I�[�_�[��������΁C�݌ɐ����X�V����
-002570*                   �I�[�_�[���ׂ�o�^���܂��B�I�[�_�[�ԍ��̓��\�b�h����
-002580*                   �̔Ԃ���orderInfo�z��ɐݒ肵�܂��B
-002590*                   ���A�l�ƈӖ��͈ȉ��̂Ƃ���ł��B
-002600*                     0     = ����I��
-002610*                     10000 = �V�X�e���G���[�i�c�a�A�N�Z�X���ɃG���[�����j
-002620*                             ���G���[�̏ڍׂ̓C�x���g���O�ɏo�͂��܂��B
-002630*      �p�����^  �Fusing orderInf
-002640*                   return   PIC 9(9) COMP-5
-002650*      �g�p  �ForderUserID�i�����҂h�c�j�CorderDate�i�������j�C
-002660*              orderNumber�i�I�[�_�[�����j�CorderProductNumber�i�I�[�_�[���i�ԍ��j�C
-002670*              orderProductQuantity�i�I�[�_�[���j�ɒl��ݒ肵�Čďo���܂��B
-002680*======================================================================
-002690 METHOD-ID.  �݌ɍX�V.
-002700 DATA DIVISION.
-002710 WORKING-STORAGE SECTION.
-002720     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-002730 01 W-order   PIC X(12).
-002740 01 W-prdt    PIC X(10).
-002750 01 W-orderQT     PIC S9(10).
-002760 01 W-stockQT     PIC S9(10).
-002770     EXEC SQL END DECLARE SECTION END-EXEC.
-002780 LINKAGE SECTION.
-002790 01 orderNumber            PIC X(12).
-002800 01 orderUserID            PIC X(32).
-002810 01 orderDate              PIC X(14).
-002820 01 orderProductNumber     PIC X(10).
-002830 01 orderProductQuantity   PIC 9(10).
-002840 01 RET       PIC 9(9) COMP-5.
-002850
-002860 PROCEDURE DIVISION USING orderNumber
-002870                          orderUserID
-002880                          orderDate
-002890                          orderProductNumber
-002900                          orderProductQuantity
-002910                    RETURNING RET.
-002920
-002930      MOVE ����I�� TO RET
-002940*================================================================
-002950*  �c�a�ɐڑ����āA�I�[�_�[�����I�[�_�[�e�[�u���ɒǉ����܂��B
-002960*================================================================
-002970      EXEC SQL CONNECT TO DEFAULT END-EXEC
-002980      IF NOT (SQLSTATE = EXECSQL-OK OR SQSVCNN-OK) THEN
-002990         MOVE �V�X�e���G���[ TO RET
-003000         INVOKE SELF "WRITE-ERR-LOG"
-003010         EXIT METHOD
-003020      END-IF
-003030
-003040      EXEC SQL WHENEVER SQLERROR GO TO :END-PROC END-EXEC.
-003050
-003060*================================================================
-003070*  �݌ɐ��̍Čv�Z�A�݌Ƀe�[�u���̍X�V�A�I�[�_�[���ׂ��쐬���܂��B
-003080*  �������A�G���[���N�����ꍇ�A�������I�����܂��B
-003090*================================================================
-003100      *>�݌ɐ����甭�������������c�ʂ��v�Z���܂��B
-003110      MOVE orderProductNumber  TO W-prdt
-003120      EXEC SQL
-003130           SELECT �݌ɐ� INTO :W-stockQT FROM �݌�
-003140                  WHERE  ���i�ԍ� = :W-prdt
-003150      END-EXEC
-003160      *>�݌ɂ��Ȃ���ΕύX��j�����ď������I�����܂��B
-003170      IF W-stockQT < orderproductQuantity THEN
-003180        MOVE  �݌ɕs�� TO RET
-003190        EXEC SQL ROLLBACK WORK END-EXEC
-003200        EXEC SQL DISCONNECT DEFAULT END-EXEC
-003210        EXIT METHOD
-003220      END-IF
-003230
-003240      COMPUTE W-stockQT  = W-stockQT - orderproductQuantity
-003250
-003260      *>�݌ɐ����X�V���܂��B
-003270      EXEC SQL
-003280           UPDATE �݌�
-003290                  SET �݌ɐ� = :W-stockQT
-003300                  WHERE  ���i�ԍ� = :W-prdt
-003310      END-EXEC
-003320
-003330      *>�I�[�_�[���ׂ�o�^���܂��B
-003340      MOVE orderNumber TO W-order
-003350      MOVE orderProductQuantity TO W-orderQT
-003360      EXEC SQL
-003370           INSERT INTO  �I�[�_�[����
-003380                  VALUES (:W-order, :W-prdt, :W-orderQT)
-003390      END-EXEC.
-003400
-003410*================================================================
-003420*  �c�a��ؒf���܂��B
-003430*================================================================
-003440 END-PROC.
-003450      IF SQLSTATE = EXECSQL-OK THEN
-003460        *>�ύX�����݌ɂ��m�肵�܂��B
-003470        EXEC SQL COMMIT WORK END-EXEC
-003480      ELSE
-003490        *>SQLERROR�������̏��������܂��B
-003500        MOVE �V�X�e���G���[ TO RET
-003510        INVOKE SELF "WRITE-ERR-LOG"
-003520        EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC
-003530        EXEC SQL ROLLBACK WORK END-EXEC
-003540      END-IF
-003550      EXEC SQL DISCONNECT DEFAULT END-EXEC
-003560
-003570      EXIT METHOD.
-003580
-003590 END METHOD  �݌ɍX�V.
-003600/
-003610*======================================================================
-003620*  �����\�b�h��   �FWRITE-ERR-LOG
-003630*      �T�v       �F�G���[���O���o�͂��܂��B
-003640*      �p�����^   �F�Ȃ�
-003650*      �ďo���_�@ �F���炩�̃G���[�������������ł��B
-003660*======================================================================
-003670 METHOD-ID. WRITE-ERR-LOG.
-003680 DATA DIVISION.
-003690 WORKING-STORAGE SECTION.
-003700 01  userLog.
-003710  02   �C�x���g�ԍ�       PIC  9(9)  COMP-5.
-003720  02   ���               PIC  9(4)  COMP-5.
-003730    88  �G���[            VALUE 2.
-003740  02                      PIC  9(4)  COMP-5.
-003750  02   �f�[�^.
-003760    03    �f�[�^��        PIC  9(9)  COMP-5.
-003770    03    �f�[�^�A�h���X  POINTER.
-003780  02   �G���[�ڍ׏��     PIC  9(9)  COMP-5.
-003790  02                      PIC  9(9)  COMP-5.
-003800  02   �\�[�X��           PIC  X(256).
-003810  02   ����               PIC  X(1024).
-003820* RETURNING��Ɏw�肷��f�[�^����
-003830 01  ���A�R�[�h           PIC S9(9)  COMP-5.
-003840 PROCEDURE DIVISION.
-003850     INITIALIZE userLog
-003860     SET �G���[ OF ��� TO TRUE
-003870     MOVE SPACE    TO �\�[�X��
-003880     MOVE SQLSTATE TO ����(1:5)
-003890     MOVE SQLMSG   TO ����(6:FUNCTION LENG(SQLMSG))
-003900     CALL "COB_REPORT_EVENT" USING userLog
-003910                             RETURNING ���A�R�[�h
-003920     EXIT METHOD
-003930 END METHOD WRITE-ERR-LOG.
-003940*
-003950 END OBJECT.
-003960*
-003970 END CLASS DB_ACCESS.
+000331         注文未登録     300
+000350         ���i�ԍ����o�^ 1000
+000360         �V�X�e���G���[ 10000
+000370         EXECSQL-OK     "00000"
+000380         SQSVCNN-OK     "01000"    *> Microsoft SQL server�ŗL�̒l
+000390         .
+001400 REPOSITORY.
+001410        CLASS FJBASE
+001420        .
+001421 INPUT-OUTPUT   SECTION.
+001422 FILE-CONTROL.
+001423     SELECT エラーログファイル ASSIGN TO "ERRLOG"
+001424            ORGANIZATION IS LINE SEQUENTIAL
+001425            FILE STATUS   IS ログファイル状態.
+001430 OBJECT.
+001440 DATA DIVISION.
+001441 FILE            SECTION.
+001442 FD  エラーログファイル.
+001443 01  エラーログレコード.
+001444     03  ログ日時          PIC X(14).
+001445     03  FILLER            PIC X(01) VALUE SPACE.
+001446     03  ログイベント番号  PIC 9(09).
+001447     03  FILLER            PIC X(01) VALUE SPACE.
+001448     03  ログSQLSTATE      PIC X(05).
+001449     03  FILLER            PIC X(01) VALUE SPACE.
+001450     03  ログ内容          PIC X(80).
+002450 WORKING-STORAGE SECTION.
+002451 01  ログファイル状態          PIC XX.
+002452     88  ログオープン成功      VALUE "00".
+003460     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+003470 01 SQLSTATE PIC X(5).
+003480 01 SQLMSG   PIC X(110).
+003490     EXEC SQL END DECLARE SECTION END-EXEC.
+003500 PROCEDURE DIVISION.
+003510*======================================================================
+003520*  �����\�b�h��  �F�ڋq���擾
+003530*      �T�v  �F�o�^���[�U�h�c�^�p�X���[�h�̑g�������m�F���܂��B
+003540*                   ���A�l�ƈӖ��͈ȉ��̂Ƃ���ł��B
+003550*                     0     = ����I���i�o�^���ƈ�v�j
+003560*                     100   = �F�؎��s�i�o�^���ƕs��v�j
+003570*                     10000 = �V�X�e���G���[�i�c�a�A�N�Z�X���ɃG���[�����j
+003580*                             ���G���[�̏ڍׂ̓C�x���g���O�ɏo�͂��܂��B
+003590*      �p�����^  �Fusing    userInfo
+003600*                  return   PIC 9(9) COMP-5
+003610*      �g�p  �FuserID��userPassword�ɕ������ݒ肵�Čďo���B
+003620*======================================================================
+003630 METHOD-ID. �ڋq���擾.
+003640 DATA DIVISION.
+003650 WORKING-STORAGE SECTION.
+003660     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+003670 01 W-USERID.
+003680  49 ULG     PIC S9(4) COMP-5.
+003690  49 UID     PIC X(32).
+003700 01 W-PASSWD.
+003710  49 PLG     PIC S9(4) COMP-5.
+003720  49 PWD     PIC X(32).
+003730     EXEC SQL END DECLARE SECTION END-EXEC.
+003740 LINKAGE SECTION.
+003750 01 userID       PIC X(32).
+003760 01 userPassword PIC X(32).
+003770 01 RET      PIC S9(6) COMP-5.
+003780 PROCEDURE DIVISION USING userID
+003790                          userPassword
+003800                    RETURNING RET.
+003810     *> �p�X���[�h���擾���܂��B
+003820     COMPUTE ULG = FUNCTION STORED-CHAR-LENGTH(userID)
+003830     MOVE userID TO UID
+003840*================================================================
+003850*  �c�a�ɐڑ����āA�ڋq�e�[�u�����烆�[�U�h�c���L�[�Ƀp�X���[�h��
+003860*  ���o���܂��B
+003870*================================================================
+003880     EXEC SQL CONNECT TO DEFAULT END-EXEC
+003890     IF NOT (SQLSTATE = EXECSQL-OK OR SQSVCNN-OK) THEN
+003900       MOVE �V�X�e���G���[ TO RET
+003910       INVOKE SELF "WRITE-ERR-LOG"
+003920       GO TO METHOD-EXIT
+003930     END-IF
+003940
+003950     EXEC SQL
+003960          SELECT �p�X���[�h INTO :W-PASSWD FROM �ڋq
+003970                 WHERE ���[�U�h�c = :W-USERID
+003980     END-EXEC
+003990     MOVE PWD TO userpassword
+004000
+004010     IF NOT SQLSTATE = EXECSQL-OK THEN
+004020       MOVE �F�؎��s TO RET
+004030     END-IF
+004040*================================================================
+004050*  �c�a��ؒf���܂��B
+004060*================================================================
+004070     EXEC SQL ROLLBACK WORK END-EXEC
+004080     EXEC SQL DISCONNECT DEFAULT END-EXEC.
+004090 METHOD-EXIT.
+004100     EXIT METHOD.
+004110 END METHOD  �ڋq���擾.
+004120/
+004130*======================================================================
+004140*  �����\�b�h��  �F�݌ɖ⍇�킹
+004150*      �T�v  �F�݌ɐ����v�Z����
+004160*                   ���A�l�ƈӖ��͈ȉ��̂Ƃ���ł��B
+004170*                     0     = ����I��
+004180*                     1000  = ���i�ԍ����o�^
+004190*                     10000 = �V�X�e���G���[�i�c�a�A�N�Z�X���ɃG���[�����j
+004200*                             ���G���[�̏ڍׂ̓C�x���g���O�ɏo�͂��܂��B
+004210*      �p�����^  �Fusing    stockInfo
+004220*                  return   PIC 9(9) COMP-5
+004230*      �g�p  �FuserID�i���[�U�h�c�j��userPassword�i�p�X���[�h�j��
+004240*              �������ݒ肵�Čďo���B
+004250*======================================================================
+004260 METHOD-ID.  �݌ɖ⍇�킹.
+004270 DATA DIVISION.
+004280 WORKING-STORAGE SECTION.
+004290      EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+004300 01 W-NUM PIC X(10).
+004310 01 W-QT  PIC S9(10).
+004320      EXEC SQL END DECLARE SECTION END-EXEC.
+004330 LINKAGE SECTION.
+004340 01 stockProductNumber     PIC X(10).  *> ���i�ԍ�
+004350 01 stockProductQuantity   PIC 9(10).  *> �݌ɐ���
+004360 01 RET           PIC 9(9) COMP-5.
+004370 PROCEDURE DIVISION USING stockProductNumber
+004380                          stockProductQuantity
+004390                    RETURNING RET.
+004400
+004410     MOVE ����I�� TO RET
+004420*================================================================
+004430*  �c�a�ɐڑ����܂��B
+004440*================================================================
+004450     EXEC SQL CONNECT TO DEFAULT END-EXEC
+004460     IF NOT (SQLSTATE = EXECSQL-OK OR SQSVCNN-OK) THEN
+004470       MOVE �V�X�e���G���[ TO RET
+004480       INVOKE SELF "WRITE-ERR-LOG"
+004490       GO TO METHOD-EXIT
+004500     END-IF
+004510*================================================================
+004520*  �݌Ƀf�[�^�̎擾�������ďo���܂��B
+004530*================================================================
+004540     MOVE stockproductNumber TO W-NUM
+004550     EXEC SQL
+004560          SELECT �݌ɐ� INTO :W-QT FROM �݌�
+004570                 WHERE  ���i�ԍ� = :W-NUM
+004580     END-EXEC
+004590     MOVE W-QT TO stockproductQuantity
+004600
+004610     IF SQLSTATE = "02000" THEN
+004612       MOVE ���i�ԍ����o�^ TO RET
+004614     ELSE
+004615       IF NOT SQLSTATE = EXECSQL-OK THEN
+004616         MOVE �V�X�e���G���[ TO RET
+004617         INVOKE SELF "WRITE-ERR-LOG"
+004618       END-IF
+004619     END-IF
+004650*================================================================
+004660*  �c�a��ؒf���܂��B
+004670*================================================================
+004680     EXEC SQL ROLLBACK WORK END-EXEC
+004690     EXEC SQL DISCONNECT DEFAULT END-EXEC.
+004700 METHOD-EXIT.
+004710     EXIT METHOD.
+004720 END METHOD  �݌ɖ⍇�킹.
+004730/
+004740*======================================================================
+004750*  �����\�b�h��  �F�I�[�_�[�o�^
+004760*      �T�v  �F�݌ɐ����X�V����O���������܂��B
+004770*                   ���A�l�ƈӖ��͈ȉ��̂Ƃ���ł��B
+004780*                     0     = ����I��
+004790*                     10000 = �V�X�e���G���[�i�c�a�A�N�Z�X���ɃG���[�����j
+004800*                             ���G���[�̏ڍׂ̓C�x���g���O�ɏo�͂��܂��B
+004810*      �p�����^  �Fusing orderInf
+004820*                   return   PIC 9(9) COMP-5
+004830*      �g�p  �ForderUserID�i�����҂h�c�j�CorderDate�i�������j�C
+004840*              orderNumber�i�I�[�_�[�����j�CorderProductNumber�i�I�[�_�[���i�ԍ��j�C
+004850*              orderProductQuantity�i�I�[�_�[���j�ɒl��ݒ肵�Čďo���܂��B
+004860*======================================================================
+004870 METHOD-ID.  �I�[�_�[�o�^.
+004880 DATA DIVISION.
+004890 WORKING-STORAGE SECTION.
+004900     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+004910 01 W-num     PIC X(12).
+004920 01 W-user    PIC X(32).
+004930 01 W-date    PIC X(14).
+004940     EXEC SQL END DECLARE SECTION END-EXEC.
+004950 LINKAGE SECTION.
+004960 01 orderNumber            PIC X(12).
+004970 01 orderUserID            PIC X(32).
+004980 01 orderDate              PIC X(14).
+004990 01 orderProductNumber     PIC X(10).
+005000 01 orderProductQuantity   PIC 9(10).
+005010 01 RET       PIC 9(9) COMP-5.
+005020
+005030 PROCEDURE DIVISION USING orderNumber
+005040                          orderUserID
+005050                          orderDate
+005060                          orderProductNumber
+005070                          orderProductQuantity
+005080                    RETURNING RET.
+005090
+005100      MOVE ����I�� TO RET
+005110*================================================================
+005120*  �c�a�ɐڑ����āA�I�[�_�[�����I�[�_�[�e�[�u���ɒǉ����܂��B
+005130*================================================================
+005140
+005150      EXEC SQL CONNECT TO DEFAULT END-EXEC
+005160      IF NOT (SQLSTATE = EXECSQL-OK OR SQSVCNN-OK) THEN
+005170         MOVE �V�X�e���G���[ TO RET
+005180         INVOKE SELF "WRITE-ERR-LOG"
+005190         EXIT METHOD
+005200      END-IF
+005210
+005220      EXEC SQL WHENEVER SQLERROR GO TO :END-PROC END-EXEC.
+005230
+005240      *>�I�[�_�[�e�[�u���ւ̓o�^
+005250      MOVE orderNumber TO W-num
+005260      MOVE orderUserID TO W-user
+005270      MOVE orderDate   TO W-date
+005280
+005290      EXEC SQL
+005300           INSERT INTO  �I�[�_�[
+005310                  VALUES  (:W-num, :W-user, :W-date)
+005320      END-EXEC.
+005330
+005340*================================================================
+005350*  �c�a��ؒf���܂��B
+005360*================================================================
+005370 END-PROC.
+005380      IF SQLSTATE = EXECSQL-OK THEN
+005390        *>�o�^�����I�[�_�[���m�肵�܂��B
+005400        EXEC SQL COMMIT WORK END-EXEC
+005410      ELSE
+005420        *>SQLERROR�������̏��������܂��B
+005430        MOVE �V�X�e���G���[ TO RET
+005440        INVOKE SELF "WRITE-ERR-LOG"
+005450        EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC
+005460        EXEC SQL ROLLBACK WORK END-EXEC
+005470      END-IF
+005480      EXEC SQL DISCONNECT DEFAULT END-EXEC
+005490
+005500      EXIT METHOD.
+005510
+005520 END METHOD  �I�[�_�[�o�^.
+005530/
+005540*======================================================================
+005550*  �����\�b�h��  �F�݌ɍX�V
+005560*      �T�v  �F�݌ɐ����X�V���ăI�[�_�[���ׂ�o�^���܂��B
+005570*                   �݌ɐ����I�[�_�[��������΁C�݌ɐ����X�V����
+005580*                   �I�[�_�[���ׂ�o�^���܂��B�I�[�_�[�ԍ��̓��\�b�h����
+005590*                   �̔Ԃ���orderInfo�z��ɐݒ肵�܂��B
+005600*                   ���A�l�ƈӖ��͈ȉ��̂Ƃ���ł��B
+005610*                     0     = ����I��
+005620*                     10000 = �V�X�e���G���[�i�c�a�A�N�Z�X���ɃG���[�����j
+005630*                             ���G���[�̏ڍׂ̓C�x���g���O�ɏo�͂��܂��B
+005640*      �p�����^  �Fusing orderInf
+005650*                   return   PIC 9(9) COMP-5
+005660*      �g�p  �ForderUserID�i�����҂h�c�j�CorderDate�i�������j�C
+005670*              orderNumber�i�I�[�_�[�����j�CorderProductNumber�i�I�[�_�[���i�ԍ��j�C
+005680*              orderProductQuantity�i�I�[�_�[���j�ɒl��ݒ肵�Čďo���܂��B
+005690*======================================================================
+005700 METHOD-ID.  �݌ɍX�V.
+005710 DATA DIVISION.
+005720 WORKING-STORAGE SECTION.
+005730     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+005740 01 W-order   PIC X(12).
+005750 01 W-prdt    PIC X(10).
+005760 01 W-orderQT     PIC S9(10).
+005770 01 W-stockQT     PIC S9(10).
+005780     EXEC SQL END DECLARE SECTION END-EXEC.
+005790 LINKAGE SECTION.
+005800 01 orderNumber            PIC X(12).
+005810 01 orderUserID            PIC X(32).
+005820 01 orderDate              PIC X(14).
+005830 01 orderProductNumber     PIC X(10).
+005840 01 orderProductQuantity   PIC 9(10).
+005850 01 RET       PIC 9(9) COMP-5.
+005860
+005870 PROCEDURE DIVISION USING orderNumber
+005880                          orderUserID
+005890                          orderDate
+005900                          orderProductNumber
+005910                          orderProductQuantity
+005920                    RETURNING RET.
+005930
+005940      MOVE ����I�� TO RET
+005950*================================================================
+005960*  �c�a�ɐڑ����āA�I�[�_�[�����I�[�_�[�e�[�u���ɒǉ����܂��B
+005970*================================================================
+005980      EXEC SQL CONNECT TO DEFAULT END-EXEC
+005990      IF NOT (SQLSTATE = EXECSQL-OK OR SQSVCNN-OK) THEN
+006000         MOVE �V�X�e���G���[ TO RET
+006010         INVOKE SELF "WRITE-ERR-LOG"
+006020         EXIT METHOD
+006030      END-IF
+006040
+006050      EXEC SQL WHENEVER SQLERROR GO TO :END-PROC END-EXEC.
+006060
+006070*================================================================
+006080*  �݌ɐ��̍Čv�Z�A�݌Ƀe�[�u���̍X�V�A�I�[�_�[���ׂ��쐬���܂��B
+006090*  �������A�G���[���N�����ꍇ�A�������I�����܂��B
+006100*================================================================
+006110      *>在庫数を条件付きで減算します（＝在庫の予約）。WHERE句の在庫数
+006115*     チェックとSET句の減算を同一のUPDATE文で行うため、他の注文と競合
+006120*     しても在庫を二重に引き当てることはありません。ガード条件を満た
+006125*     す行が無い場合（＝在庫不足）は更新0件となり、SQLSTATEに"02000"
+006130*     （データなし）が返ります。
+006135      MOVE orderProductNumber  TO W-prdt
+006140      MOVE orderProductQuantity TO W-orderQT
+006150      EXEC SQL
+006160           UPDATE �݌�
+006170                  SET    �݌ɐ� = �݌ɐ� - :W-orderQT
+006180                  WHERE  ���i�ԍ� = :W-prdt
+006190                    AND  �݌ɐ� >= :W-orderQT
+006200      END-EXEC
+006210      IF SQLSTATE = "02000" THEN
+006220        MOVE  �݌ɕs�� TO RET
+006230        EXEC SQL ROLLBACK WORK END-EXEC
+006240        EXEC SQL DISCONNECT DEFAULT END-EXEC
+006250        EXIT METHOD
+006260      END-IF
+006330
+006340      *>�I�[�_�[���ׂ�o�^���܂��B
+006350      MOVE orderNumber TO W-order
+006370      EXEC SQL
+006380           INSERT INTO  �I�[�_�[����
+006390                  VALUES (:W-order, :W-prdt, :W-orderQT)
+006400      END-EXEC.
+006410
+006420*================================================================
+006430*  �c�a��ؒf���܂��B
+006440*================================================================
+006450 END-PROC.
+006460      IF SQLSTATE = EXECSQL-OK THEN
+006470        *>�ύX�����݌ɂ��m�肵�܂��B
+006480        EXEC SQL COMMIT WORK END-EXEC
+006490      ELSE
+006500        *>SQLERROR�������̏��������܂��B
+006510        MOVE �V�X�e���G���[ TO RET
+006520        INVOKE SELF "WRITE-ERR-LOG"
+006530        EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC
+006540        EXEC SQL ROLLBACK WORK END-EXEC
+006550      END-IF
+006560      EXEC SQL DISCONNECT DEFAULT END-EXEC
+006570
+006580      EXIT METHOD.
+006590
+006600 END METHOD  �݌ɍX�V.
+006611/
+006612*======================================================================
+006613*  処理メソッド名  ：注文履歴取得
+006614*      概要  ：利用者ＩＤに対応するオーダー履歴を、登録日の新しい順に
+006615*                   最大50件まで取得する。50件を超える履歴がある場合、
+006616*                   51件目以降は取得しない。
+006617*                   戻り値と意味は以下のとおりです。
+006618*                     0     = 正常終了
+006619*                     10000 = システムエラー（ＤＢアクセス中にエラー発生）
+006620*                             ※エラーの詳細はイベントログに出力します。
+006621*      パラメータ  ：using    orderUserID
+006622*                     using    orderHistory
+006623*                     using    orderHistoryCount
+006624*                     return   PIC 9(9) COMP-5
+006625*      使用  ：orderUserID（利用者ＩＤ）に値を設定して呼び出す。
+006626*              orderHistory（オーダー番号・登録日・商品番号・数量の
+006627*              繰返し項目）とorderHistoryCount（取得件数）に結果が
+006628*              設定される。
+006629*======================================================================
+006630 METHOD-ID.  注文履歴取得.
+006631 DATA            DIVISION.
+006632 WORKING-STORAGE SECTION.
+006633     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+006634 01 W-HUSER    PIC X(32).
+006635 01 W-HNUM     PIC X(12).
+006636 01 W-HDATE    PIC X(14).
+006637 01 W-HPRDT    PIC X(10).
+006638 01 W-HQT      PIC S9(10).
+006639     EXEC SQL END DECLARE SECTION END-EXEC.
+006640 01 履歴件数カウンタ               PIC 9(4) BINARY.
+006641 LINKAGE         SECTION.
+006642 01 orderUserID            PIC X(32).
+006643 01 orderHistory.
+006644    02 orderHistoryEntry OCCURS 50 TIMES.
+006645       03 orderHistoryNumber          PIC X(12).
+006646       03 orderHistoryDate            PIC X(14).
+006647       03 orderHistoryProductNumber   PIC X(10).
+006648       03 orderHistoryQuantity        PIC 9(10).
+006649 01 orderHistoryCount      PIC 9(4) BINARY.
+006650 01 RET                    PIC 9(9) COMP-5.
+006651 PROCEDURE       DIVISION USING orderUserID
+006652                                orderHistory
+006653                                orderHistoryCount
+006654                    RETURNING RET.
+006655
+006656      MOVE ����I�� TO RET
+006657      MOVE 0 TO orderHistoryCount
+006658      MOVE 0 TO 履歴件数カウンタ
+006659      MOVE orderUserID TO W-HUSER
+006660*================================================================
+006661*  ＤＢに接続します。
+006662*================================================================
+006663      EXEC SQL CONNECT TO DEFAULT END-EXEC
+006664      IF NOT (SQLSTATE = EXECSQL-OK OR SQSVCNN-OK) THEN
+006665         MOVE �V�X�e���G���[ TO RET
+006666         INVOKE SELF "WRITE-ERR-LOG"
+006667         EXIT METHOD
+006668      END-IF
+006669
+006670      EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC.
+006671      EXEC SQL WHENEVER SQLERROR GO TO :END-PROC END-EXEC.
+006672*================================================================
+006673*  利用者ＩＤに合致するオーダーを、登録日の新しい順に取り出す
+006674*  カーソルをオープンします。
+006675*================================================================
+006676      EXEC SQL
+006677           DECLARE CUR-HIST CURSOR FOR
+006678                SELECT �I�[�_�[.�I�[�_�[ID, �I�[�_�[.日付,
+006679                       �I�[�_�[����.���i�ԍ�, �I�[�_�[����.数量
+006680                  FROM �I�[�_�[, �I�[�_�[����
+006681                 WHERE �I�[�_�[.���[�U�h�c = :W-HUSER
+006682                   AND �I�[�_�[����.�I�[�_�[ID = �I�[�_�[.�I�[�_�[ID
+006683                 ORDER BY �I�[�_�[.日付 DESC
+006684      END-EXEC.
+006685
+006686      EXEC SQL OPEN CUR-HIST END-EXEC.
+006687
+006688      EXEC SQL
+006689           FETCH CUR-HIST INTO :W-HNUM, :W-HDATE, :W-HPRDT, :W-HQT
+006690      END-EXEC
+006691      PERFORM TEST BEFORE UNTIL SQLSTATE = "02000"
+006692                             OR 履歴件数カウンタ >= 50
+006693          ADD 1 TO 履歴件数カウンタ
+006694          MOVE W-HNUM  TO orderHistoryNumber(履歴件数カウンタ)
+006695          MOVE W-HDATE TO orderHistoryDate(履歴件数カウンタ)
+006696          MOVE W-HPRDT TO orderHistoryProductNumber(履歴件数カウンタ)
+006697          MOVE W-HQT   TO orderHistoryQuantity(履歴件数カウンタ)
+006698          EXEC SQL
+006699               FETCH CUR-HIST INTO :W-HNUM, :W-HDATE, :W-HPRDT, :W-HQT
+006700          END-EXEC
+006701      END-PERFORM
+006702      MOVE 履歴件数カウンタ TO orderHistoryCount
+006703      EXEC SQL CLOSE CUR-HIST END-EXEC
+006704
+006705*================================================================
+006706*  ＤＢを切断します。
+006707*================================================================
+006708 END-PROC.
+006709      IF SQLSTATE = EXECSQL-OK OR SQLSTATE = "02000" THEN
+006710        EXEC SQL COMMIT WORK END-EXEC
+006711      ELSE
+006712        *>SQLERROR発生時の処理をします。
+006713        MOVE �V�X�e���G���[ TO RET
+006714        INVOKE SELF "WRITE-ERR-LOG"
+006715        EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC
+006716        EXEC SQL ROLLBACK WORK END-EXEC
+006717      END-IF
+006718      EXEC SQL DISCONNECT DEFAULT END-EXEC
+006719
+006720      EXIT METHOD.
+006721
+006722 END METHOD  注文履歴取得.
+006723/
+006724*======================================================================
+006725*  処理メソッド名  ：注文取消
+006726*      概要  ：オーダー番号に対応するオーダーを取り消します。取消対象
+006727*                   の明細行1件ごとに在庫数を数量分だけ戻したうえで、
+006728*                   オーダー明細・オーダー本体の行を削除します。
+006729*                   利用者ＩＤが登録時の注文者と一致しない場合は取消を
+006730*                   行いません。
+006731*                   戻り値と意味は以下のとおりです。
+006732*                     0     = 正常終了
+006733*                     300   = 注文未登録（該当オーダーが無い、または
+006734*                             利用者ＩＤが一致しない）
+006735*                     10000 = システムエラー（ＤＢアクセス中にエラー発生）
+006736*                             ※エラーの詳細はイベントログに出力します。
+006737*      パラメータ  ：using    orderNumber
+006738*                     using    orderUserID
+006739*                  return   PIC 9(9) COMP-5
+006740*======================================================================
+006741 METHOD-ID.  注文取消.
+006742 DATA            DIVISION.
+006743 WORKING-STORAGE SECTION.
+006744     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+006745 01 W-CNUM     PIC X(12).
+006746 01 W-CUSER    PIC X(32).
+006747 01 W-COWNER   PIC X(32).
+006748 01 W-CPRDT    PIC X(10).
+006749 01 W-CQT      PIC S9(10).
+006750     EXEC SQL END DECLARE SECTION END-EXEC.
+006751 LINKAGE         SECTION.
+006752 01 orderNumber            PIC X(12).
+006753 01 orderUserID            PIC X(32).
+006754 01 RET                    PIC 9(9) COMP-5.
+006755 PROCEDURE       DIVISION USING orderNumber
+006756                                orderUserID
+006757                    RETURNING RET.
+006758
+006759     MOVE ����I�� TO RET
+006760     MOVE orderNumber TO W-CNUM
+006761     MOVE orderUserID TO W-CUSER
+006762*================================================================
+006763*  ＤＢに接続します。
+006764*================================================================
+006765     EXEC SQL CONNECT TO DEFAULT END-EXEC
+006766     IF NOT (SQLSTATE = EXECSQL-OK OR SQSVCNN-OK) THEN
+006767        MOVE �V�X�e���G���[ TO RET
+006768        INVOKE SELF "WRITE-ERR-LOG"
+006769        EXIT METHOD
+006770     END-IF
+006771
+006772     EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC.
+006773     EXEC SQL WHENEVER SQLERROR GO TO :END-PROC END-EXEC.
+006774*================================================================
+006775*  取消対象のオーダーの注文者を確認します。
+006776*================================================================
+006777     EXEC SQL
+006778          SELECT ���[�U�h�c INTO :W-COWNER
+006779            FROM �I�[�_�[
+006780           WHERE �I�[�_�[ID = :W-CNUM
+006781     END-EXEC
+006782     IF SQLSTATE = "02000" OR W-COWNER NOT = W-CUSER THEN
+006783       MOVE 注文未登録 TO RET
+006784       EXEC SQL ROLLBACK WORK END-EXEC
+006785       EXEC SQL DISCONNECT DEFAULT END-EXEC
+006786       EXIT METHOD
+006787     END-IF
+006788*================================================================
+006789*  明細行ごとに在庫数を数量分だけ戻します。
+006790*================================================================
+006791     EXEC SQL
+006792          DECLARE CUR-CANCEL CURSOR FOR
+006793               SELECT ���i�ԍ�, 数量
+006794                 FROM �I�[�_�[����
+006795                WHERE �I�[�_�[ID = :W-CNUM
+006796     END-EXEC
+006797
+006798     EXEC SQL OPEN CUR-CANCEL END-EXEC.
+006799
+006800     EXEC SQL
+006801          FETCH CUR-CANCEL INTO :W-CPRDT, :W-CQT
+006802     END-EXEC
+006803     PERFORM TEST BEFORE UNTIL SQLSTATE = "02000"
+006804         EXEC SQL
+006805              UPDATE �݌�
+006806                     SET    �݌ɐ� = �݌ɐ� + :W-CQT
+006807                     WHERE  ���i�ԍ� = :W-CPRDT
+006808         END-EXEC
+006809         EXEC SQL
+006810              FETCH CUR-CANCEL INTO :W-CPRDT, :W-CQT
+006811         END-EXEC
+006812     END-PERFORM
+006813     EXEC SQL CLOSE CUR-CANCEL END-EXEC
+006814
+006815*================================================================
+006816*  オーダー明細・オーダー本体の行を削除します。
+006817*================================================================
+006818     EXEC SQL
+006819          DELETE FROM �I�[�_�[����
+006820                WHERE �I�[�_�[ID = :W-CNUM
+006821     END-EXEC
+006822
+006823     EXEC SQL
+006824          DELETE FROM �I�[�_�[
+006825                WHERE �I�[�_�[ID = :W-CNUM
+006826     END-EXEC.
+006827
+006828*================================================================
+006829*  ＤＢを切断します。
+006830*================================================================
+006831 END-PROC.
+006832     IF SQLSTATE = EXECSQL-OK THEN
+006833       EXEC SQL COMMIT WORK END-EXEC
+006834     ELSE
+006835       *>SQLERROR発生時の処理をします。
+006836       MOVE �V�X�e���G���[ TO RET
+006837       INVOKE SELF "WRITE-ERR-LOG"
+006838       EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC
+006839       EXEC SQL ROLLBACK WORK END-EXEC
+006840     END-IF
+006841     EXEC SQL DISCONNECT DEFAULT END-EXEC
+006842
+006843     EXIT METHOD.
+006844
+006845 END METHOD  注文取消.
+009610/
+009620*======================================================================
+009630*  �����\�b�h��   �FWRITE-ERR-LOG
+009640*      �T�v       �F�G���[���O���o�͂��܂��B
+009650*      �p�����^   �F�Ȃ�
+009660*      �ďo���_�@ �F���炩�̃G���[�������������ł��B
+009670*======================================================================
+009680 METHOD-ID. WRITE-ERR-LOG.
+009690 DATA DIVISION.
+009700 WORKING-STORAGE SECTION.
+009710 01  userLog.
+009720  02   �C�x���g�ԍ�       PIC  9(9)  COMP-5.
+009730  02   ���               PIC  9(4)  COMP-5.
+009740    88  �G���[            VALUE 2.
+009750  02                      PIC  9(4)  COMP-5.
+009760  02   �f�[�^.
+009770    03    �f�[�^��        PIC  9(9)  COMP-5.
+009780    03    �f�[�^�A�h���X  POINTER.
+009790  02   �G���[�ڍ׏��     PIC  9(9)  COMP-5.
+009800  02                      PIC  9(9)  COMP-5.
+009810  02   �\�[�X��           PIC  X(256).
+009820  02   ����               PIC  X(1024).
+009830* RETURNING��Ɏw�肷��f�[�^����
+009840 01  ���A�R�[�h           PIC S9(9)  COMP-5.
+009850 PROCEDURE DIVISION.
+009860     INITIALIZE userLog
+009870     SET �G���[ OF ��� TO TRUE
+009880     MOVE SPACE    TO �\�[�X��
+009890     MOVE SQLSTATE TO ����(1:5)
+009900     MOVE SQLMSG   TO ����(6:FUNCTION LENG(SQLMSG))
+009910     CALL "COB_REPORT_EVENT" USING userLog
+009920                             RETURNING ���A�R�[�h
+009921*================================================================
+009922*  エラーログファイルへ追記します。ファイルが用意されていない
+009923*  環境では書き込みを行わず、画面表示のみとします。
+009924*================================================================
+009925    OPEN EXTEND エラーログファイル
+009926    IF ログオープン成功 THEN
+009927      MOVE FUNCTION CURRENT-DATE(1:14) TO ログ日時
+009928      MOVE �C�x���g�ԍ� TO ログイベント番号
+009929      MOVE SQLSTATE TO ログSQLSTATE
+009930      MOVE ����(1:80) TO ログ内容
+009931      WRITE エラーログレコード
+009932      CLOSE エラーログファイル
+009933    END-IF
+010930     EXIT METHOD
+010940 END METHOD WRITE-ERR-LOG.
+010950*
+010960 END OBJECT.
+010970*
+010980 END CLASS DB_ACCESS.
