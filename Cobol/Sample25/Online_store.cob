@@ -29,256 +29,355 @@
 000290          ����I��       0
 000300          �F�؎��s       100
 000310          �݌ɕs��       200
-000320          ���i�ԍ����o�^ 1000
-000330          �V�X�e���G���[ 10000
-000340          .
-000350 REPOSITORY.
-000360      CLASS FJBASE
-000370      CLASS DB_ACCESS
-000380      CLASS ARRAY AS "*COM-ARRAY"
-000390      .
-000400
-000410 OBJECT.
-000420 DATA DIVISION.
-000430 WORKING-STORAGE SECTION.
-000440 01 ORDER_NUMBER   PIC X(12).       *> �I�[�_�[�ԍ�
-000450 PROCEDURE DIVISION.
-000460*======================================================================
-000470*  �����\�b�h��  �FIsUser�i�F�؏����j.
-000480*      �T�v      �F�o�^���[�U�h�c�^�p�X���[�h�̑g�������m�F���܂��B
-000490*                   ���A�l�ƈӖ��͈ȉ��̂Ƃ���ł��B
-000500*                     0     = ����I���i�o�^���ƈ�v�j
-000510*                     100   = �F�؎��s�i�o�^���ƕs��v�j
-000520*                     10000 = �V�X�e���G���[�i�c�a�A�N�Z�X���ɃG���[�����j
-000530*                             ���G���[�̏ڍׂ̓C�x���g���O�ɏo�͂��܂��B
-000540*      �p�����^  �Fusing    UID PIC X(32)
-000550*                           PWD PIC X(32)
-000560*                  return   PIC 9(9) COMP-5
-000570*======================================================================
-000580 METHOD-ID.      �F�؏��� AS "IsUser".
-000590 DATA            DIVISION.
-000600 WORKING-STORAGE SECTION.
-000610 01 OBJ          USAGE OBJECT REFERENCE DB_ACCESS.
-000620 01 userID       PIC X(32).
-000630 01 userPassword PIC X(32).
-000640 LINKAGE         SECTION.
-000650 01 UID          PIC X(32).
-000660 01 PWD          PIC X(32).
-000670 01 RET          PIC S9(6) COMP-5.
-000680 PROCEDURE       DIVISION
-000690                 USING UID PWD  RETURNING RET.
-000700     *> DB_ACCESS�N���X�̃I�u�W�F�N�g�𐶐����܂��B
-000710     INVOKE DB_ACCESS "NEW" RETURNING OBJ
-000720
-000730     *> UID�ɑΉ�����p�X���[�h�����߂܂��B
-000740     MOVE UID TO userID
-000750     INVOKE OBJ "�ڋq���擾" USING userID userPassword
-000760                               RETURNING RET
-000770
-000780     *> �p�X���[�h�̎擾�ɐ���������A�p�X���[�h����vUID
-000790     *> �`�F�b�N���܂��B
-000800     IF RET = ����I�� AND
-000810        PWD NOT = userPassword THEN
-000820         MOVE �F�؎��s TO RET
-000830     END-IF
-000840
-000850     *> DB_ACCESS�N���X�̃I�u�W�F�N�g���폜���܂��B
-000860     SET OBJ TO NULL
-000870
-000880     EXIT METHOD.
-000890 END METHOD      �F�؏���.
-000900/
-000910*======================================================================
-000920*  �����\�b�h��  �FStockCheck�i�݌Ɋm�F�j
-000930*      �T�v      �F���i�ԍ��ƌ����󂯎���āA�I�[�_�[���\���ǂ���
-000940*                  �݌ɂ̃`�F�b�N���s���܂��B
-000950*                   ���A�l�ƈӖ��͈ȉ��̂Ƃ���ł��B
-000960*                     0     = ����I��
-000970*                     1000  = ���i�ԍ����o�^
-000980*                     10000 = �V�X�e���G���[�i�c�a�A�N�Z�X���ɃG���[�����j
-000990*                             ���G���[�̏ڍׂ̓C�x���g���O�ɏo�͂��܂��B
-001000*      �p�����^  �Fusing    L_NUMIC X(10)
-001010*                           L_QUANT PIC 9(10)
-001020*                  return   PIC 9(9) COMP-5
-001030*======================================================================
-001040 METHOD-ID.      �I�[�_�[�m�F AS "StockCheck".
-001050 DATA            DIVISION.
-001060 WORKING-STORAGE SECTION.
-001070 01 OBJ          USAGE OBJECT REFERENCE DB_ACCESS.
-001080 01 stockProductNumber        pic X(10).  *> ���i�ԍ�
-001090 01 stockProductQuantity      pic 9(10).  *> �݌ɐ���
-001100*01  productInfo.
-001110*   02 productNumber          pic X(12).  *> ���i�ԍ�
-001120*   02 productName            pic X(32).  *> ���i��
-001130*   02 productModel           pic X(32).  *> ���f��
-001140*   02 productPrice           pic 9(09).  *> �P��
-001150 LINKAGE         SECTION.
-001160 01 L_NUM        PIC X(10).
-001170 01 L_QUANT      PIC 9(10).
-001180 01 RET          PIC 9(9) COMP-5.
-001190 PROCEDURE       DIVISION
-001200                 USING  L_NUM L_QUANT
-001210                 RETURNING RET.
-001220
-001230     *> DB_ACCESS�N���X�̃I�u�W�F�N�g�𐶐����܂��B
-001240     INVOKE DB_ACCESS "NEW" RETURNING OBJ
-001250
-001260*    INITIALIZE stockProductNumber stockProductQuantity
-001270*    INITIALIZE productInfo
-001280     *> stockInfo�����productInfo�ɏ���ݒ肵�܂��B
-001290     MOVE L_NUM TO  stockProductNumber  *> productNumber
-001300
-001310     *> �݌ɖ⍇�킹���\�b�h���Ăяo���ăI�[�_�[���ꂽ���i�̍݌ɂ�
-001320     *> �擾���C�������Ɣ�r���ăI�[�_�[�\���ǂ������肵�܂��B
-001330     INVOKE OBJ "�݌ɖ⍇�킹" USING stockProductNumber
-001340                                     stockProductQuantity
-001350                               RETURNING RET
-001360     IF RET = ����I�� AND stockProductQuantity < L_QUANT THEN
-001370       MOVE �݌ɕs�� TO RET
-001380     END-IF
-001390
-001400     *> DB_ACCESS�N���X�̃I�u�W�F�N�g���폜���܂��B
-001410     SET OBJ TO NULL
-001420
-001430     EXIT METHOD.
-001440 END METHOD      �I�[�_�[�m�F.
-001450/
-001460*======================================================================
-001470*  �����\�b�h��  �FOrderRegist�i�I�[�_�[�o�^�j
-001480*      �T�v  �F�݌ɐ����X�V���ăI�[�_�[���ׂ�o�^���܂��B
-001490*                   ���A�l�ƈӖ��͈ȉ��̂Ƃ���ł��B
-001500*                     �I�[�_�[�ԍ� = �o�^����
-001510*                     "ERR"        = �o�^���s
-001520*                             ���G���[�̏ڍׂ̓C�x���g���O�ɏo�͂��܂��B
-001530*      �p�����^  �Fusing    L_DATE PIC X(14)
-001540*                           L_USER PIC X(32)
-001550*  			  L_NUM  PIC X(10)
-001560*				  L_QUANT PIC 9(10)
-001570*                  return   PIC X(12)
-001580*======================================================================
-001590 METHOD-ID.      �I�[�_�[�o�^ AS "OrderRegist".
-001600 DATA            DIVISION.
-001610 WORKING-STORAGE SECTION.
-001620 01 repNUMBER.
-001630  02           PIC X(4) VALUE  "ONUM".
-001640  02  TIMEDATA PIC 9(8).
-001650 01 OBJ          USAGE OBJECT REFERENCE DB_ACCESS.
-001660 01 RET          PIC 9(9) COMP-5.
-001670 01 orderNumber            PIC X(12).
-001680 01 orderUserID            PIC X(32).
-001690 01 orderDate              PIC X(14).
-001700 01 orderProductNumber     PIC X(10).
-001710 01 orderProductQuantity   PIC 9(10).
-001720 LINKAGE         SECTION.
-001730 01 L_DATE       PIC X(14).
-001740 01 L_USER       PIC X(32).
-001750 01 L_NUM        PIC X(10).
-001760 01 L_QUANT      PIC 9(10).
-001770 01 RET_NUMBER   PIC X(12).
-001780 PROCEDURE       DIVISION
-001790                 USING  L_DATE L_USER L_NUM L_QUANT
-001800                 RETURNING RET_NUMBER.
-001810*
-001820     *> DB_ACCESS�N���X�̃I�u�W�F�N�g�𐶐����܂��B
-001830     INVOKE DB_ACCESS "NEW" RETURNING OBJ
-001840*
-001850     *> �I�[�_�[����ݒ肵�܂��B
-001860     MOVE L_DATE  TO orderDate
-001870     MOVE L_USER  TO orderUserID
-001880     MOVE L_NUM   TO orderProductNumber
-001890     MOVE L_QUANT TO orderProductQuantity
-001900*
-001910     *> �����������ɃI�[�_�[�ԍ����̔Ԃ��܂��B���ɃI�[�_�[�ԍ����̔Ԃ��Ă�
-001920     *> �ꍇ�́A���ɍ̔Ԃ����I�[�_�[�ԍ���ݒ肵�܂��B
-001930     IF ORDER_NUMBER = SPACE THEN
-001940       ACCEPT TIMEDATA FROM TIME
-001950       MOVE repNUMBER    TO orderNumber RET_NUMBER ORDER_NUMBER
-001960       *> �I�[�_�[�o�^���\�b�h���ďo���܂��B
-001970       INVOKE OBJ "�I�[�_�[�o�^" USING orderNumber orderUserID
-001980                                       orderDate   orderProductNumber
-001990                                       orderProductQuantity
-002000                                 RETURNING RET
-002010     ELSE
-002020       MOVE ORDER_NUMBER TO orderNumber RET_NUMBER
-002030     END-IF
-002040     *> �݌ɍX�V���\�b�h���ďo���܂��B
-002050     INVOKE OBJ "�݌ɍX�V" USING orderNumber orderUserID
-002060                                 orderDate   orderProductNumber
-002070                                 orderProductQuantity
-002080                           RETURNING RET
-002090*
-002100     *> DB_ACCESS�N���X�̃I�u�W�F�N�g���폜���܂��B
-002110     SET OBJ TO NULL
-002120
-002130     *> �G���[�����o�����ꍇ�A�I�[�_�[�ԍ���ERR��ݒ肵���܂��B
-002140     IF RET NOT = ����I�� THEN
-002150       MOVE "ERR" TO RET_NUMBER
-002160     END-IF
-002170
-002180     EXIT METHOD.
-002190 END METHOD     �I�[�_�[�o�^.
-002200/
-002210*======================================================================
-002220*  �����\�b�h��  �FOrderSum�i�I�[�_�[���Z�j
-002230*      �T�v      �F�z��v�f�Ɋi�[���ꂽ�I�[�_�[��񂩂�A���v���v�Z
-002240*                  ���܂��B
-002250*                   ���A�l�ƈӖ��͈ȉ��̂Ƃ���ł��B
-002260*                     0     = ����I���i�o�^���ƈ�v�j
-002270*      �p�����^  �Fusing    ARRAYOBJ OBJECT REFERENCE ARRAY
-002280*                           ED_SUM PIC Z(9)9
-002290*                  return   PIC 9(3) PACKED-DECIMAL
-002300*======================================================================
-002310 METHOD-ID.      �I�[�_�[���Z AS "OrderSum".
-002320 DATA            DIVISION.
-002330 WORKING-STORAGE SECTION.
-002340 01 billSUM      PIC 9(10).
-002350 01 BILL         PIC S9(9) COMP-5.
-002360 01 ARRAYSIZE    PIC S9(9) COMP-5.
-002370 01 DIM          PIC S9(9) COMP-5 VALUE 1.
-002380 01 CNT          PIC S9(9) COMP-5.
-002390 LINKAGE         SECTION.
-002400 01 ARRAYOBJ     OBJECT REFERENCE ARRAY.
-002410 01 ED_SUM       PIC Z(9)9.
-002420 01 RET          PIC 9(3) PACKED-DECIMAL.
-002430 PROCEDURE       DIVISION
-002440                 USING ARRAYOBJ
-002450                       ED_SUM
-002460                 RETURNING RET.
-002470     MOVE ����I�� TO RET
-002480     MOVE 0        TO billSUM
-002490
-002500     INVOKE ARRAYOBJ "GET-SIZE" USING DIM
-002510                                RETURNING ARRAYSIZE
-002520     PERFORM TEST BEFORE VARYING CNT FROM 1 BY 1
-002530                  UNTIL CNT > ARRAYSIZE
-002540         INVOKE ARRAYOBJ "GET-DATA" USING CNT
-002550                                    RETURNING BILL
-002560         COMPUTE billSUM     = billSUM  +  BILL
-002570     END-PERFORM
-002580     MOVE billSUM     TO ED_SUM
-002590
-002600     *> �I�[�_�[�ԍ������������܂��B
-002610     MOVE SPACE TO ORDER_NUMBER
-002620
-002630     EXIT METHOD.
-002640 END METHOD      �I�[�_�[���Z.
-002650/
-002660*======================================================================
-002670*  �����\�b�h��  �FINIT
-002680*      �T�v      �F���������\�b�h
-002690*      �p�����^  �F�Ȃ�
-002700*      ���l      �FFJBASE��INIT���\�b�h��OVERRIDE����
-002710*======================================================================
-002720 METHOD-ID.      INIT OVERRIDE.
-002730 DATA            DIVISION.
-002740 WORKING-STORAGE SECTION.
-002750 PROCEDURE       DIVISION.
-002760      *> FJBASE�N���X��INIT���Ăяo��
-002770     INVOKE SUPER "INIT"
-002780     *> ORDER_NUMBER������������
-002790     MOVE SPACE TO ORDER_NUMBER
-002800 END METHOD      INIT.
-002810
-002820 END OBJECT.
-002830 END CLASS      ONLINE_STORE.
-002840
+000311          注文未登録     300
+000330          ���i�ԍ����o�^ 1000
+000340          �V�X�e���G���[ 10000
+000350          .
+000360 REPOSITORY.
+000370      CLASS FJBASE
+000380      CLASS DB_ACCESS
+000390      CLASS ARRAY AS "*COM-ARRAY"
+000400      .
+000410
+000420 OBJECT.
+000430 DATA DIVISION.
+000440 WORKING-STORAGE SECTION.
+000450 01 ORDER_NUMBER   PIC X(12).       *> �I�[�_�[�ԍ�
+000460 PROCEDURE DIVISION.
+000470*======================================================================
+000480*  �����\�b�h��  �FIsUser�i�F�؏����j.
+000490*      �T�v      �F�o�^���[�U�h�c�^�p�X���[�h�̑g�������m�F���܂��B
+000500*                   ���A�l�ƈӖ��͈ȉ��̂Ƃ���ł��B
+000510*                     0     = ����I���i�o�^���ƈ�v�j
+000520*                     100   = �F�؎��s�i�o�^���ƕs��v�j
+000530*                     10000 = �V�X�e���G���[�i�c�a�A�N�Z�X���ɃG���[�����j
+000540*                             ���G���[�̏ڍׂ̓C�x���g���O�ɏo�͂��܂��B
+000550*      �p�����^  �Fusing    UID PIC X(32)
+000560*                           PWD PIC X(32)
+000570*                  return   PIC 9(9) COMP-5
+000580*======================================================================
+000590 METHOD-ID.      �F�؏��� AS "IsUser".
+000600 DATA            DIVISION.
+000610 WORKING-STORAGE SECTION.
+000620 01 OBJ          USAGE OBJECT REFERENCE DB_ACCESS.
+000630 01 userID       PIC X(32).
+000640 01 userPassword PIC X(32).
+000650 LINKAGE         SECTION.
+000660 01 UID          PIC X(32).
+000670 01 PWD          PIC X(32).
+000680 01 RET          PIC S9(6) COMP-5.
+000690 PROCEDURE       DIVISION
+000700                 USING UID PWD  RETURNING RET.
+000710     *> DB_ACCESS�N���X�̃I�u�W�F�N�g�𐶐����܂��B
+000720     INVOKE DB_ACCESS "NEW" RETURNING OBJ
+000730
+000740     *> UID�ɑΉ�����p�X���[�h�����߂܂��B
+000750     MOVE UID TO userID
+000760     INVOKE OBJ "�ڋq���擾" USING userID userPassword
+000770                               RETURNING RET
+000780
+000790     *> �p�X���[�h�̎擾�ɐ���������A�p�X���[�h����vUID
+000800     *> �`�F�b�N���܂��B
+000810     IF RET = ����I�� AND
+000820        PWD NOT = userPassword THEN
+000830         MOVE �F�؎��s TO RET
+000840     END-IF
+000850
+000860     *> DB_ACCESS�N���X�̃I�u�W�F�N�g���폜���܂��B
+000870     SET OBJ TO NULL
+000880
+000890     EXIT METHOD.
+000900 END METHOD      �F�؏���.
+000910/
+000920*======================================================================
+000930*  �����\�b�h��  �FStockCheck�i�݌Ɋm�F�j
+000940*      �T�v      �F���i�ԍ��ƌ����󂯎���āA�I�[�_�[���\���ǂ���
+000950*                  �݌ɂ̃`�F�b�N���s���܂��B
+000960*                   ���A�l�ƈӖ��͈ȉ��̂Ƃ���ł��B
+000970*                     0     = ����I��
+000980*                     1000  = ���i�ԍ����o�^
+000990*                     10000 = �V�X�e���G���[�i�c�a�A�N�Z�X���ɃG���[�����j
+001000*                             ���G���[�̏ڍׂ̓C�x���g���O�ɏo�͂��܂��B
+001010*      �p�����^  �Fusing    L_NUMIC X(10)
+001020*                           L_QUANT PIC 9(10)
+001030*                  return   PIC 9(9) COMP-5
+001040*======================================================================
+001050 METHOD-ID.      �I�[�_�[�m�F AS "StockCheck".
+001060 DATA            DIVISION.
+001070 WORKING-STORAGE SECTION.
+001080 01 OBJ          USAGE OBJECT REFERENCE DB_ACCESS.
+001090 01 stockProductNumber        pic X(10).  *> ���i�ԍ�
+001100 01 stockProductQuantity      pic 9(10).  *> �݌ɐ���
+001110*01  productInfo.
+001120*   02 productNumber          pic X(12).  *> ���i�ԍ�
+001130*   02 productName            pic X(32).  *> ���i��
+001140*   02 productModel           pic X(32).  *> ���f��
+001150*   02 productPrice           pic 9(09).  *> �P��
+001160 LINKAGE         SECTION.
+001170 01 L_NUM        PIC X(10).
+001180 01 L_QUANT      PIC 9(10).
+001190 01 RET          PIC 9(9) COMP-5.
+001200 PROCEDURE       DIVISION
+001210                 USING  L_NUM L_QUANT
+001220                 RETURNING RET.
+001230
+001240     *> DB_ACCESS�N���X�̃I�u�W�F�N�g�𐶐����܂��B
+001250     INVOKE DB_ACCESS "NEW" RETURNING OBJ
+001260
+001270*    INITIALIZE stockProductNumber stockProductQuantity
+001280*    INITIALIZE productInfo
+001290     *> stockInfo�����productInfo�ɏ���ݒ肵�܂��B
+001300     MOVE L_NUM TO  stockProductNumber  *> productNumber
+001310
+001320     *> �݌ɖ⍇�킹���\�b�h���Ăяo���ăI�[�_�[���ꂽ���i�̍݌ɂ�
+001330     *> �擾���C�������Ɣ�r���ăI�[�_�[�\���ǂ������肵�܂��B
+001340     INVOKE OBJ "�݌ɖ⍇�킹" USING stockProductNumber
+001350                                     stockProductQuantity
+001360                               RETURNING RET
+001370     IF RET = ����I�� AND stockProductQuantity < L_QUANT THEN
+001380       MOVE �݌ɕs�� TO RET
+001390     END-IF
+001400
+001410     *> DB_ACCESS�N���X�̃I�u�W�F�N�g���폜���܂��B
+001420     SET OBJ TO NULL
+001430
+001440     EXIT METHOD.
+001450 END METHOD      �I�[�_�[�m�F.
+001460/
+001470*======================================================================
+001480*  �����\�b�h��  �FOrderRegist�i�I�[�_�[�o�^�j
+001490*      �T�v  �F�݌ɐ����X�V���ăI�[�_�[���ׂ�o�^���܂��B
+001500*                   ���A�l�ƈӖ��͈ȉ��̂Ƃ���ł��B
+001510*                     �I�[�_�[�ԍ� = �o�^����
+001520*                     "ERR"        = �o�^���s
+001530*                             ���G���[�̏ڍׂ̓C�x���g���O�ɏo�͂��܂��B
+001540*      �p�����^  �Fusing    L_DATE PIC X(14)
+001550*                           L_USER PIC X(32)
+001560*  			  L_NUM  PIC X(10)
+001570*				  L_QUANT PIC 9(10)
+001580*                  return   PIC X(12)
+001590*======================================================================
+001600 METHOD-ID.      �I�[�_�[�o�^ AS "OrderRegist".
+001610 DATA            DIVISION.
+001620 WORKING-STORAGE SECTION.
+001630 01 repNUMBER.
+001640  02           PIC X(4) VALUE  "ONUM".
+001650  02  TIMEDATA PIC 9(8).
+001660 01 OBJ          USAGE OBJECT REFERENCE DB_ACCESS.
+001670 01 RET          PIC 9(9) COMP-5.
+001680 01 orderNumber            PIC X(12).
+001690 01 orderUserID            PIC X(32).
+001700 01 orderDate              PIC X(14).
+001710 01 orderProductNumber     PIC X(10).
+001720 01 orderProductQuantity   PIC 9(10).
+001730 LINKAGE         SECTION.
+001740 01 L_DATE       PIC X(14).
+001750 01 L_USER       PIC X(32).
+001760 01 L_NUM        PIC X(10).
+001770 01 L_QUANT      PIC 9(10).
+001780 01 RET_NUMBER   PIC X(12).
+001790 PROCEDURE       DIVISION
+001800                 USING  L_DATE L_USER L_NUM L_QUANT
+001810                 RETURNING RET_NUMBER.
+001820*
+001830     *> DB_ACCESS�N���X�̃I�u�W�F�N�g�𐶐����܂��B
+001840     INVOKE DB_ACCESS "NEW" RETURNING OBJ
+001850*
+001860     *> �I�[�_�[����ݒ肵�܂��B
+001870     MOVE L_DATE  TO orderDate
+001880     MOVE L_USER  TO orderUserID
+001890     MOVE L_NUM   TO orderProductNumber
+001900     MOVE L_QUANT TO orderProductQuantity
+001910*
+001920     *> �����������ɃI�[�_�[�ԍ����̔Ԃ��܂��B���ɃI�[�_�[�ԍ����̔Ԃ��Ă�
+001930     *> �ꍇ�́A���ɍ̔Ԃ����I�[�_�[�ԍ���ݒ肵�܂��B
+001940     IF ORDER_NUMBER = SPACE THEN
+001950       ACCEPT TIMEDATA FROM TIME
+001960       MOVE repNUMBER    TO orderNumber RET_NUMBER ORDER_NUMBER
+001970       *> �I�[�_�[�o�^���\�b�h���ďo���܂��B
+001980       INVOKE OBJ "�I�[�_�[�o�^" USING orderNumber orderUserID
+001990                                       orderDate   orderProductNumber
+002000                                       orderProductQuantity
+002010                                 RETURNING RET
+002020     ELSE
+002030       MOVE ORDER_NUMBER TO orderNumber RET_NUMBER
+002040     END-IF
+002050     *> �݌ɍX�V���\�b�h���ďo���܂��B
+002060     INVOKE OBJ "�݌ɍX�V" USING orderNumber orderUserID
+002070                                 orderDate   orderProductNumber
+002080                                 orderProductQuantity
+002090                           RETURNING RET
+002100*
+002110     *> DB_ACCESS�N���X�̃I�u�W�F�N�g���폜���܂��B
+002120     SET OBJ TO NULL
+002130
+002140     *> �G���[�����o�����ꍇ�A�I�[�_�[�ԍ���ERR��ݒ肵���܂��B
+002150     IF RET NOT = ����I�� THEN
+002160       MOVE "ERR" TO RET_NUMBER
+002170     END-IF
+002180
+002190     EXIT METHOD.
+002200 END METHOD     �I�[�_�[�o�^.
+002201/
+002202*======================================================================
+002203*  処理メソッド名  ：OrderHistory（注文履歴照会）
+002204*      概要      ：利用者ＩＤに対応するオーダー履歴を、DB_ACCESSクラス
+002205*                  へ問い合わせて取得します。
+002206*                   戻り値と意味は以下のとおりです。
+002207*                     0     = 正常終了
+002208*                     10000 = システムエラー（ＤＢアクセス中にエラー発生）
+002209*                             ※エラーの詳細はイベントログに出力します。
+002210*      パラメータ  ：using    L_USER    PIC X(32)
+002211*                     using    L_HISTORY
+002212*                     using    L_COUNT   PIC 9(4) BINARY
+002213*                  return   PIC 9(9) COMP-5
+002214*======================================================================
+002215 METHOD-ID.      注文履歴照会 AS "OrderHistory".
+002216 DATA            DIVISION.
+002217 WORKING-STORAGE SECTION.
+002218 01 OBJ          USAGE OBJECT REFERENCE DB_ACCESS.
+002219 LINKAGE         SECTION.
+002220 01 L_USER       PIC X(32).
+002221 01 L_HISTORY.
+002222    02 L_HISTORY_ENTRY OCCURS 50 TIMES.
+002223       03 L_HISTORY_NUMBER            PIC X(12).
+002224       03 L_HISTORY_DATE              PIC X(14).
+002225       03 L_HISTORY_PRODUCT_NUMBER    PIC X(10).
+002226       03 L_HISTORY_QUANTITY          PIC 9(10).
+002227 01 L_COUNT      PIC 9(4) BINARY.
+002228 01 RET          PIC 9(9) COMP-5.
+002229 PROCEDURE       DIVISION
+002230                 USING  L_USER L_HISTORY L_COUNT
+002231                 RETURNING RET.
+002232
+002233     *> DB_ACCESSクラスのオブジェクトを生成します。
+002234     INVOKE DB_ACCESS "NEW" RETURNING OBJ
+002235
+002236     *> 注文履歴取得メソッドを呼び出して、利用者IDに対応するオーダー
+002237     *> 履歴を取得します。
+002238     INVOKE OBJ "注文履歴取得" USING L_USER L_HISTORY L_COUNT
+002239                               RETURNING RET
+002240
+002241     *> DB_ACCESSクラスのオブジェクトを削除します。
+002242     SET OBJ TO NULL
+002243
+002244     EXIT METHOD.
+002245 END METHOD      注文履歴照会.
+002250/
+002260*======================================================================
+002270*  処理メソッド名  ：OrderCancel（注文取消）
+002280*      概要      ：オーダー番号に対応するオーダーを取り消すよう、
+002290*                  DB_ACCESSクラスへ依頼します。
+002300*                   戻り値と意味は以下のとおりです。
+002305*                     0     = 正常終了
+002307*                     300   = 注文未登録（該当オーダーが無い、または
+002308*                             利用者ＩＤが一致しない）
+002309*                     10000 = システムエラー（ＤＢアクセス中にエラー発生）
+002311*                             ※エラーの詳細はイベントログに出力します。
+002312*      パラメータ  ：using    L_NUM     PIC X(12)
+002313*                     using    L_USER    PIC X(32)
+002314*                  return   PIC 9(9) COMP-5
+002315*======================================================================
+002320 METHOD-ID.      注文取消 AS "OrderCancel".
+002321 DATA            DIVISION.
+002322 WORKING-STORAGE SECTION.
+002323 01 OBJ          USAGE OBJECT REFERENCE DB_ACCESS.
+002324 LINKAGE         SECTION.
+002325 01 L_NUM        PIC X(12).
+002326 01 L_USER       PIC X(32).
+002327 01 RET          PIC 9(9) COMP-5.
+002328 PROCEDURE       DIVISION
+002329                 USING  L_NUM L_USER
+002330                 RETURNING RET.
+002331*
+002332     *> DB_ACCESSクラスのオブジェクトを生成します。
+002333     INVOKE DB_ACCESS "NEW" RETURNING OBJ
+002334*
+002335     *> 注文取消メソッドを呼び出します。
+002336     INVOKE OBJ "注文取消" USING L_NUM L_USER
+002337                               RETURNING RET
+002338*
+002339     *> DB_ACCESSクラスのオブジェクトを削除します。
+002340     SET OBJ TO NULL
+002341
+002342     *> 取消が成功した場合、保持しているオーダー番号を初期化します。
+002343     IF RET = ����I�� THEN
+002344       MOVE SPACE TO ORDER_NUMBER
+002345     END-IF
+002346
+002347     EXIT METHOD.
+002348 END METHOD      注文取消.
+004310/
+004320*======================================================================
+004330*  �����\�b�h��  �FOrderSum�i�I�[�_�[���Z�j
+004340*      �T�v      �F�z��v�f�Ɋi�[���ꂽ�I�[�_�[��񂩂�A���v���v�Z
+004350*                  ���܂��B
+004360*                   ���A�l�ƈӖ��͈ȉ��̂Ƃ���ł��B
+004370*                     0     = ����I���i�o�^���ƈ�v�j
+004380*      �p�����^  �Fusing    ARRAYOBJ OBJECT REFERENCE ARRAY
+004390*                           ED_SUM PIC Z(9)9
+004400*                  return   PIC 9(3) PACKED-DECIMAL
+004410*======================================================================
+004420 METHOD-ID.      �I�[�_�[���Z AS "OrderSum".
+004430 DATA            DIVISION.
+004440 WORKING-STORAGE SECTION.
+004450 01 billSUM      PIC 9(10).
+004460 01 BILL         PIC S9(9) COMP-5.
+004470 01 ARRAYSIZE    PIC S9(9) COMP-5.
+004480 01 DIM          PIC S9(9) COMP-5 VALUE 1.
+004490 01 CNT          PIC S9(9) COMP-5.
+004492 01 TAX-RATE     PIC V99 VALUE 0.08.
+004494 01 taxAMT       PIC 9(10).
+004496 01 totalAMT     PIC 9(10).
+004500 LINKAGE         SECTION.
+004510 01 ARRAYOBJ     OBJECT REFERENCE ARRAY.
+004520 01 ED_SUM       PIC Z(9)9.
+004522 01 ED_TAX       PIC Z(9)9.
+004524 01 ED_TOTAL     PIC Z(9)9.
+004530 01 RET          PIC 9(3) PACKED-DECIMAL.
+004540 PROCEDURE       DIVISION
+004550                 USING ARRAYOBJ
+004560                       ED_SUM
+004562                       ED_TAX
+004564                       ED_TOTAL
+004570                 RETURNING RET.
+004580     MOVE ����I�� TO RET
+004590     MOVE 0        TO billSUM
+004610     INVOKE ARRAYOBJ "GET-SIZE" USING DIM
+004620                                RETURNING ARRAYSIZE
+004630     PERFORM TEST BEFORE VARYING CNT FROM 1 BY 1
+004640                  UNTIL CNT > ARRAYSIZE
+004650         INVOKE ARRAYOBJ "GET-DATA" USING CNT
+004660                                    RETURNING BILL
+004670         COMPUTE billSUM     = billSUM  +  BILL
+004680     END-PERFORM
+004690     MOVE billSUM     TO ED_SUM
+004692     *> 消費税を計算し、税込みの合計金額を求めます。
+004694     COMPUTE taxAMT ROUNDED = billSUM * TAX-RATE
+004696     COMPUTE totalAMT = billSUM + taxAMT
+004698     MOVE taxAMT      TO ED_TAX
+004699     MOVE totalAMT    TO ED_TOTAL
+004710     *> オーダー番号を初期化します。
+004720     MOVE SPACE TO ORDER_NUMBER
+004740     EXIT METHOD.
+004750 END METHOD      �I�[�_�[���Z.
+004760/
+004770*======================================================================
+004780*  �����\�b�h��  �FINIT
+004790*      �T�v      �F���������\�b�h
+004800*      �p�����^  �F�Ȃ�
+004810*      ���l      �FFJBASE��INIT���\�b�h��OVERRIDE����
+004820*======================================================================
+004830 METHOD-ID.      INIT OVERRIDE.
+004840 DATA            DIVISION.
+004850 WORKING-STORAGE SECTION.
+004860 PROCEDURE       DIVISION.
+004870      *> FJBASE�N���X��INIT���Ăяo��
+004880     INVOKE SUPER "INIT"
+004890     *> ORDER_NUMBER������������
+004900     MOVE SPACE TO ORDER_NUMBER
+004910 END METHOD      INIT.
+004920
+004930 END OBJECT.
+004940 END CLASS      ONLINE_STORE.
+004950
