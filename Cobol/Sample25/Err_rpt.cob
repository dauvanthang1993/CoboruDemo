@@ -0,0 +1,61 @@
+000100* Copyright 1999-2015 FUJITSU LIMITED
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. ERRRPT.
+000400*
+000500*  概要  ：DB_ACCESSクラスのWRITE-ERR-LOGメソッドが書き出す
+000600*          エラーログファイル（ERRLOG）を読み込み、日次の
+000700*          エラー一覧と件数集計を画面へ報告するバッチです。
+000800*          ログファイルが存在しない場合、または空の場合は
+000900*          エラー０件として正常終了します。
+001000*
+001100 ENVIRONMENT DIVISION.
+001200 CONFIGURATION SECTION.
+001300 INPUT-OUTPUT SECTION.
+001400 FILE-CONTROL.
+001500     SELECT エラーログファイル ASSIGN TO "ERRLOG"
+001600            ORGANIZATION IS LINE SEQUENTIAL
+001700            FILE STATUS   IS ログファイル状態.
+001800*
+001900 DATA DIVISION.
+002000 FILE SECTION.
+002100 FD  エラーログファイル.
+002200 01  エラーログレコード.
+002300     03  ログ日時          PIC X(14).
+002400     03  FILLER            PIC X(01).
+002500     03  ログイベント番号  PIC 9(09).
+002600     03  FILLER            PIC X(01).
+002700     03  ログSQLSTATE      PIC X(05).
+002800     03  FILLER            PIC X(01).
+002900     03  ログ内容          PIC X(80).
+003000*
+003100 WORKING-STORAGE SECTION.
+003200 77  ログファイル状態          PIC  X(2)     VALUE SPACE.
+003300     88  ログオープン成功      VALUE "00".
+003400     88  ログファイル終了      VALUE "10".
+003500 77  ファイル終了フラグ        PIC  X(1)     VALUE "N".
+003600     88  ファイル終了          VALUE "Y".
+003700 77  処理件数                  PIC  9(5)     VALUE 0.
+003800*
+003900 PROCEDURE DIVISION.
+004000*
+004100      OPEN INPUT エラーログファイル
+004200      IF ログオープン成功
+004300          PERFORM エラーログ読込
+004400          PERFORM エラーログ集計 UNTIL ファイル終了
+004500          CLOSE エラーログファイル
+004600      END-IF
+004700      DISPLAY "日次エラーレポート"
+004800      DISPLAY "処理件数：" 処理件数
+004900      STOP RUN.
+005000*
+005100 エラーログ読込.
+005200      READ エラーログファイル
+005300            AT END
+005400                  SET ファイル終了 TO TRUE
+005500      END-READ.
+005600*
+005700 エラーログ集計.
+005800      DISPLAY ログ日時 SPACE ログイベント番号
+005900              SPACE ログSQLSTATE SPACE ログ内容
+006000      ADD 1 TO 処理件数
+006100      PERFORM エラーログ読込.
