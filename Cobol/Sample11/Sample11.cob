@@ -36,18 +36,32 @@
 003600   02 製品名     PIC X(20).
 003700   02 在庫数量   PIC S9(9) COMP-5.
 003800   02 倉庫番号   PIC S9(4) COMP-5.
+003850 01 検索対象倉庫番号 PIC S9(4) COMP-5.
 003900 01 SQLSTATE     PIC X(5).
 004000 01 SQLMSG       PIC X(128).
 004100     EXEC SQL END DECLARE SECTION END-EXEC.
 004200 01 データ件数   PIC 9(2).
 004300 01 カーソル状態 PIC 1(1) BIT.
 004400 88 カーソルオープン VALUE B"1".
+004450 01 検索対象倉庫番号表示  PIC 9(4).
 004500 PROCEDURE DIVISION.
+004550*=================================================================
+004560*  絞り込み対象の倉庫番号を入力します。０を指定した場合は
+004570*  倉庫を限定せず全件を対象とします。
+004580*=================================================================
+004590     DISPLAY NC"倉庫番号を入力してください"
+004592         NC"（０：全倉庫）。".
+004594     ACCEPT 検索対象倉庫番号表示 FROM CONSOLE.
+004596     MOVE 検索対象倉庫番号表示
+004598         TO 検索対象倉庫番号.
 004600*=================================================================
 004700*  カーソルを宣言します
 004800*=================================================================
 004900     EXEC SQL
-005000       DECLARE CUR1 CURSOR FOR SELECT * FROM STOCK
+005000       DECLARE CUR1 CURSOR FOR
+005010         SELECT * FROM STOCK
+005020         WHERE 倉庫番号 = :検索対象倉庫番号
+005030            OR :検索対象倉庫番号 = 0
 005100     END-EXEC.
 005200*=================================================================
 005300*  データベースに接続 (DEFAULTサーバに接続)します
