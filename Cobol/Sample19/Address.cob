@@ -90,6 +90,25 @@
 009000   01  �X�֔ԍ�             PIC   X(007) PROPERTY.
 009100   01  �Z��                 PIC   N(020) PROPERTY.
 009200   PROCEDURE DIVISION.
+009205*========================================================================
+009210*　郵便番号チェックメソッド
+009215*
+009220*　〇出力：　チェック区分  PIC X(1)
+009225*========================================================================
+009230   METHOD-ID.  PostalCodeCheck-method.
+009235   DATA DIVISION.
+009240   LINKAGE SECTION.
+009245    01  チェック区分        PIC   X(001).
+009250   PROCEDURE   DIVISION    RETURNING   チェック区分.
+009255*
+009260       IF  �X�֔ԍ�  IS NUMERIC
+009265       THEN
+009270            MOVE     "0"         TO     チェック区分
+009275       ELSE
+009280            MOVE     "1"         TO     チェック区分
+009285       END-IF.
+009290*
+009295   END METHOD PostalCodeCheck-method.
 009300*
 009400*========================================================================
 009500*�@�Z���f�[�^�ݒ胁�\�b�h
@@ -122,6 +141,9 @@
 012200*========================================================================
 012300   METHOD-ID. Store-method.
 012400   DATA DIVISION.
+012410   WORKING-STORAGE SECTION.
+012420    01  郵便番号チェック区分   PIC X(001).
+012430*
 012500   LINKAGE SECTION.
 012600   01 �k�|�Z���h�c          PIC 9(04).
 012700   PROCEDURE DIVISION
@@ -130,6 +152,14 @@
 013000       MOVE   �k�|�Z���h�c    TO  �Z���h�c    OF  AddressMaster-class.
 013100       MOVE   �X�֔ԍ�        TO  �X�֔ԍ�    OF  AddressMaster-class.
 013200       MOVE   �Z��            TO  �Z��        OF  AddressMaster-class.
+013210*
+013220*　　　　郵便番号の形式（数字であること）をチェックし，
+013230*　　　　誤りであれば書き込みを行わない。
+013240       INVOKE  SELF  "PostalCodeCheck-method"
+013245              RETURNING  郵便番号チェック区分.
+013250       IF  郵便番号チェック区分  NOT =  "0"  THEN
+013260         EXIT METHOD
+013270       END-IF.
 013300       INVOKE  AddressMaster-class  "Store-method".
 013400*
 013500   END METHOD Store-method.
