@@ -0,0 +1,90 @@
+000010*----------------------------------------------------------------*
+000020* Copyright 2000-2015 FUJITSU LIMITED                            *
+000030*                                                                *
+000040*  ファイル名： SAFRPT.COB                                       *
+000050*  概要：       アクセスカウンタの集計レポート表示／リセット     *
+000060*----------------------------------------------------------------*
+000070 IDENTIFICATION DIVISION.
+000080 PROGRAM-ID. SAF-RPT.
+000090 ENVIRONMENT DIVISION.
+000100 INPUT-OUTPUT SECTION.
+000110 FILE-CONTROL.
+000120     SELECT アクセスログファイル ASSIGN TO "ACCLOG"
+000130            ORGANIZATION IS LINE SEQUENTIAL
+000140            FILE STATUS   IS ログファイル状態.
+000150*
+000160 DATA DIVISION.
+000170 FILE SECTION.
+000180 FD  アクセスログファイル.
+000190 01  アクセスログレコード.
+000200     03  ログ日時          PIC X(14).
+000210     03  FILLER            PIC X(01).
+000220     03  ログアクセス回数  PIC 9(05).
+000230*
+000240 WORKING-STORAGE SECTION.
+000250 01 ログファイル状態              PIC X(02) VALUE SPACE.
+000260    88 ログオープン成功            VALUE "00".
+000270    88 ログファイル終了            VALUE "10".
+000280 01 ファイル終了フラグ            PIC X(01) VALUE "N".
+000290    88 ファイル終了                VALUE "Y".
+000300 01 処理件数                      PIC 9(05) VALUE 0.
+000310 01 メニュー選択                  PIC X(01).
+000320*
+000330 PROCEDURE DIVISION.
+000340*
+000350 SAFRPT-START.
+000360     DISPLAY "アクセスカウンタ管理メニュー".
+000370     DISPLAY " 1：アクセス集計レポート表示".
+000380     DISPLAY " 2：アクセスカウンタのリセット".
+000390     DISPLAY " => " WITH NO ADVANCING.
+000400     ACCEPT メニュー選択 FROM CONSOLE.
+000410     EVALUATE メニュー選択
+000420         WHEN "1"
+000430             PERFORM アクセスログ表示処理
+000440         WHEN "2"
+000450             PERFORM アクセスログリセット処理
+000460         WHEN OTHER
+000470             DISPLAY "選択が不正です。"
+000480     END-EVALUATE.
+000490     STOP RUN.
+000500*
+000510 アクセスログ表示処理 SECTION.
+000520*  ACCLOGを読み込み、日次のアクセス件数を画面へ報告する。
+000530*  ログファイルが存在しない場合、または空の場合は
+000540*  ０件として正常終了する。
+000550     MOVE "N" TO ファイル終了フラグ.
+000560     MOVE 0   TO 処理件数.
+000570     OPEN INPUT アクセスログファイル.
+000580     IF ログオープン成功 THEN
+000590         PERFORM アクセスログ読込
+000600         PERFORM アクセスログ集計 UNTIL ファイル終了
+000610         CLOSE アクセスログファイル
+000620     END-IF.
+000630     DISPLAY "アクセスカウンタ集計レポート".
+000640     DISPLAY "アクセス件数：" 処理件数.
+000650 アクセスログ表示処理終了.
+000660     EXIT.
+000670*
+000680 アクセスログ読込.
+000690     READ アクセスログファイル
+000700         AT END
+000710             SET ファイル終了 TO TRUE
+000720     END-READ.
+000730*
+000740 アクセスログ集計.
+000750     DISPLAY ログ日時 SPACE ログアクセス回数.
+000760     ADD 1 TO 処理件数.
+000770     PERFORM アクセスログ読込.
+000780*
+000790 アクセスログリセット処理 SECTION.
+000800*  ACCLOGを空の状態で作成し直し、アクセスカウンタの
+000810*  集計履歴を初期化する。
+000820     OPEN OUTPUT アクセスログファイル.
+000830     IF ログオープン成功 THEN
+000840         CLOSE アクセスログファイル
+000850         DISPLAY "リセットが完了しました。"
+000860     ELSE
+000870         DISPLAY "リセットに失敗しました。"
+000880     END-IF.
+000890 アクセスログリセット処理終了.
+000900     EXIT.
