@@ -24,171 +24,248 @@
 000240 IDENTIFICATION DIVISION.
 000250  PROGRAM-ID. SAMPLE29.
 000260*
-000270 DATA DIVISION.
-000280  WORKING-STORAGE SECTION.
-000290      COPY "PRM_REC.CBL".
-000300*
-000310  01  ���b�Z�[�W��.
-000320      02  �ʐM�̈�  OCCURS 1 TO 32000 DEPENDING ON ���b�Z�[�W��.
-000330          03              PIC X(1).
-000340  01  ���b�Z�[�W��        PIC 9(5).
-000350  01  ���M���b�Z�[�W�P    PIC X(26) VALUE "SENT MESSAGE FROM SAMPLE29".
-000360  01  ���M���b�Z�[�W�Q    PIC X(25) VALUE "SENT MESSAGE : PRIORITY=5".
-000370*
-000380 PROCEDURE DIVISION.
-000390*=================================================================
-000400**�i�P�j�T�[�o�Ɛڑ����܂��B
-000410*=================================================================
-000420      MOVE "SERVER1" TO �T�[�o��.
-000430      CALL "COBCI_OPEN" WITH C LINKAGE
-000440           USING BY REFERENCE ��Ԓʒm��
-000450                 BY REFERENCE �T�[�o��
-000460                 BY REFERENCE �T�[�o���ʎq
-000470                 BY VALUE     �ʐM�\���.
-000480      IF PROGRAM-STATUS = 0 THEN
-000490          DISPLAY NC"�T�[�o�Ɛڑ����܂����B"
-000500          DISPLAY NC"�@�T�[�o���@�@�F" �T�[�o��
-000510      ELSE
-000520          DISPLAY NC"�T�[�o�Ƃ̐ڑ��Ɏ��s���܂����B"
-000530          DISPLAY NC"�@�T�[�o���@�@�F" �T�[�o��
-000540          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
-000550          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
-000560          GO TO �����I��
-000570      END-IF.
-000580*
-000590*=================================================================
-000600**�i�Q�j���b�Z�[�W���������݂܂��B
-000610*=================================================================
-000620      MOVE 26               TO ���b�Z�[�W��.
-000630      MOVE ���M���b�Z�[�W�P TO ���b�Z�[�W��.
-000640      MOVE "MYLD1"          TO �_�����於.
-000650      MOVE ���b�Z�[�W��     TO ���M���b�Z�[�W�� OF ���M�p�����^.
-000660      MOVE 1                TO ���M�D�揇�� OF ���M�p�����^.
-000670      MOVE 0                TO ���M������� OF ���M�p�����^.
-000680      CALL "COBCI_WRITE" WITH C LINKAGE
-000690           USING BY REFERENCE ��Ԓʒm��
-000700                 BY VALUE     �T�[�o���ʎq
-000710                 BY REFERENCE �_�����於
-000720                 BY REFERENCE ���M�p�����^
-000730                 BY REFERENCE ���b�Z�[�W��
-000740                 BY VALUE     �ʐM�\���.
-000750      IF PROGRAM-STATUS = 0 THEN
-000760          DISPLAY NC"���b�Z�[�W���P���������݂܂����B"
-000770          DISPLAY NC"�@�_�����於�@�F" �_�����於
-000780      ELSE
-000790          DISPLAY NC"���b�Z�[�W�̏������݂Ɏ��s���܂����B"
-000800          DISPLAY NC"�@�_�����於�@�F" �_�����於
-000810          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
-000820          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
-000830      END-IF.
-000840*
-000850      MOVE 25               TO ���b�Z�[�W��.
-000860      MOVE ���M���b�Z�[�W�Q TO ���b�Z�[�W��.
-000870      MOVE "MYLD1"          TO �_�����於.
-000880      MOVE ���b�Z�[�W��     TO ���M���b�Z�[�W�� OF ���M�p�����^.
-000890      MOVE 5                TO ���M�D�揇�� OF ���M�p�����^.
-000900      MOVE 0                TO ���M������� OF ���M�p�����^.
-000910      CALL "COBCI_WRITE" WITH C LINKAGE
-000920           USING BY REFERENCE ��Ԓʒm��
-000930                 BY VALUE     �T�[�o���ʎq
-000940                 BY REFERENCE �_�����於
-000950                 BY REFERENCE ���M�p�����^
-000960                 BY REFERENCE ���b�Z�[�W��
-000970                 BY VALUE     �ʐM�\���.
-000980      IF PROGRAM-STATUS = 0 THEN
-000990          DISPLAY NC"���b�Z�[�W���P���������݂܂����B"
-001000          DISPLAY NC"�@�_�����於�@�F" �_�����於
-001010      ELSE
-001020          DISPLAY NC"���b�Z�[�W�̏������݂Ɏ��s���܂����B"
-001030          DISPLAY NC"�@�_�����於�@�F" �_�����於
-001040          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
-001050          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
-001060      END-IF.
-001070      DISPLAY "***TSUUSHIN.EXE���N�����Ă�������***"
-001080*
-001090*=================================================================
-001100**�i�R�j���b�Z�[�W��ǂݍ��݂܂��i�Ď����ԁ��U�O�b�j�B
-001110*=================================================================
-001120      MOVE "MYLD2" TO �_�����於.
-001130      MOVE 32000   TO ��M�o�b�t�@�� OF ��M�p�����^.
-001140      MOVE 1       TO ��M������� OF ��M�p�����^.
-001150      MOVE 60      TO ��M�Ď����� OF ��M�p�����^.
-001160      CALL "COBCI_READ" WITH C LINKAGE
-001170           USING BY REFERENCE ��Ԓʒm��
-001180                 BY VALUE     �T�[�o���ʎq
-001190                 BY REFERENCE �_�����於
-001200                 BY REFERENCE ��M�p�����^
-001210                 BY REFERENCE ���b�Z�[�W��
-001220                 BY VALUE     �ʐM�\���.
-001230      IF PROGRAM-STATUS = 0 THEN
-001240          DISPLAY NC"���b�Z�[�W���P���ǂݍ��݂܂����B"
-001250          DISPLAY NC"�@�_�����於�@�F" �_�����於
-001260          MOVE ��M���b�Z�[�W�� OF ��M�p�����^ TO ���b�Z�[�W��
-001270          DISPLAY NC"�@��M���b�Z�[�W�F" ���b�Z�[�W��
-001280      ELSE
-001290          DISPLAY NC"���b�Z�[�W�̓ǂݍ��݂Ɏ��s���܂����B"
-001300          DISPLAY NC"�@�_�����於�@�F" �_�����於
-001310          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
-001320          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
-001330      END-IF.
-001340*
-001350      MOVE "MYLD1" TO �_�����於.
-001360      MOVE 32000   TO ��M�o�b�t�@�� OF ��M�p�����^.
-001370      MOVE 1       TO ��M������� OF ��M�p�����^.
-001380      MOVE 10      TO ��M�Ď����� OF ��M�p�����^.
-001390      CALL "COBCI_READ" WITH C LINKAGE
-001400           USING BY REFERENCE ��Ԓʒm��
-001410                 BY VALUE     �T�[�o���ʎq
-001420                 BY REFERENCE �_�����於
-001430                 BY REFERENCE ��M�p�����^
-001440                 BY REFERENCE ���b�Z�[�W��
-001450                 BY VALUE     �ʐM�\���.
-001460      IF PROGRAM-STATUS = 0
-001470          DISPLAY NC"���b�Z�[�W���P���ǂݍ��݂܂����B"
-001480          DISPLAY NC"�@�_�����於�@�F" �_�����於
-001490          MOVE ��M���b�Z�[�W�� OF ��M�p�����^ TO ���b�Z�[�W��
-001500          DISPLAY NC"�@��M���b�Z�[�W�F" ���b�Z�[�W��
-001510      ELSE
-001520          DISPLAY NC"���b�Z�[�W�̓ǂݍ��݂Ɏ��s���܂����B"
-001530          DISPLAY NC"�@�_�����於�@�F" �_�����於
-001540          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
-001550          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
-001560      END-IF.
-001570*
-001580      CALL "COBCI_READ" WITH C LINKAGE
-001590           USING BY REFERENCE ��Ԓʒm��
-001600                 BY VALUE     �T�[�o���ʎq
-001610                 BY REFERENCE �_�����於
-001620                 BY REFERENCE ��M�p�����^
-001630                 BY REFERENCE ���b�Z�[�W��
-001640                 BY VALUE     �ʐM�\���.
-001650      IF PROGRAM-STATUS = 0 THEN
-001660          DISPLAY NC"���b�Z�[�W���P���ǂݍ��݂܂����B"
-001670          DISPLAY NC"�@�_�����於�@�F" �_�����於
-001680          MOVE ��M���b�Z�[�W�� OF ��M�p�����^ TO ���b�Z�[�W��
-001690          DISPLAY NC"�@��M���b�Z�[�W�F" ���b�Z�[�W��
-001700      ELSE
-001710          DISPLAY NC"���b�Z�[�W�̓ǂݍ��݂Ɏ��s���܂����B"
-001720          DISPLAY NC"�@�_�����於�@�F" �_�����於
-001730          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
-001740          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
-001750      END-IF.
-001760*=================================================================
-001770**�i�S�j�T�[�o��ؒf���܂��B
-001780*=================================================================
-001790      CALL "COBCI_CLOSE" WITH C LINKAGE
-001800           USING BY REFERENCE ��Ԓʒm��
-001810                 BY VALUE     �T�[�o���ʎq
-001820                 BY VALUE     �ʐM�\���.
-001830      IF PROGRAM-STATUS = 0 THEN
-001840          DISPLAY NC"�T�[�o��ؒf���܂����B"
-001850          DISPLAY NC"�@�T�[�o���@�@�F" �T�[�o��
-001860      ELSE
-001870          DISPLAY NC"�T�[�o�̐ؒf�Ɏ��s���܂����B"
-001880          DISPLAY NC"�@�T�[�o���@�@�F" �T�[�o��
-001890          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
-001900          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
-001910      END-IF.
-001920  �����I��.
-001930     EXIT PROGRAM.
-001940 END PROGRAM SAMPLE29.
+000261 ENVIRONMENT DIVISION.
+000262 CONFIGURATION SECTION.
+000263 INPUT-OUTPUT SECTION.
+000264 FILE-CONTROL.
+000265     SELECT 通信ログファイル ASSIGN TO "SV29LOG"
+000266            ORGANIZATION IS LINE SEQUENTIAL
+000267            FILE STATUS   IS 通信ログ状態.
+002270 DATA DIVISION.
+002272 FILE SECTION.
+002274 FD  通信ログファイル.
+002276 01  通信ログレコード.
+002277     03  ログ日時            PIC X(14).
+002278     03  FILLER              PIC X(01).
+002279     03  ログ種別            PIC X(02).
+002280     03  FILLER              PIC X(01).
+002281     03  ログ宛先名          PIC X(08).
+002282     03  FILLER              PIC X(01).
+002283     03  ログメッセージ長    PIC 9(09).
+002284     03  FILLER              PIC X(01).
+002285     03  ログ結果            PIC X(02).
+002286     03  FILLER              PIC X(01).
+002287     03  ログエラーコード    PIC S9(9).
+002310  WORKING-STORAGE SECTION.
+002320      COPY "PRM_REC.CBL".
+002331  77  通信ログ状態          PIC X(02) VALUE SPACE.
+002332      88  通信ログ正常      VALUE "00".
+002333  01  ログ種別ワーク        PIC X(02).
+002334  01  ログ長ワーク          PIC 9(09).
+002350*
+002360  01  ���b�Z�[�W��.
+002370      02  �ʐM�̈�  OCCURS 1 TO 32000 DEPENDING ON ���b�Z�[�W��.
+002380          03              PIC X(1).
+002390  01  ���b�Z�[�W��        PIC 9(5).
+002400  01  ���M���b�Z�[�W�P    PIC X(26) VALUE "SENT MESSAGE FROM SAMPLE29".
+002410  01  ���M���b�Z�[�W�Q    PIC X(25) VALUE "SENT MESSAGE : PRIORITY=5".
+002420*
+002430 PROCEDURE DIVISION.
+002440*=================================================================
+002450**�i�P�j�T�[�o�Ɛڑ����܂��B
+002460*=================================================================
+002470      MOVE "SERVER1" TO �T�[�o��.
+002480      CALL "COBCI_OPEN" WITH C LINKAGE
+002490           USING BY REFERENCE ��Ԓʒm��
+002500                 BY REFERENCE �T�[�o��
+002510                 BY REFERENCE �T�[�o���ʎq
+002520                 BY VALUE     �ʐM�\���.
+002530      IF PROGRAM-STATUS = 0 THEN
+002540          DISPLAY NC"�T�[�o�Ɛڑ����܂����B"
+002550          DISPLAY NC"�@�T�[�o���@�@�F" �T�[�o��
+002560      ELSE
+002570          DISPLAY NC"�T�[�o�Ƃ̐ڑ��Ɏ��s���܂����B"
+002580          DISPLAY NC"�@�T�[�o���@�@�F" �T�[�o��
+002590          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
+002600          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
+002610          GO TO �����I��
+002620      END-IF.
+002630*
+002640*=================================================================
+002650**�i�Q�j���b�Z�[�W���������݂܂��B
+002660*=================================================================
+002670      MOVE 26               TO ���b�Z�[�W��.
+002680      MOVE ���M���b�Z�[�W�P TO ���b�Z�[�W��.
+002690      MOVE "MYLD1"          TO �_�����於.
+002700      MOVE ���b�Z�[�W��     TO ���M���b�Z�[�W�� OF ���M�p�����^.
+002710      MOVE 1                TO ���M�D�揇�� OF ���M�p�����^.
+002720      MOVE 0                TO ���M������� OF ���M�p�����^.
+002730      CALL "COBCI_WRITE" WITH C LINKAGE
+002740           USING BY REFERENCE ��Ԓʒm��
+002750                 BY VALUE     �T�[�o���ʎq
+002760                 BY REFERENCE �_�����於
+002770                 BY REFERENCE ���M�p�����^
+002780                 BY REFERENCE ���b�Z�[�W��
+002790                 BY VALUE     �ʐM�\���.
+002800      IF PROGRAM-STATUS = 0 THEN
+002810          DISPLAY NC"���b�Z�[�W���P���������݂܂����B"
+002820          DISPLAY NC"�@�_�����於�@�F" �_�����於
+002830      ELSE
+002840          DISPLAY NC"���b�Z�[�W�̏������݂Ɏ��s���܂����B"
+002850          DISPLAY NC"�@�_�����於�@�F" �_�����於
+002860          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
+002870          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
+002880      END-IF.
+002882 MOVE "SD" TO ログ種別ワーク.
+002884 MOVE ���M���b�Z�[�W��
+002886      OF ���M�p�����^
+002888      TO ログ長ワーク.
+002890 PERFORM 通信ログ出力.
+002990*
+003000      MOVE 25               TO ���b�Z�[�W��.
+003010      MOVE ���M���b�Z�[�W�Q TO ���b�Z�[�W��.
+003020      MOVE "MYLD1"          TO �_�����於.
+003030      MOVE ���b�Z�[�W��     TO ���M���b�Z�[�W�� OF ���M�p�����^.
+003040      MOVE 5                TO ���M�D�揇�� OF ���M�p�����^.
+003050      MOVE 0                TO ���M������� OF ���M�p�����^.
+003060      CALL "COBCI_WRITE" WITH C LINKAGE
+003070           USING BY REFERENCE ��Ԓʒm��
+003080                 BY VALUE     �T�[�o���ʎq
+003090                 BY REFERENCE �_�����於
+003100                 BY REFERENCE ���M�p�����^
+003110                 BY REFERENCE ���b�Z�[�W��
+003120                 BY VALUE     �ʐM�\���.
+003130      IF PROGRAM-STATUS = 0 THEN
+003140          DISPLAY NC"���b�Z�[�W���P���������݂܂����B"
+003150          DISPLAY NC"�@�_�����於�@�F" �_�����於
+003160      ELSE
+003170          DISPLAY NC"���b�Z�[�W�̏������݂Ɏ��s���܂����B"
+003180          DISPLAY NC"�@�_�����於�@�F" �_�����於
+003190          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
+003200          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
+003210      END-IF.
+003212 MOVE "SD" TO ログ種別ワーク.
+003214 MOVE ���M���b�Z�[�W��
+003216      OF ���M�p�����^
+003218      TO ログ長ワーク.
+003220 PERFORM 通信ログ出力.
+003320      DISPLAY "***TSUUSHIN.EXE���N�����Ă�������***"
+003330*
+003340*=================================================================
+003350**�i�R�j���b�Z�[�W��ǂݍ��݂܂��i�Ď����ԁ��U�O�b�j�B
+003360*=================================================================
+003370      MOVE "MYLD2" TO �_�����於.
+003380      MOVE 32000   TO ��M�o�b�t�@�� OF ��M�p�����^.
+003390      MOVE 1       TO ��M������� OF ��M�p�����^.
+003400      MOVE 60      TO ��M�Ď����� OF ��M�p�����^.
+003410      CALL "COBCI_READ" WITH C LINKAGE
+003420           USING BY REFERENCE ��Ԓʒm��
+003430                 BY VALUE     �T�[�o���ʎq
+003440                 BY REFERENCE �_�����於
+003450                 BY REFERENCE ��M�p�����^
+003460                 BY REFERENCE ���b�Z�[�W��
+003470                 BY VALUE     �ʐM�\���.
+003480      IF PROGRAM-STATUS = 0 THEN
+003490          DISPLAY NC"���b�Z�[�W���P���ǂݍ��݂܂����B"
+003500          DISPLAY NC"�@�_�����於�@�F" �_�����於
+003510          MOVE ��M���b�Z�[�W�� OF ��M�p�����^ TO ���b�Z�[�W��
+003520          DISPLAY NC"�@��M���b�Z�[�W�F" ���b�Z�[�W��
+003530      ELSE
+003540          DISPLAY NC"���b�Z�[�W�̓ǂݍ��݂Ɏ��s���܂����B"
+003550          DISPLAY NC"�@�_�����於�@�F" �_�����於
+003560          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
+003570          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
+003580      END-IF.
+003582 MOVE "RV" TO ログ種別ワーク.
+003584 MOVE ��M���b�Z�[�W��
+003586      OF ��M�p�����^
+003588      TO ログ長ワーク.
+003590 PERFORM 通信ログ出力.
+003690*
+003700      MOVE "MYLD1" TO �_�����於.
+003710      MOVE 32000   TO ��M�o�b�t�@�� OF ��M�p�����^.
+003720      MOVE 1       TO ��M������� OF ��M�p�����^.
+003730      MOVE 10      TO ��M�Ď����� OF ��M�p�����^.
+003740      CALL "COBCI_READ" WITH C LINKAGE
+003750           USING BY REFERENCE ��Ԓʒm��
+003760                 BY VALUE     �T�[�o���ʎq
+003770                 BY REFERENCE �_�����於
+003780                 BY REFERENCE ��M�p�����^
+003790                 BY REFERENCE ���b�Z�[�W��
+003800                 BY VALUE     �ʐM�\���.
+003810      IF PROGRAM-STATUS = 0
+003820          DISPLAY NC"���b�Z�[�W���P���ǂݍ��݂܂����B"
+003830          DISPLAY NC"�@�_�����於�@�F" �_�����於
+003840          MOVE ��M���b�Z�[�W�� OF ��M�p�����^ TO ���b�Z�[�W��
+003850          DISPLAY NC"�@��M���b�Z�[�W�F" ���b�Z�[�W��
+003860      ELSE
+003870          DISPLAY NC"���b�Z�[�W�̓ǂݍ��݂Ɏ��s���܂����B"
+003880          DISPLAY NC"�@�_�����於�@�F" �_�����於
+003890          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
+003900          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
+003910      END-IF.
+003912 MOVE "RV" TO ログ種別ワーク.
+003914 MOVE ��M���b�Z�[�W��
+003916      OF ��M�p�����^
+003918      TO ログ長ワーク.
+003920 PERFORM 通信ログ出力.
+004020*
+004030      CALL "COBCI_READ" WITH C LINKAGE
+004040           USING BY REFERENCE ��Ԓʒm��
+004050                 BY VALUE     �T�[�o���ʎq
+004060                 BY REFERENCE �_�����於
+004070                 BY REFERENCE ��M�p�����^
+004080                 BY REFERENCE ���b�Z�[�W��
+004090                 BY VALUE     �ʐM�\���.
+004100      IF PROGRAM-STATUS = 0 THEN
+004110          DISPLAY NC"���b�Z�[�W���P���ǂݍ��݂܂����B"
+004120          DISPLAY NC"�@�_�����於�@�F" �_�����於
+004130          MOVE ��M���b�Z�[�W�� OF ��M�p�����^ TO ���b�Z�[�W��
+004140          DISPLAY NC"�@��M���b�Z�[�W�F" ���b�Z�[�W��
+004150      ELSE
+004160          DISPLAY NC"���b�Z�[�W�̓ǂݍ��݂Ɏ��s���܂����B"
+004170          DISPLAY NC"�@�_�����於�@�F" �_�����於
+004180          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
+004190          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
+004200      END-IF.
+004202 MOVE "RV" TO ログ種別ワーク.
+004204 MOVE ��M���b�Z�[�W��
+004206      OF ��M�p�����^
+004208      TO ログ長ワーク.
+004210 PERFORM 通信ログ出力.
+004310*=================================================================
+004320**�i�S�j�T�[�o��ؒf���܂��B
+004330*=================================================================
+004340      CALL "COBCI_CLOSE" WITH C LINKAGE
+004350           USING BY REFERENCE ��Ԓʒm��
+004360                 BY VALUE     �T�[�o���ʎq
+004370                 BY VALUE     �ʐM�\���.
+004380      IF PROGRAM-STATUS = 0 THEN
+004390          DISPLAY NC"�T�[�o��ؒf���܂����B"
+004400          DISPLAY NC"�@�T�[�o���@�@�F" �T�[�o��
+004410      ELSE
+004420          DISPLAY NC"�T�[�o�̐ؒf�Ɏ��s���܂����B"
+004430          DISPLAY NC"�@�T�[�o���@�@�F" �T�[�o��
+004440          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
+004450          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
+004460      END-IF.
+004461     GO TO �����I��.
+004462*=================================================================
+004464**送受信の活動ログを、PRM_RECの各項目から編集して出力する。
+004466*  ログファイルが用意されていない環境では書き込みを行わず、
+004468*  画面表示のみとする。
+004469*=================================================================
+004470 通信ログ出力.
+004472     OPEN EXTEND 通信ログファイル.
+004474     IF 通信ログ正常 THEN
+004476         MOVE FUNCTION CURRENT-DATE(1:14)
+004478              TO ログ日時
+004480         MOVE ログ種別ワーク TO ログ種別
+004482         MOVE �_�����於
+004484              TO ログ宛先名
+004486         MOVE ログ長ワーク   TO ログメッセージ長
+004488         IF PROGRAM-STATUS = 0 THEN
+004490             MOVE "OK" TO ログ結果
+004492             MOVE 0    TO ログエラーコード
+004494         ELSE
+004496             MOVE "NG" TO ログ結果
+004498             MOVE �G���[�R�[�h
+004500                  OF ��Ԓʒm��
+004502                  TO ログエラーコード
+004504         END-IF
+004506         WRITE 通信ログレコード
+004508         CLOSE 通信ログファイル
+004510     END-IF.
+004770  �����I��.
+004780     EXIT PROGRAM.
+004790 END PROGRAM SAMPLE29.
