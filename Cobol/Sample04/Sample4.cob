@@ -13,7 +13,8 @@
 001300                ORGANIZATION IS  INDEXED
 001400                RECORD KEY   IS  従業員番号
 001500                ALTERNATE RECORD KEY IS 氏名
-001600                ACCESS MODE  IS  RANDOM.
+001550                                         WITH DUPLICATES
+001600                ACCESS MODE  IS  DYNAMIC.
 001700*
 001800 DATA DIVISION.
 001900  FILE SECTION.
@@ -29,35 +30,97 @@
 002900      03  状態キー２         PIC X.
 003000    02                       PIC X.
 003100*
-003200  CONSTANT SECTION.
-003300  01  ＰＦ２キー.
-003400    02                       PIC X    VALUE "1".
-003500    02                       PIC X    VALUE X"02".
-003600*
-003700  SCREEN SECTION.
-003800  01  表示画面 BLANK SCREEN BACKGROUND-COLOR IS 7
-003900                            FOREGROUND-COLOR IS 0.
-004000    02                LINE  5 COLUMN 13 VALUE "従業員番号：".
-004100    02  従業員番号域  LINE  5 COLUMN 25 FOREGROUND-COLOR IS 1 PIC X(6) TO 従業員番号 AUTO.
-004200    02                LINE 10 COLUMN 13 VALUE "氏名：".
-004300    02  氏名域        LINE 10 COLUMN 20 FOREGROUND-COLOR IS 1 PIC N(20)  TO 氏名     AUTO.
-004400    02  キー説明域    LINE 18 COLUMN 30 FOREGROUND-COLOR IS 4 VALUE "ＰＦ２：終了".
-004500*
-004600 PROCEDURE DIVISION.
-004700*
-004800      OPEN OUTPUT 索引ファイル.
-004900*
-005000  繰り返し位置.
-005100** 画面を表示する。
-005200      DISPLAY 表示画面.
-005300** データを入力する。ＰＦ２キーが押下されたら終了処理へ分岐する。
-005400      ACCEPT 表示画面.
-005500      IF 状態キー = ＰＦ２キー THEN GO TO 終了処理.
-005600** 索引レコードを書き出す。
-005700      WRITE 索引レコード.
-005800      GO TO 繰り返し位置.
-005900*
-006000  終了処理.
-006100      CLOSE 索引ファイル.
-006200      EXIT PROGRAM.
-006300  END PROGRAM SAMPLE4.
+003200  01  検索結果メッセージ       PIC N(24).
+003250*
+003260  01  前回検索氏名             PIC N(20) VALUE SPACE.
+003262  01  索引ファイル終了フラグ   PIC X(01) VALUE "N".
+003264    88  索引ファイル終了       VALUE "Y".
+003270  01  検索継続可能フラグ       PIC X(01) VALUE "N".
+003280    88  検索継続可能           VALUE "Y".
+003300*
+003400  CONSTANT SECTION.
+003500  01  ＰＦ２キー.
+003600    02                       PIC X    VALUE "1".
+003700    02                       PIC X    VALUE X"02".
+003800  01  ＰＦ３キー.
+003900    02                       PIC X    VALUE "1".
+004000    02                       PIC X    VALUE X"03".
+004100*
+004200  SCREEN SECTION.
+004300  01  表示画面 BLANK SCREEN BACKGROUND-COLOR IS 7
+004400                            FOREGROUND-COLOR IS 0.
+004500    02                LINE  5 COLUMN 13 VALUE "従業員番号：".
+004600    02  従業員番号域  LINE  5 COLUMN 25 FOREGROUND-COLOR IS 1 PIC X(6) TO 従業員番号 AUTO.
+004700    02                LINE 10 COLUMN 13 VALUE "氏名：".
+004800    02  氏名域        LINE 10 COLUMN 20 FOREGROUND-COLOR IS 1 PIC N(20)  TO 氏名     AUTO.
+004900    02  検索結果域    LINE 14 COLUMN 13 FOREGROUND-COLOR IS 2
+005000                  PIC N(24) FROM 検索結果メッセージ.
+005100    02  キー説明域    LINE 18 COLUMN 30 FOREGROUND-COLOR IS 4
+005150      VALUE "ＰＦ２：終了　ＰＦ３：氏名検索".
+005200*
+005300 PROCEDURE DIVISION.
+005400*
+005500      OPEN I-O 索引ファイル.
+005600*
+005700  繰り返し位置.
+005800** 画面を表示する。
+005900      DISPLAY 表示画面.
+006000** データを入力する。ＰＦ２キーが押下されたら終了処理へ、
+006100** ＰＦ３キーが押下されたら氏名検索処理へ分岐する。
+006200      ACCEPT 表示画面.
+006300      IF 状態キー = ＰＦ２キー THEN GO TO 終了処理.
+006400      IF 状態キー = ＰＦ３キー THEN
+006500          PERFORM 氏名検索処理
+006600          GO TO 繰り返し位置
+006700      END-IF.
+006800** 索引レコードを書き出す。
+006900      WRITE 索引レコード
+007000          INVALID KEY
+007100              MOVE NC"登録できません（重複）。"
+007200                  TO 検索結果メッセージ
+007300          NOT INVALID KEY
+007400              MOVE SPACE TO 検索結果メッセージ
+007500      END-WRITE.
+007600      GO TO 繰り返し位置.
+007700*
+007800  終了処理.
+007900      CLOSE 索引ファイル.
+008000      EXIT PROGRAM.
+008100*
+008200** 画面に入力された氏名をキーに索引ファイルを検索し、
+008300** 該当する従業員番号を画面に表示する。氏名は重複を許した代替
+008310** キーなので、同姓同名の社員が複数いる場合は、氏名を変えずに
+008320** 続けてＰＦ３を押下すると次の該当者を順に表示する。
+008400  氏名検索処理.
+008410      IF 氏名 = 前回検索氏名 AND 検索継続可能 THEN
+008420          PERFORM 次氏名検索
+008430      ELSE
+008440          MOVE 氏名 TO 前回検索氏名
+008450          PERFORM 氏名検索開始
+008460      END-IF.
+008470*
+008480  氏名検索開始.
+008490      START 索引ファイル KEY IS = 氏名
+008500          INVALID KEY
+008600              MOVE SPACE TO 従業員番号
+008700              MOVE NC"該当する氏名がありません。" TO 検索結果メッセージ
+008810              MOVE "N" TO 検索継続可能フラグ
+009000          NOT INVALID KEY
+009010              PERFORM 次氏名検索
+009200      END-START.
+009210*
+009220  次氏名検索.
+009225      MOVE "N" TO 索引ファイル終了フラグ.
+009230      READ 索引ファイル NEXT RECORD
+009240          AT END
+009250              MOVE "Y" TO 索引ファイル終了フラグ
+009290      END-READ.
+009300      IF 索引ファイル終了 OR 氏名 NOT = 前回検索氏名 THEN
+009320          MOVE SPACE TO 従業員番号
+009330          MOVE NC"これ以上同姓同名はいません。" TO 検索結果メッセージ
+009350          MOVE "N" TO 検索継続可能フラグ
+009360      ELSE
+009370          MOVE SPACE TO 検索結果メッセージ
+009380          MOVE "Y" TO 検索継続可能フラグ
+009390      END-IF.
+009500  END PROGRAM SAMPLE4.
