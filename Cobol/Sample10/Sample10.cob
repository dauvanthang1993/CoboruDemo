@@ -27,6 +27,12 @@
 002700                         WITH DUPLICATES
 002800       ALTERNATE RECORD KEY IS  ����� OF ���ヌ�R�[�h
 002900                         WITH DUPLICATES.
+002910*
+002920*  帳票印刷と並行して集計結果をＣＳＶファイルへも出力する
+002930*
+002940     SELECT 集計ＣＳＶファイル ASSIGN TO "SYUUKEI.CSV"
+002950       ORGANIZATION      IS LINE SEQUENTIAL
+002960       FILE STATUS       IS 集計ＣＳＶファイルの状態.
 003000*
 003100 DATA DIVISION.
 003200  FILE SECTION.
@@ -37,11 +43,24 @@
 003700      COPY  SYOHINM.
 003800   FD  ����t�@�C��.
 003900      COPY  URIAGE.
+003910*
+003920   FD  集計ＣＳＶファイル.
+003930   01  集計ＣＳＶ出力レコード          PIC X(100).
 004000*
 004100  WORKING-STORAGE SECTION.
 004200   77  �v����                   PIC 9(08)  VALUE 0.
 004300   77  �v���v                   PIC 9(13)  VALUE 0.
 004400   77  �v���v                   PIC 9(13)  VALUE 0.
+004402*
+004404*  帳票全体の数量合計（従来は商品ごとの小計のみで
+004406*  報告書全体の数量合計が集計されていなかったため追加）
+004408*
+004410   77  数量累計                 PIC 9(08)  VALUE 0.
+004420*
+004430*  集計ＣＳＶファイルの入出力状態
+004440*
+004450   77  集計ＣＳＶファイルの状態       PIC XX.
+004460       88  集計ＣＳＶファイルのアクセス正常      VALUE "00".
 004500   77  �y�[�W�J�E���^           PIC 9(03)  VALUE 0.
 004600   77  �s�J�E���^               PIC 9(03)  VALUE 0.
 004700   77  ��`�̖̂��O             PIC X(08)  VALUE "SYUUKEI".
@@ -132,6 +151,13 @@
 013200      IF NOT ���[�̈������
 013300        THEN DISPLAY ���[������s UPON ���b�Z�[�W�o�͐�
 013400             SET �G���[���� TO TRUE.
+013410*
+013420      OPEN OUTPUT 集計ＣＳＶファイル.
+013430      IF NOT 集計ＣＳＶファイルのアクセス正常
+013440        THEN DISPLAY �t�@�C���A�N�Z�X���s UPON ���b�Z�[�W�o�͐�
+013450             SET �G���[���� TO TRUE
+013460        ELSE PERFORM 集計ＣＳＶヘッダー出力処理
+013470      END-IF.
 013500*
 013600*============================================================
 013700*
@@ -140,6 +166,22 @@
 014000      IF NOT ���[�̈������
 014100        THEN DISPLAY ���[������s UPON ���b�Z�[�W�o�͐�
 014200             SET �G���[���� TO TRUE.
+014201*
+014205      CLOSE 集計ＣＳＶファイル.
+014210      IF NOT 集計ＣＳＶファイルのアクセス正常
+014215        THEN DISPLAY �t�@�C���A�N�Z�X���s UPON ���b�Z�[�W�o�͐�
+014220             SET �G���[���� TO TRUE
+014225      END-IF.
+014230*
+014235*============================================================
+014240*
+014245  集計ＣＳＶヘッダー出力処理  SECTION.
+014250      MOVE "商品コード,商品名,受注日,数量,金額"
+014255        TO 集計ＣＳＶ出力レコード.
+014260      WRITE 集計ＣＳＶ出力レコード.
+014265*
+014270  集計ＣＳＶヘッダー出力処理出口.
+014275     EXIT.
 014300*
 014400*============================================================
 014500*
@@ -201,6 +243,19 @@
 020100       IF NOT ���[�̈������
 020200         THEN GO TO ���[������s����
 020300       END-IF
+020310*
+020320       INITIALIZE 集計ＣＳＶ出力レコード
+020330       STRING ���i�R�[�h OF ���i�}�X�^���R�[�h DELIMITED BY SIZE
+020340              ","                              DELIMITED BY SIZE
+020350              ���i�� OF ���i�}�X�^���R�[�h DELIMITED BY SIZE
+020360              ","                              DELIMITED BY SIZE
+020370              ����� OF ���ヌ�R�[�h DELIMITED BY SIZE
+020380              ","                              DELIMITED BY SIZE
+020390              ���� OF ���ヌ�R�[�h DELIMITED BY SIZE
+020392              ","                              DELIMITED BY SIZE
+020394              ���z OF ���ヌ�R�[�h
+020396         INTO 集計ＣＳＶ出力レコード.
+020398       WRITE 集計ＣＳＶ出力レコード.
 020400       ADD �ڍו�               TO �s�J�E���^
 020500       ADD ���� OF ���ヌ�R�[�h TO �v����
 020600       ADD ���z OF ���ヌ�R�[�h TO �v���v
@@ -224,7 +279,19 @@
 022400     IF NOT ���[�̈������
 022500       THEN GO TO ���[������s����
 022600     END-IF
+022610*
+022620      INITIALIZE 集計ＣＳＶ出力レコード
+022630      STRING ���i�R�[�h OF ���i�}�X�^���R�[�h DELIMITED BY SIZE
+022640             ","                              DELIMITED BY SIZE
+022650             ���i�� OF ���i�}�X�^���R�[�h DELIMITED BY SIZE
+022660             ",小計,"                         DELIMITED BY SIZE
+022670             ���ʏ��v OF SYUUKEI DELIMITED BY SIZE
+022680             ","                              DELIMITED BY SIZE
+022690             ���グ���v OF SYUUKEI
+022692        INTO 集計ＣＳＶ出力レコード.
+022694      WRITE 集計ＣＳＶ出力レコード.
 022700     ADD �v���v      TO �v���v
+022750     ADD �v���� TO 数量累計
 022800     ADD ����t�b�^  TO �s�J�E���^
 022900     IF �s�J�E���^ >= �y�[�W�t�b�^�̊J�n�s - �ڍו� THEN
 023000       PERFORM �y�[�W�t�b�^���������
@@ -261,11 +328,21 @@
 026100*
 026200  �W�v���������.
 026300     MOVE  "CF2"    TO ���ڌQ�̖��O.
+026350     MOVE 数量累計   TO ���ʏ��v OF SYUUKEI.
 026400     MOVE �v���v    TO ���v OF SYUUKEI.
 026500     WRITE SYUUKEI.
 026600     IF NOT ���[�̈������
 026700       THEN GO TO ���[������s����
 026800     END-IF.
+026801*
+026802      INITIALIZE 集計ＣＳＶ出力レコード
+026803      STRING "合計"                            DELIMITED BY SIZE
+026804             ",,,"                             DELIMITED BY SIZE
+026805             数量累計                            DELIMITED BY SIZE
+026806             ","                               DELIMITED BY SIZE
+026807             ���v OF SYUUKEI
+026808        INTO 集計ＣＳＶ出力レコード.
+026809      WRITE 集計ＣＳＶ出力レコード.
 026900*
 027000  �W�v���������I��.
 027100     EXIT.
