@@ -7,7 +7,21 @@
 000700*=================================================================
 000800 IDENTIFICATION DIVISION.
 000900 PROGRAM-ID.    SAMPLE32.
+000910 ENVIRONMENT    DIVISION.
+000920 INPUT-OUTPUT SECTION.
+000930 FILE-CONTROL.
+000940     SELECT 起動ログファイル ASSIGN TO "SAMPLE32LOG"
+000950            ORGANIZATION IS LINE SEQUENTIAL
+000960            FILE STATUS   IS ログファイル状態.
 001000 DATA           DIVISION.
+001010 FILE SECTION.
+001020 FD  起動ログファイル.
+001030 01  起動ログレコード.
+001040     03  ログ日時      PIC X(14).
+001050     03  FILLER        PIC X(01).
+001060     03  起動パス      PIC X(256).
+001070     03  FILLER        PIC X(01).
+001080     03  終了コード    PIC 9(09).
 001100 WORKING-STORAGE SECTION.
 001200 01 ProcessInfo.
 001300   02 prcinf01   PIC 9(9) COMP-5.
@@ -41,6 +55,14 @@
 004100 01 cmdline      PIC X(256) VALUE SPACE.
 004200 01 cmdlinLeng   PIC S9(9) COMP-5.
 004300 01 rtncd        PIC 9(9)  COMP-5.
+004350 01 ログファイル状態  PIC X(02) VALUE SPACE.
+004360    88 ログオープン成功 VALUE "00".
+004370 01 現在時刻          PIC 9(4).
+004380 01 バッチ開始時刻    PIC 9(4) VALUE 2200.
+004390 01 バッチ終了時刻    PIC 9(4) VALUE 0600.
+004392 01 バッチ時間帯外フラグ PIC X(01) VALUE "N".
+004394    88 バッチ時間帯外  VALUE "Y".
+004396 01 続行確認          PIC X(01) VALUE SPACE.
 004400 CONSTANT        SECTION.
 004500 01 ZDEFAULT    PIC X(22) VALUE "..\SAMPLE31\MSGBOX.EXE".
 004600 PROCEDURE      DIVISION.
@@ -70,9 +92,35 @@
 007000       MOVE LOW-VALUE TO cmdline(cmdlinLeng + 1:1)
 007100     END-IF
 007200     MOVE LOW-VALUE TO appPath(pathLeng + 1:1)
-007300*=================================================================
-007400*    CreateProcessA�֐����g���ăv���O�������N�����܂��B
-007500*=================================================================
+007210*=================================================================
+007220*    バッチ実行許可時間帯を確認します。
+007230*    時間帯外に起動された場合は、日中に夜間バッチ等を誤って起動
+007240*    してしまう事故を防ぐため、続行してよいか確認します。
+007250*=================================================================
+007260     MOVE FUNCTION CURRENT-DATE(9:4) TO 現在時刻
+007270     MOVE "N" TO バッチ時間帯外フラグ
+007280     IF バッチ開始時刻 > バッチ終了時刻 THEN
+007290*      日付をまたぐ時間帯（例：22時～翌6時）の判定
+007300       IF 現在時刻 < バッチ開始時刻 AND 現在時刻 >= バッチ終了時刻 THEN
+007310         MOVE "Y" TO バッチ時間帯外フラグ
+007320       END-IF
+007330     ELSE
+007340       IF 現在時刻 < バッチ開始時刻 OR 現在時刻 >= バッチ終了時刻 THEN
+007350         MOVE "Y" TO バッチ時間帯外フラグ
+007360       END-IF
+007370     END-IF
+007380     IF バッチ時間帯外 THEN
+007390       DISPLAY " 現在はバッチ実行許可時間帯の外です。"
+007400       DISPLAY " このまま起動を継続しますか？(Y/N) " WITH NO ADVANCING
+007410       ACCEPT  続行確認 FROM CONSOLE
+007420       IF 続行確認 NOT = "Y" AND 続行確認 NOT = "y" THEN
+007430         DISPLAY " 起動を中止しました。"
+007440         STOP RUN
+007450       END-IF
+007460     END-IF.
+007470*=================================================================
+007480*    CreateProcessA�֐����g���ăv���O�������N�����܂��B
+007490*=================================================================
 007600     DISPLAY appPath(1:pathLeng) "���N�����܂��B"
 007700     IF cmdlinLeng =  0 THEN
 007800       *> �R�}���h���C��������K�v�Ƃ��Ȃ��ꍇ
@@ -133,4 +181,15 @@
 013300       DISPLAY appPath(1:pathLeng) "�̋N���Ɏ��s���܂����B"
 013400       DISPLAY "�����R�[�h��'" RTNCD "'�ł��B"
 013500     END-IF
+013510*=================================================================
+013520*  起動ログに実行結果を記録します。
+013530*=================================================================
+013540     OPEN EXTEND 起動ログファイル.
+013550     IF ログオープン成功 THEN
+013560       MOVE FUNCTION CURRENT-DATE(1:14) TO ログ日時
+013570       MOVE appPath(1:pathLeng)          TO 起動パス
+013590       MOVE rtncd                       TO 終了コード
+013592       WRITE 起動ログレコード
+013594       CLOSE 起動ログファイル
+013596     END-IF.
 013600     STOP RUN.
