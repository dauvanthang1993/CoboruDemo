@@ -120,4 +120,129 @@
 001200*
 001210     EXIT PROGRAM.
 001220 END PROGRAM  SUMCALC.
-001230 END PROGRAM  SAMPLE6.
\ No newline at end of file
+001230/
+001240*=================================================================
+001250*  ���͓��tに加算日数を加算した日付を出力日付に求める.
+001260*=================================================================
+001270 IDENTIFICATION DIVISION.
+001280   PROGRAM-ID. DATEADD  INITIAL PROGRAM.
+001290*
+001300 DATA DIVISION.
+001310 WORKING-STORAGE SECTION.
+001320   77  基準通算日数      PIC S9(8) BINARY.
+001330   77  対象通算日数    PIC S9(8) BINARY.
+001340   77  残り日数    PIC S9(8) BINARY.
+001350   77  対象年    PIC S9(4) BINARY.
+001360   77  対象月  PIC S9(4) BINARY.
+001370   77  年間日数     PIC S9(4) BINARY.
+001380   77  ��Ɨp�N    PIC S9(4) BINARY.
+001390   77  �]��P      PIC S9(4) BINARY.
+001400   77  �]��Q      PIC S9(4) BINARY.
+001410   77  �]��R      PIC S9(4) BINARY.
+001420   01  月別日数テーブル.
+001430      02  日数     PIC X(24)
+001440                   VALUE  "312831303130313130313031".
+001450      02  月別日数 REDEFINES 日数
+001460                   PIC 99 OCCURS 12 TIMES.
+001470*
+001480 LINKAGE SECTION.
+001490   01  ���͓��t.
+001500         03  年  PIC 9999.
+001510         03  月  PIC 99.
+001520         03  日  PIC 99.
+001530   01  加算日数   PIC S9(8) BINARY.
+001540   01  出力日付.
+001550         03  年  PIC 9999.
+001560         03  月  PIC 99.
+001570         03  日  PIC 99.
+001580*
+001590 PROCEDURE DIVISION  USING ���͓��t
+001600                            加算日数 出力日付.
+001610*
+001620* ���͓��tを通算日数に変換し、加算日数を加える.
+001630     CALL "SUMCALC"  USING ���͓��t 基準通算日数.
+001640     COMPUTE 対象通算日数
+001650        = 基準通算日数 + 加算日数.
+001660     PERFORM 通算日数を日付に変換.
+001670*
+001680     EXIT PROGRAM.
+001690*
+001700*=================================================================
+001710*  対象通算日数を年月日に分解し、出力日付へ格納する.
+001720*=================================================================
+001730 通算日数を日付に変換.
+001740     MOVE 1900              TO 対象年.
+001750     MOVE 対象通算日数         TO 残り日数.
+001760     PERFORM 年間日数算出.
+001770     PERFORM UNTIL 残り日数 <= 年間日数
+001780         SUBTRACT 年間日数 FROM 残り日数
+001790         ADD 1 TO 対象年
+001800         PERFORM 年間日数算出
+001810     END-PERFORM.
+001820     MOVE 対象年 TO 年 OF 出力日付.
+001830*
+001840     MOVE 1 TO 対象月.
+001850     PERFORM UNTIL 残り日数 <= 月別日数(対象月)
+001860         SUBTRACT 月別日数(対象月) FROM 残り日数
+001870         ADD 1 TO 対象月
+001880     END-PERFORM.
+001890     MOVE 対象月 TO 月 OF 出力日付.
+001900     MOVE 残り日数   TO 日 OF 出力日付.
+001910 通算日数を日付に変換終了.
+001920     EXIT.
+001930*
+001940*=================================================================
+001950*  対象年のうるう年判定を行い、年間日数と２月の日数を求める.
+001960*=================================================================
+001970 年間日数算出.
+001980     MOVE 365   TO 年間日数.
+001990     MOVE "28"  TO 月別日数(2).
+002000     DIVIDE 対象年 BY 4
+002010        GIVING ��Ɨp�N REMAINDER �]��P.
+002020     DIVIDE 対象年 BY 100
+002030        GIVING ��Ɨp�N REMAINDER �]��Q.
+002040     DIVIDE 対象年 BY 400
+002050        GIVING ��Ɨp�N REMAINDER �]��R.
+002060     IF �]��P = 0 THEN
+002070       IF �]��Q NOT = 0 OR
+002080           �]��R     = 0 THEN
+002090         MOVE 366  TO 年間日数
+002100         MOVE "29" TO 月別日数(2)
+002110       END-IF
+002120     END-IF.
+002130 年間日数算出終了.
+002140     EXIT.
+002150 END PROGRAM  DATEADD.
+002160/
+002170*=================================================================
+002180*  ���͓��tから減算日数を減算した日付を出力日付に求める.
+002190*  DATEADDへ負数の日数を渡すことで実現する.
+002200*=================================================================
+002210 IDENTIFICATION DIVISION.
+002220   PROGRAM-ID. DATESUB  INITIAL PROGRAM.
+002230*
+002240 DATA DIVISION.
+002250 WORKING-STORAGE SECTION.
+002260   77  加算相当日数   PIC S9(8) BINARY.
+002270*
+002280 LINKAGE SECTION.
+002290   01  ���͓��t.
+002300         03  年  PIC 9999.
+002310         03  月  PIC 99.
+002320         03  日  PIC 99.
+002330   01  減算日数   PIC S9(8) BINARY.
+002340   01  出力日付.
+002350         03  年  PIC 9999.
+002360         03  月  PIC 99.
+002370         03  日  PIC 99.
+002380*
+002390 PROCEDURE DIVISION  USING ���͓��t
+002400                            減算日数 出力日付.
+002410*
+002420     COMPUTE 加算相当日数 = 0 - 減算日数.
+002430     CALL "DATEADD"  USING ���͓��t
+002440                             加算相当日数 出力日付.
+002450*
+002460     EXIT PROGRAM.
+002470 END PROGRAM  DATESUB.
+002480 END PROGRAM  SAMPLE6.
