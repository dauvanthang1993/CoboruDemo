@@ -24,130 +24,253 @@
 000240 IDENTIFICATION DIVISION.
 000250  PROGRAM-ID. TSUUSHIN.
 000260*
-000270 DATA DIVISION.
-000280  WORKING-STORAGE SECTION.
-000290      COPY "PRM_REC.CBL".
-000300*
-000310  01  ���b�Z�[�W��.
-000320      02  �ʐM�̈�  OCCURS 1 TO 32000 DEPENDING ON ���b�Z�[�W��.
-000330          03              PIC X(1).
-000340  01  ���b�Z�[�W��        PIC 9(5).
-000350  01  ���M���b�Z�[�W�P    PIC X(30) VALUE "SENT MESSAGE FROM TSUUSHIN".
-000360  01  ���M���b�Z�[�W�Q    PIC X(25) VALUE "SENT MESSAGE : PRIORITY=3".
-000370*
-000380 PROCEDURE DIVISION.
-000390*=================================================================
-000400**�i�P�j�T�[�o�Ɛڑ����܂��B
-000410*=================================================================
-000420      MOVE "SERVER1" TO �T�[�o��.
-000430      CALL "COBCI_OPEN" WITH C LINKAGE
-000440           USING BY REFERENCE ��Ԓʒm��
-000450                 BY REFERENCE �T�[�o��
-000460                 BY REFERENCE �T�[�o���ʎq
-000470                 BY VALUE     �ʐM�\���.
-000480      IF PROGRAM-STATUS = 0 THEN
-000490          DISPLAY NC"�T�[�o�Ɛڑ����܂����B"
-000500          DISPLAY NC"�@�T�[�o���@�@�F" �T�[�o��
-000510      ELSE
-000520          DISPLAY NC"�T�[�o�Ƃ̐ڑ��Ɏ��s���܂����B"
-000530          DISPLAY NC"�@�T�[�o���@�@�F" �T�[�o��
-000540          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
-000550          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
-000560          GO TO �����I��
-000570      END-IF.
-000580*
-000590*=================================================================
-000600**�i�Q�j���b�Z�[�W��ǂݍ��݂܂��B
+000262 ENVIRONMENT DIVISION.
+000264 CONFIGURATION SECTION.
+000266 INPUT-OUTPUT SECTION.
+000268 FILE-CONTROL.
+000270     SELECT 通信ログファイル ASSIGN TO "TSCHLOG"
+000272            ORGANIZATION IS LINE SEQUENTIAL
+000274            FILE STATUS   IS 通信ログ状態.
+000370 DATA DIVISION.
+000372 FILE SECTION.
+000374 FD  通信ログファイル.
+000376 01  通信ログレコード.
+000378     03  ログ日時            PIC X(14).
+000380     03  FILLER              PIC X(01).
+000382     03  ログ種別            PIC X(02).
+000384     03  FILLER              PIC X(01).
+000386     03  ログ宛先名          PIC X(08).
+000388     03  FILLER              PIC X(01).
+000390     03  ログメッセージ長    PIC 9(09).
+000392     03  FILLER              PIC X(01).
+000394     03  ログ結果            PIC X(02).
+000396     03  FILLER              PIC X(01).
+000398     03  ログエラーコード    PIC S9(9).
+000480  WORKING-STORAGE SECTION.
+000490      COPY "PRM_REC.CBL".
+000500*
+000510  01  ���b�Z�[�W��.
+000520      02  �ʐM�̈�  OCCURS 1 TO 32000 DEPENDING ON ���b�Z�[�W��.
+000530          03              PIC X(1).
+000540  01  ���b�Z�[�W��        PIC 9(5).
+000550  01  ���M���b�Z�[�W�P    PIC X(30) VALUE "SENT MESSAGE FROM TSUUSHIN".
+000560  01  ���M���b�Z�[�W�Q    PIC X(25) VALUE "SENT MESSAGE : PRIORITY=3".
+000562  01  リトライ回数        PIC 9(02) COMP-5 VALUE 0.
+000564  01  最大リトライ回数    PIC 9(02) COMP-5 VALUE 3.
+000566  01  待機単位            PIC 9(09) COMP-5 VALUE 2000000.
+000568  01  待機カウンタ        PIC 9(09) COMP-5.
+000569  01  待機作業            PIC 9(09) COMP-5.
+000571  77  通信ログ状態          PIC X(02) VALUE SPACE.
+000573      88  通信ログ正常      VALUE "00".
+000575  01  ログ種別ワーク        PIC X(02).
+000577  01  ログ長ワーク          PIC 9(09).
+000578  77  受信監視秒数        PIC 9(09) COMP-5 VALUE 60.
+000580  77  タイムアウト詳細コード PIC S9(9) COMP-5
+000581                          VALUE -1.
+000582  77  タイムアウト発生フラグ PIC X(01) VALUE "N".
+000584      88  タイムアウト発生   VALUE "Y".
+000590*
+000600 PROCEDURE DIVISION.
 000610*=================================================================
-000620      MOVE "MYLD1" TO �_�����於.
-000630      MOVE 32000   TO ��M�o�b�t�@�� OF ��M�p�����^.
-000640      MOVE 0       TO ��M������� OF ��M�p�����^.
-000645      MOVE 0       TO ���b�Z�[�W��.
-000650      CALL "COBCI_READ" WITH C LINKAGE
-000660           USING BY REFERENCE ��Ԓʒm��
-000670                 BY VALUE     �T�[�o���ʎq
-000680                 BY REFERENCE �_�����於
-000690                 BY REFERENCE ��M�p�����^
-000700                 BY REFERENCE ���b�Z�[�W��
-000710                 BY VALUE     �ʐM�\���.
-000720      IF PROGRAM-STATUS = 0 THEN
-000730          DISPLAY NC"���b�Z�[�W���P���ǂݍ��݂܂����B"
-000740          DISPLAY NC"�@�_�����於�@�F" �_�����於
-000750          MOVE ��M���b�Z�[�W�� OF ��M�p�����^ TO ���b�Z�[�W��
-000760          DISPLAY NC"�@��M���b�Z�[�W�F" ���b�Z�[�W��
-000770      ELSE
-000780          DISPLAY NC"���b�Z�[�W�̓ǂݍ��݂Ɏ��s���܂����B"
-000790          DISPLAY NC"�@�_�����於�@�F" �_�����於
-000800          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
-000810          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
-000820      END-IF.
-000830*
-000840*=================================================================
-000850**�i�R�j���b�Z�[�W���������݂܂��B
+000620**�i�P�j�T�[�o�Ɛڑ����܂��B
+000630*=================================================================
+000640      MOVE "SERVER1" TO �T�[�o��.
+000642      MOVE 0 TO リトライ回数.
+000644      PERFORM サーバ接続処理
+000645          WITH TEST AFTER
+000646          UNTIL PROGRAM-STATUS = 0 OR
+000648                リトライ回数 >= 最大リトライ回数.
+000700      IF PROGRAM-STATUS = 0 THEN
+000710          DISPLAY NC"�T�[�o�Ɛڑ����܂����B"
+000720          DISPLAY NC"�@�T�[�o���@�@�F" �T�[�o��
+000722          GO TO メッセージ受信処理
+000730      ELSE
+000740          DISPLAY NC"�T�[�o�Ƃ̐ڑ��Ɏ��s���܂����B"
+000750          DISPLAY NC"�@�T�[�o���@�@�F" �T�[�o��
+000760          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
+000770          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
+000780          GO TO �����I��
+000790      END-IF.
+000792*=================================================================
+000794**サーバへの接続を試行する。失敗した場合はリトライ回数に応じた
+000796*  待機ループでバックオフしながら再試行する。
+000798*=================================================================
+000802 サーバ接続処理.
+000804      ADD 1 TO リトライ回数.
+000806      IF リトライ回数 > 1 THEN
+000808          PERFORM 接続待機
+000810      END-IF.
+000814      CALL "COBCI_OPEN" WITH C LINKAGE
+000816           USING BY REFERENCE ��Ԓʒm��
+000818                 BY REFERENCE �T�[�o��
+000820                 BY REFERENCE �T�[�o���ʎq
+000822                 BY VALUE     �ʐM�\���.
 000860*=================================================================
-000870      MOVE 25               TO ���b�Z�[�W��.
-000880      MOVE ���M���b�Z�[�W�Q TO ���b�Z�[�W��.
-000890      MOVE "MYLD1"          TO �_�����於.
-000900      MOVE ���b�Z�[�W��     TO ���M���b�Z�[�W�� OF ���M�p�����^.
-000910      MOVE 3                TO ���M�D�揇�� OF ���M�p�����^.
-000920      MOVE 0                TO ���M������� OF ���M�p�����^.
-000930      CALL "COBCI_WRITE" WITH C LINKAGE
-000940           USING BY REFERENCE ��Ԓʒm��
-000950                 BY VALUE     �T�[�o���ʎq
-000960                 BY REFERENCE �_�����於
-000970                 BY REFERENCE ���M�p�����^
-000980                 BY REFERENCE ���b�Z�[�W��
-000990                 BY VALUE     �ʐM�\���.
-001000      IF PROGRAM-STATUS = 0 THEN
-001010          DISPLAY NC"���b�Z�[�W���P���������݂܂����B"
-001020          DISPLAY NC"�@�_�����於�@�F" �_�����於
-001030      ELSE
-001040          DISPLAY NC"���b�Z�[�W�̏������݂Ɏ��s���܂����B"
-001050          DISPLAY NC"�@�_�����於�@�F" �_�����於
-001060          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
-001070          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
-001080      END-IF.
-001090*
-001100      MOVE 30               TO ���b�Z�[�W��.
-001110      MOVE ���M���b�Z�[�W�P TO ���b�Z�[�W��.
-001120      MOVE "MYLD2"          TO �_�����於.
-001130      MOVE ���b�Z�[�W��     TO ���M���b�Z�[�W�� OF ���M�p�����^.
-001140      MOVE 2                TO ���M�D�揇�� OF ���M�p�����^.
-001150      MOVE 0                TO ���M������� OF ���M�p�����^.
-001160      CALL "COBCI_WRITE" WITH C LINKAGE
-001170           USING BY REFERENCE ��Ԓʒm��
-001180                 BY VALUE     �T�[�o���ʎq
-001190                 BY REFERENCE �_�����於
-001200                 BY REFERENCE ���M�p�����^
-001210                 BY REFERENCE ���b�Z�[�W��
-001220                 BY VALUE     �ʐM�\���.
-001230      IF PROGRAM-STATUS = 0 THEN
-001240          DISPLAY NC"���b�Z�[�W���P���������݂܂����B"
-001250          DISPLAY NC"�@�_�����於�@�F" �_�����於
-001260      ELSE
-001270          DISPLAY NC"���b�Z�[�W�̏������݂Ɏ��s���܂����B"
-001280          DISPLAY NC"�@�_�����於�@�F" �_�����於
-001290          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
-001300          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
-001310      END-IF.
-001320*
-001330*=================================================================
-001340**�i�S�j�T�[�o��ؒf���܂��B
-001350*=================================================================
-001360      CALL "COBCI_CLOSE" WITH C LINKAGE
-001370           USING BY REFERENCE ��Ԓʒm��
-001380                 BY VALUE     �T�[�o���ʎq
-001390                 BY VALUE     �ʐM�\���.
-001400      IF PROGRAM-STATUS = 0 THEN
-001410          DISPLAY NC"�T�[�o��ؒf���܂����B"
-001420          DISPLAY NC"�@�T�[�o���@�@�F" �T�[�o��
-001430      ELSE
-001440          DISPLAY NC"�T�[�o�̐ؒf�Ɏ��s���܂����B"
-001450          DISPLAY NC"�@�T�[�o���@�@�F" �T�[�o��
-001460          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
-001470          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
-001480     END-IF.
-001490*
-001500  �����I��.
-001510     EXIT PROGRAM.
-001520 END PROGRAM TSUUSHIN.
+000862**接続失敗時の待機処理（リトライ回数に応じた単純な時間稼ぎ
+000864*  ループによるバックオフ）。
+000866*=================================================================
+000868 接続待機.
+000870      COMPUTE 待機カウンタ =
+000872              リトライ回数 * 待機単位.
+000874      PERFORM 待機ループ VARYING 待機作業 FROM 1 BY 1
+000876                  UNTIL 待機作業 > 待機カウンタ.
+000878*
+000880 待機ループ.
+000882      CONTINUE.
+000884*
+000886 メッセージ受信処理.
+002800*
+002810*=================================================================
+002820**�i�Q�j���b�Z�[�W��ǂݍ��݂܂��B
+002830*=================================================================
+002840      MOVE "MYLD1" TO �_�����於.
+002850      MOVE 32000   TO ��M�o�b�t�@�� OF ��M�p�����^.
+002860      MOVE 0       TO ��M������� OF ��M�p�����^.
+002861      MOVE 受信監視秒数
+002862           TO 受信監視時間
+002863           OF 受信パラメタ.
+002865      MOVE 0       TO ���b�Z�[�W��.
+002870      CALL "COBCI_READ" WITH C LINKAGE
+002880           USING BY REFERENCE ��Ԓʒm��
+002890                 BY VALUE     �T�[�o���ʎq
+002900                 BY REFERENCE �_�����於
+002910                 BY REFERENCE ��M�p�����^
+002920                 BY REFERENCE ���b�Z�[�W��
+002930                 BY VALUE     �ʐM�\���.
+002940      IF PROGRAM-STATUS = 0 THEN
+002950          DISPLAY NC"���b�Z�[�W���P���ǂݍ��݂܂����B"
+002960          DISPLAY NC"�@�_�����於�@�F" �_�����於
+002970          MOVE ��M���b�Z�[�W�� OF ��M�p�����^ TO ���b�Z�[�W��
+002980          DISPLAY NC"�@��M���b�Z�[�W�F" ���b�Z�[�W��
+002990      ELSE
+003000          DISPLAY NC"���b�Z�[�W�̓ǂݍ��݂Ɏ��s���܂����B"
+003010          DISPLAY NC"�@�_�����於�@�F" �_�����於
+003020          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
+003030          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
+003032         IF 詳細コード OF 状態通知域
+003033            = タイムアウト詳細コード THEN
+003034             MOVE "Y" TO タイムアウト発生フラグ
+003035             PERFORM タイムアウト通知
+003036         END-IF
+003140      END-IF.
+003142      MOVE "RV" TO ログ種別ワーク.
+003144      MOVE 受信メッセージ長 OF 受信パラメタ
+003146           TO ログ長ワーク.
+003148      PERFORM 通信ログ出力.
+003150*
+003160*=================================================================
+003170**�i�R�j���b�Z�[�W���������݂܂��B
+003180*=================================================================
+003190      MOVE 25               TO ���b�Z�[�W��.
+003200      MOVE ���M���b�Z�[�W�Q TO ���b�Z�[�W��.
+003210      MOVE "MYLD1"          TO �_�����於.
+003220      MOVE ���b�Z�[�W��     TO ���M���b�Z�[�W�� OF ���M�p�����^.
+003230      MOVE 3                TO ���M�D�揇�� OF ���M�p�����^.
+003240      MOVE 0                TO ���M������� OF ���M�p�����^.
+003250      CALL "COBCI_WRITE" WITH C LINKAGE
+003260           USING BY REFERENCE ��Ԓʒm��
+003270                 BY VALUE     �T�[�o���ʎq
+003280                 BY REFERENCE �_�����於
+003290                 BY REFERENCE ���M�p�����^
+003300                 BY REFERENCE ���b�Z�[�W��
+003310                 BY VALUE     �ʐM�\���.
+003320      IF PROGRAM-STATUS = 0 THEN
+003330          DISPLAY NC"���b�Z�[�W���P���������݂܂����B"
+003340          DISPLAY NC"�@�_�����於�@�F" �_�����於
+003350      ELSE
+003360          DISPLAY NC"���b�Z�[�W�̏������݂Ɏ��s���܂����B"
+003370          DISPLAY NC"�@�_�����於�@�F" �_�����於
+003380          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
+003390          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
+003400      END-IF.
+003402      MOVE "SD" TO ログ種別ワーク.
+003404      MOVE 送信メッセージ長 OF 送信パラメタ
+003406           TO ログ長ワーク.
+003408      PERFORM 通信ログ出力.
+003410*
+003420      MOVE 30               TO ���b�Z�[�W��.
+003430      MOVE ���M���b�Z�[�W�P TO ���b�Z�[�W��.
+003440      MOVE "MYLD2"          TO �_�����於.
+003450      MOVE ���b�Z�[�W��     TO ���M���b�Z�[�W�� OF ���M�p�����^.
+003460      MOVE 2                TO ���M�D�揇�� OF ���M�p�����^.
+003470      MOVE 0                TO ���M������� OF ���M�p�����^.
+003480      CALL "COBCI_WRITE" WITH C LINKAGE
+003490           USING BY REFERENCE ��Ԓʒm��
+003500                 BY VALUE     �T�[�o���ʎq
+003510                 BY REFERENCE �_�����於
+003520                 BY REFERENCE ���M�p�����^
+003530                 BY REFERENCE ���b�Z�[�W��
+003540                 BY VALUE     �ʐM�\���.
+003550      IF PROGRAM-STATUS = 0 THEN
+003560          DISPLAY NC"���b�Z�[�W���P���������݂܂����B"
+003570          DISPLAY NC"�@�_�����於�@�F" �_�����於
+003580      ELSE
+003590          DISPLAY NC"���b�Z�[�W�̏������݂Ɏ��s���܂����B"
+003600          DISPLAY NC"�@�_�����於�@�F" �_�����於
+003610          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
+003620          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
+003630      END-IF.
+003632      MOVE "SD" TO ログ種別ワーク.
+003634      MOVE 送信メッセージ長 OF 送信パラメタ
+003636           TO ログ長ワーク.
+003638      PERFORM 通信ログ出力.
+003640*
+003650*=================================================================
+003660**�i�S�j�T�[�o��ؒf���܂��B
+003670*=================================================================
+003680      CALL "COBCI_CLOSE" WITH C LINKAGE
+003690           USING BY REFERENCE ��Ԓʒm��
+003700                 BY VALUE     �T�[�o���ʎq
+003710                 BY VALUE     �ʐM�\���.
+003720      IF PROGRAM-STATUS = 0 THEN
+003730          DISPLAY NC"�T�[�o��ؒf���܂����B"
+003740          DISPLAY NC"�@�T�[�o���@�@�F" �T�[�o��
+003750      ELSE
+003760          DISPLAY NC"�T�[�o�̐ؒf�Ɏ��s���܂����B"
+003770          DISPLAY NC"�@�T�[�o���@�@�F" �T�[�o��
+003780          DISPLAY NC"�@�G���[�R�[�h�F" �G���[�R�[�h OF ��Ԓʒm��
+003790          DISPLAY NC"�@�ڍ׃R�[�h�@�F" �ڍ׃R�[�h OF ��Ԓʒm��
+003800     END-IF.
+003805     GO TO �����I��.
+003810*
+003812*=================================================================
+003814**送受信の活動ログを、PRM_RECの各項目から編集して出力する。
+003816*  ログファイルが用意されていない環境では書き込みを行わず、
+003818*  画面表示のみとする。
+003819*=================================================================
+003820 通信ログ出力.
+003822     OPEN EXTEND 通信ログファイル.
+003826     IF 通信ログ正常 THEN
+003828         MOVE FUNCTION CURRENT-DATE(1:14)
+003830              TO ログ日時
+003832         MOVE ログ種別ワーク TO ログ種別
+003834         MOVE 論理宛先名     TO ログ宛先名
+003836         MOVE ログ長ワーク   TO ログメッセージ長
+003838         IF PROGRAM-STATUS = 0 THEN
+003840             MOVE "OK" TO ログ結果
+003842             MOVE 0    TO ログエラーコード
+003844         ELSE
+003846             MOVE "NG" TO ログ結果
+003848             IF タイムアウト発生 THEN
+003850                 MOVE "TO" TO ログ結果
+003852             END-IF
+003854             MOVE エラーコード OF 状態通知域
+003856                  TO ログエラーコード
+003858         END-IF
+003860         WRITE 通信ログレコード
+003862         CLOSE 通信ログファイル
+003864     END-IF.
+003865     IF タイムアウト発生 THEN
+003866         MOVE "N"  TO タイムアウト発生フラグ
+003867     END-IF.
+003958*
+003960*=================================================================
+003962**受信監視時間内に応答がなく、タイムアウトが発生した場合に
+003964*  運用担当者へその旨を通知する。
+003965*=================================================================
+003970 タイムアウト通知.
+003972     DISPLAY NC"タイムアウトが発生しました。".
+003974     DISPLAY NC"　論理宛先名　：" 論理宛先名.
+004220  �����I��.
+004230     EXIT PROGRAM.
+004240 END PROGRAM TSUUSHIN.
