@@ -12,7 +12,7 @@
 000120     03 receiptSec     pic X(02).
 000130   02 receiptQuantity  pic S9(04) comp-5.
 000140   02 receiptRec.
-000150    03                 occurs 20 times.
+000150    03                 occurs 50 times.
 000160     04 R-NUM           pic X(10).
 000170     04 R-Name          pic X(32).
 000180     04 R-Model         pic X(32).
@@ -31,3 +31,5 @@
 000310 01 EDIT-DATA.
 000320  02 ED-ALLquantity    pic Z(9)9.
 000330  02 ED-Bill           pic Z(9)9.
+000340  02 ED-Tax           pic Z(9)9.
+000350  02 ED-TotalBill     pic Z(9)9.
