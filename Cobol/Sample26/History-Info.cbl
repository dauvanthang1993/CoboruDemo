@@ -0,0 +1,17 @@
+000010* Copyright 1999-2015 FUJITSU LIMITED
+000020  01 orderHistory.
+000030   02 historyEntry     occurs 50 times.
+000040     03 historyNumber          pic X(12).
+000050     03 historyDate            pic X(14).
+000060     03 historyProductNumber   pic X(10).
+000070     03 historyQuantity        pic 9(10).
+000080  02 historyCount      pic 9(04) binary.
+000090
+000100 01 historyPage.
+000110  02 historyPageEntry  occurs 20 times.
+000120    03 H-NUM            pic X(12).
+000130    03 H-DATE           pic X(14).
+000140    03 H-PRODUCT        pic X(10).
+000150    03 H-QUANTITY       pic 9(10).
+000160    03 ED-H-QUANTITY REDEFINES H-QUANTITY
+000170                       pic Z(9)9.
