@@ -443,19 +443,204 @@
 004430    04    LINE PLUS 1
 004440          COLUMN 30 VALUE NC"�x�����z".
 004450    04    COLUMN 53 PIC \\,\\\,\\\,\\9 FROM ED-Bill.
-004460*
-004470 01 �F�؃G���[��� BLANK SCREEN BACKGROUND-COLOR 6.
-004480  02  LINE 6 COLUMN 3 FOREGROUND-COLOR 0
-004490      VALUE NC"�G���[�F���[�U�h�c�܂��̓p�X���[�h�Ɍ�肪����܂��B".
+004452  03 .
+004454   04    LINE PLUS 1
+004456         COLUMN 30 VALUE NC"消費税".
+004458   04    COLUMN 53 PIC \,\\,\\\,\\9 FROM ED-Tax.
+004460  03 .
+004462   04    LINE PLUS 1
+004464         COLUMN 30 VALUE NC"合計金額".
+004466   04    COLUMN 53 PIC \,\\,\\\,\\9 FROM ED-TotalBill.
+004472*
+004474 01 取消確認画面
+004476          BLANK SCREEN REQUIRED BACKGROUND-COLOR 7.
+004478  02      FOREGROUND-COLOR 5 LINE 6 COLUMN 6
+004480          VALUE "この注文を取消しますか？(Y/N)=>".
+004482  02      COLUMN 40  PIC X(1) TO Agree.
+004484*
+004486 01 取消完了画面 BLANK SCREEN BACKGROUND-COLOR 7.
+004488  02  LINE 6 COLUMN 3 FOREGROUND-COLOR 0
+004490      VALUE NC"注文を取消しました。".
+004492*
+004494 01 取消エラー画面 BLANK SCREEN BACKGROUND-COLOR 6.
+004496  02  LINE 6 COLUMN 3 FOREGROUND-COLOR 0
+004498      VALUE NC"エラー：注文が見つかりません。".
 004500*
-004510 01 �݌ɃG���[��� BLANK SCREEN BACKGROUND-COLOR 6.
-004520  02  LINE 6 COLUMN 3 FOREGROUND-COLOR 0
-004530      VALUE NC"�G���[�F�݌ɕs���ł��B".
-004540*
-004550 01 �o�^�G���[��� BLANK SCREEN BACKGROUND-COLOR 6.
-004560  02  LINE 6 COLUMN 3 FOREGROUND-COLOR 0
-004570      VALUE NC"�G���[�F�Y�����鐻�i������܂���B".
-004580*
-004590 01 ���̑��G���[��� BLANK SCREEN BACKGROUND-COLOR 4.
-004600  02  LINE 6 COLUMN 3 FOREGROUND-COLOR 7
-004610      VALUE NC"�G���[�F�ڍׂȏ��̓V�X�e���̃C�x���g���O���Q�Ƃ��Ă��������B".
\ No newline at end of file
+004510 01 履歴照会確認画面
+004520          BLANK SCREEN REQUIRED BACKGROUND-COLOR 7.
+004530  02      FOREGROUND-COLOR 5 LINE 6 COLUMN 6
+004540          VALUE "注文履歴を表示しますか？(Y/N)=>".
+004550  02      COLUMN 42  PIC X(1) TO Agree.
+004560*
+004570 01 履歴なし画面 BLANK SCREEN BACKGROUND-COLOR 7.
+004580  02  LINE 6 COLUMN 3 FOREGROUND-COLOR 0
+004590      VALUE NC"注文履歴はありません。".
+004600*
+004610 01 履歴照会画面
+004620          BLANK SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+004630  02      LINE 1 COLUMN 25 VALUE NC"注文履歴一覧".
+004640  02      LINE 2 COLUMN 2  VALUE NC"ページ".
+004650  02      COLUMN 9  PIC Z9 FROM ED-PageNo.
+004660  02      COLUMN 12 VALUE "/".
+004670  02      COLUMN 13 PIC Z9 FROM ED-TotalPages.
+004680  02      LINE 4 COLUMN 2  VALUE NC"注文日時".
+004690  02      COLUMN 18 VALUE NC"注文番号".
+004700  02      COLUMN 32 VALUE NC"商品番号".
+004710  02      COLUMN 46 VALUE NC"数量".
+004720 02 .
+004730  03  Hist-Date1     LINE PLUS 1
+004740                    COLUMN 2  PIC X(14) FROM H-DATE(1).
+004750  03  Hist-Num1      COLUMN 18 PIC X(12) FROM H-NUM(1).
+004760  03  Hist-Product1  COLUMN 32 PIC X(10) FROM H-PRODUCT(1).
+004770  03  Hist-Quantity1  COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(1)
+004780                    BLANK WHEN ZERO.
+004790 02 .
+004800  03  Hist-Date2     LINE PLUS 1
+004810                    COLUMN 2  PIC X(14) FROM H-DATE(2).
+004820  03  Hist-Num2      COLUMN 18 PIC X(12) FROM H-NUM(2).
+004830  03  Hist-Product2  COLUMN 32 PIC X(10) FROM H-PRODUCT(2).
+004840  03  Hist-Quantity2  COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(2)
+004850                    BLANK WHEN ZERO.
+004860 02 .
+004870  03  Hist-Date3     LINE PLUS 1
+004880                    COLUMN 2  PIC X(14) FROM H-DATE(3).
+004890  03  Hist-Num3      COLUMN 18 PIC X(12) FROM H-NUM(3).
+004900  03  Hist-Product3  COLUMN 32 PIC X(10) FROM H-PRODUCT(3).
+004910  03  Hist-Quantity3  COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(3)
+004920                    BLANK WHEN ZERO.
+004930 02 .
+004940  03  Hist-Date4     LINE PLUS 1
+004950                    COLUMN 2  PIC X(14) FROM H-DATE(4).
+004960  03  Hist-Num4      COLUMN 18 PIC X(12) FROM H-NUM(4).
+004970  03  Hist-Product4  COLUMN 32 PIC X(10) FROM H-PRODUCT(4).
+004980  03  Hist-Quantity4  COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(4)
+004990                    BLANK WHEN ZERO.
+005000 02 .
+005010  03  Hist-Date5     LINE PLUS 1
+005020                    COLUMN 2  PIC X(14) FROM H-DATE(5).
+005030  03  Hist-Num5      COLUMN 18 PIC X(12) FROM H-NUM(5).
+005040  03  Hist-Product5  COLUMN 32 PIC X(10) FROM H-PRODUCT(5).
+005050  03  Hist-Quantity5  COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(5)
+005060                    BLANK WHEN ZERO.
+005070 02 .
+005080  03  Hist-Date6     LINE PLUS 1
+005090                    COLUMN 2  PIC X(14) FROM H-DATE(6).
+005100  03  Hist-Num6      COLUMN 18 PIC X(12) FROM H-NUM(6).
+005110  03  Hist-Product6  COLUMN 32 PIC X(10) FROM H-PRODUCT(6).
+005120  03  Hist-Quantity6  COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(6)
+005130                    BLANK WHEN ZERO.
+005140 02 .
+005150  03  Hist-Date7     LINE PLUS 1
+005160                    COLUMN 2  PIC X(14) FROM H-DATE(7).
+005170  03  Hist-Num7      COLUMN 18 PIC X(12) FROM H-NUM(7).
+005180  03  Hist-Product7  COLUMN 32 PIC X(10) FROM H-PRODUCT(7).
+005190  03  Hist-Quantity7  COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(7)
+005200                    BLANK WHEN ZERO.
+005210 02 .
+005220  03  Hist-Date8     LINE PLUS 1
+005230                    COLUMN 2  PIC X(14) FROM H-DATE(8).
+005240  03  Hist-Num8      COLUMN 18 PIC X(12) FROM H-NUM(8).
+005250  03  Hist-Product8  COLUMN 32 PIC X(10) FROM H-PRODUCT(8).
+005260  03  Hist-Quantity8  COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(8)
+005270                    BLANK WHEN ZERO.
+005280 02 .
+005290  03  Hist-Date9     LINE PLUS 1
+005300                    COLUMN 2  PIC X(14) FROM H-DATE(9).
+005310  03  Hist-Num9      COLUMN 18 PIC X(12) FROM H-NUM(9).
+005320  03  Hist-Product9  COLUMN 32 PIC X(10) FROM H-PRODUCT(9).
+005330  03  Hist-Quantity9  COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(9)
+005340                    BLANK WHEN ZERO.
+005350 02 .
+005360  03  Hist-Date10    LINE PLUS 1
+005370                    COLUMN 2  PIC X(14) FROM H-DATE(10).
+005380  03  Hist-Num10     COLUMN 18 PIC X(12) FROM H-NUM(10).
+005390  03  Hist-Product10 COLUMN 32 PIC X(10) FROM H-PRODUCT(10).
+005400  03  Hist-Quantity10 COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(10)
+005410                    BLANK WHEN ZERO.
+005420 02 .
+005430  03  Hist-Date11    LINE PLUS 1
+005440                    COLUMN 2  PIC X(14) FROM H-DATE(11).
+005450  03  Hist-Num11     COLUMN 18 PIC X(12) FROM H-NUM(11).
+005460  03  Hist-Product11 COLUMN 32 PIC X(10) FROM H-PRODUCT(11).
+005470  03  Hist-Quantity11 COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(11)
+005480                    BLANK WHEN ZERO.
+005490 02 .
+005500  03  Hist-Date12    LINE PLUS 1
+005510                    COLUMN 2  PIC X(14) FROM H-DATE(12).
+005520  03  Hist-Num12     COLUMN 18 PIC X(12) FROM H-NUM(12).
+005530  03  Hist-Product12 COLUMN 32 PIC X(10) FROM H-PRODUCT(12).
+005540  03  Hist-Quantity12 COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(12)
+005550                    BLANK WHEN ZERO.
+005560 02 .
+005570  03  Hist-Date13    LINE PLUS 1
+005580                    COLUMN 2  PIC X(14) FROM H-DATE(13).
+005590  03  Hist-Num13     COLUMN 18 PIC X(12) FROM H-NUM(13).
+005600  03  Hist-Product13 COLUMN 32 PIC X(10) FROM H-PRODUCT(13).
+005610  03  Hist-Quantity13 COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(13)
+005620                    BLANK WHEN ZERO.
+005630 02 .
+005640  03  Hist-Date14    LINE PLUS 1
+005650                    COLUMN 2  PIC X(14) FROM H-DATE(14).
+005660  03  Hist-Num14     COLUMN 18 PIC X(12) FROM H-NUM(14).
+005670  03  Hist-Product14 COLUMN 32 PIC X(10) FROM H-PRODUCT(14).
+005680  03  Hist-Quantity14 COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(14)
+005690                    BLANK WHEN ZERO.
+005700 02 .
+005710  03  Hist-Date15    LINE PLUS 1
+005720                    COLUMN 2  PIC X(14) FROM H-DATE(15).
+005730  03  Hist-Num15     COLUMN 18 PIC X(12) FROM H-NUM(15).
+005740  03  Hist-Product15 COLUMN 32 PIC X(10) FROM H-PRODUCT(15).
+005750  03  Hist-Quantity15 COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(15)
+005760                    BLANK WHEN ZERO.
+005770 02 .
+005780  03  Hist-Date16    LINE PLUS 1
+005790                    COLUMN 2  PIC X(14) FROM H-DATE(16).
+005800  03  Hist-Num16     COLUMN 18 PIC X(12) FROM H-NUM(16).
+005810  03  Hist-Product16 COLUMN 32 PIC X(10) FROM H-PRODUCT(16).
+005820  03  Hist-Quantity16 COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(16)
+005830                    BLANK WHEN ZERO.
+005840 02 .
+005850  03  Hist-Date17    LINE PLUS 1
+005860                    COLUMN 2  PIC X(14) FROM H-DATE(17).
+005870  03  Hist-Num17     COLUMN 18 PIC X(12) FROM H-NUM(17).
+005880  03  Hist-Product17 COLUMN 32 PIC X(10) FROM H-PRODUCT(17).
+005890  03  Hist-Quantity17 COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(17)
+005900                    BLANK WHEN ZERO.
+005910 02 .
+005920  03  Hist-Date18    LINE PLUS 1
+005930                    COLUMN 2  PIC X(14) FROM H-DATE(18).
+005940  03  Hist-Num18     COLUMN 18 PIC X(12) FROM H-NUM(18).
+005950  03  Hist-Product18 COLUMN 32 PIC X(10) FROM H-PRODUCT(18).
+005960  03  Hist-Quantity18 COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(18)
+005970                    BLANK WHEN ZERO.
+005980 02 .
+005990  03  Hist-Date19    LINE PLUS 1
+006000                    COLUMN 2  PIC X(14) FROM H-DATE(19).
+006010  03  Hist-Num19     COLUMN 18 PIC X(12) FROM H-NUM(19).
+006020  03  Hist-Product19 COLUMN 32 PIC X(10) FROM H-PRODUCT(19).
+006030  03  Hist-Quantity19 COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(19)
+006040                    BLANK WHEN ZERO.
+006050 02 .
+006060  03  Hist-Date20    LINE PLUS 1
+006070                    COLUMN 2  PIC X(14) FROM H-DATE(20).
+006080  03  Hist-Num20     COLUMN 18 PIC X(12) FROM H-NUM(20).
+006090  03  Hist-Product20 COLUMN 32 PIC X(10) FROM H-PRODUCT(20).
+006100  03  Hist-Quantity20 COLUMN 46 PIC Z(9)9 FROM ED-H-QUANTITY(20)
+006110                    BLANK WHEN ZERO.
+006130*
+006480*
+006490 01 �F�؃G���[��� BLANK SCREEN BACKGROUND-COLOR 6.
+006500  02  LINE 6 COLUMN 3 FOREGROUND-COLOR 0
+006510      VALUE NC"�G���[�F���[�U�h�c�܂��̓p�X���[�h�Ɍ�肪����܂��B".
+006520*
+006530 01 �݌ɃG���[��� BLANK SCREEN BACKGROUND-COLOR 6.
+006540  02  LINE 6 COLUMN 3 FOREGROUND-COLOR 0
+006550      VALUE NC"�G���[�F�݌ɕs���ł��B".
+006560*
+006570 01 �o�^�G���[��� BLANK SCREEN BACKGROUND-COLOR 6.
+006580  02  LINE 6 COLUMN 3 FOREGROUND-COLOR 0
+006590      VALUE NC"�G���[�F�Y�����鐻�i������܂���B".
+006600*
+006610 01 ���̑��G���[��� BLANK SCREEN BACKGROUND-COLOR 4.
+006620  02  LINE 6 COLUMN 3 FOREGROUND-COLOR 7
+006630      VALUE NC"�G���[�F�ڍׂȏ��̓V�X�e���̃C�x���g���O���Q�Ƃ��Ă��������B".
\ No newline at end of file
