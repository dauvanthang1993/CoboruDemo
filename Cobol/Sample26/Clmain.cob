@@ -13,6 +13,7 @@
 000130          ����I��       0
 000140          �F�؎��s       100
 000150          �݌ɕs��       200
+000155          注文未登録     300
 000160          ���i�ԍ����o�^ 1000
 000170          �V�X�e���G���[ 10000
 000180          .
@@ -37,6 +38,11 @@
 000370  88 ������     VALUE "N" "n".
 000380 01 Quantity     PIC 9(4) COMP-5.
 000390 01 IDXCNT       PIC 9(4) COMP-5.
+000392 01 PageNo       PIC 9(02) COMP-5.
+000394 01 TotalPages   PIC 9(02) COMP-5.
+000396 01 SourceIdx    PIC 9(04) COMP-5.
+000397 01 ED-PageNo      PIC Z9.
+000398 01 ED-TotalPages  PIC Z9.
 000400 01 CertifyRet   pic s9(6) comp-5.
 000410 01 ReferRet     pic 9(3) comp-3.
 000420 01 RET PIC 9(9) COMP-5.
@@ -55,6 +61,7 @@
 000550  02 ELM-NO      PIC S9(9) COMP-5.
 000560      COPY Product-Table.
 000570      COPY OrderSheet-Info.
+000575      COPY History-Info.
 000580 SCREEN    SECTION.
 000590      COPY screens.
 000600 PROCEDURE DIVISION.
@@ -112,6 +119,8 @@
 001120       WHEN �I�[�_�[�T��
 001130         DISPLAY �I�[�_�[�T�����
 001140         ACCEPT  �I�[�_�[�T�����
+001145         PERFORM 注文取消処理
+001147         PERFORM 履歴照会処理
 001150         SET ���j���[�\�� TO TRUE
 001160       END-EVALUATE
 001170     END-PERFORM.
@@ -203,10 +212,75 @@
 002030       END-PERFORM
 002040       IF RET = ����I�� THEN
 002050         INVOKE OLS_SERVICE "OrderSum"  USING ARRAYOBJ ED-Bill
+002055                                        ED-Tax   ED-TotalBill
 002060                                        RETURNING ReferRet
 002070         MOVE ALLquantity TO ED-ALLquantity
 002080         SET �I�[�_�[�T�� TO TRUE
 002090       END-IF
 002100     ELSE
 002110       SET ���j���[�\�� TO TRUE
-002120     END-IF
+002120     END-IF.
+
+002130*======================================================================
+002140*    受け付けた注文を取消すかどうかを確認し、取消しを希望する
+002150*  場合はOrderCancelサービスを呼び出す。
+002160*======================================================================
+002170 注文取消処理.
+002180     DISPLAY 取消確認画面
+002190     ACCEPT  取消確認画面
+002200     IF �������F THEN
+002210       INVOKE OLS_SERVICE "OrderCancel"
+002220              USING receiptNumber orderer
+002230              RETURNING RET
+002240       IF RET = ����I�� THEN
+002250         DISPLAY 取消完了画面
+002260         ACCEPT  取消完了画面
+002270       ELSE
+002280         DISPLAY 取消エラー画面
+002290         ACCEPT  取消エラー画面
+002300       END-IF
+002310     END-IF.
+002320*======================================================================
+002330*    受け付けた注文の履歴を、20件ごとにページを区切って表示する。
+002340*======================================================================
+002350 履歴照会処理.
+002360     DISPLAY 履歴照会確認画面
+002370     ACCEPT  履歴照会確認画面
+002380     IF �������F THEN
+002390       INVOKE OLS_SERVICE "OrderHistory"
+002400              USING orderer orderHistory historyCount
+002410              RETURNING RET
+002420       IF RET = ����I�� AND historyCount NOT = 0 THEN
+002430         COMPUTE TotalPages = (historyCount + 19) / 20
+002440         PERFORM 履歴ページ表示 VARYING PageNo FROM 1 BY 1
+002450                     UNTIL PageNo > TotalPages
+002460       ELSE
+002470         DISPLAY 履歴なし画面
+002480         ACCEPT  履歴なし画面
+002490       END-IF
+002500     END-IF.
+002510*======================================================================
+002520*    指定されたページ番号の履歴20件分を画面に表示する。
+002530*======================================================================
+002540 履歴ページ表示.
+002550     MOVE PageNo     TO ED-PageNo
+002560     MOVE TotalPages TO ED-TotalPages
+002570     PERFORM 履歴ページ準備
+002580     DISPLAY 履歴照会画面
+002590     ACCEPT  履歴照会画面.
+002600*======================================================================
+002610*    PageNoに対応する履歴20件分を、historyEntryから
+002620*  historyPageへ複写する。
+002630*======================================================================
+002640 履歴ページ準備.
+002650     MOVE SPACE TO historyPage
+002660     PERFORM TEST BEFORE VARYING IDXCNT FROM 1 BY 1
+002670                 UNTIL IDXCNT > 20
+002680       COMPUTE SourceIdx = (PageNo - 1) * 20 + IDXCNT
+002690       IF SourceIdx <= historyCount THEN
+002700         MOVE historyNumber(SourceIdx)        TO H-NUM(IDXCNT)
+002710         MOVE historyDate(SourceIdx)          TO H-DATE(IDXCNT)
+002720         MOVE historyProductNumber(SourceIdx) TO H-PRODUCT(IDXCNT)
+002730         MOVE historyQuantity(SourceIdx)      TO H-QUANTITY(IDXCNT)
+002740       END-IF
+002750     END-PERFORM.
\ No newline at end of file
