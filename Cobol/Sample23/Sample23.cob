@@ -27,6 +27,7 @@
 002700 01 �O���t�f�[�^        OBJECT REFERENCE COM.
 002800 01 �A�v���P�[�V������  PIC X(20).
 002900 01 �e�X�g�p�t�@�C��    PIC X(256).
+002950 01 出力用ファイル      PIC X(256).
 003000 01 �v�����^��          PIC X(60).
 003100 01 �I���V�[�g��  PIC X(20).
 003200 01 �Z���s�ʒu          PIC S9(9) COMP-5.
@@ -180,7 +181,14 @@
 018000*======================================================================
 018100*  �u�b�N��ۑ�����, �s�v�ȃI�u�W�F�N�g���폜����
 018200*======================================================================
-018300     INVOKE �u�b�N "SAVE"
+018250*======================================================================
+018260*  テンプレートを残したまま、結果を別名で保存します。
+018270*======================================================================
+018280     DISPLAY " 出力用Excelファイルのファイル名を".
+018285     DISPLAY " フルパスで指定してください".
+018290     DISPLAY " => " WITH NO ADVANCING.
+018295     ACCEPT  出力用ファイル FROM CONSOLE.
+018300     INVOKE �u�b�N "SaveAs" USING 出力用ファイル
 018400     INVOKE �u�b�N "CLOSE"
 018500     INVOKE �G�N�Z�� "QUIT".
 018600     SET �G�N�Z��       TO NULL.
