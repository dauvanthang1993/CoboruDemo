@@ -0,0 +1,62 @@
+000100* Copyright 1992-2015 FUJITSU LIMITED
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. K_RISHI.
+000400*
+000500 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000700 INPUT-OUTPUT SECTION.
+000800 FILE-CONTROL.
+000900      SELECT  貯金ファイル
+001000                ASSIGN  TO "tyokin.dat"
+001100                ORGANIZATION IS  INDEXED
+001200                RECORD KEY   IS  貯金番号
+001300                ACCESS MODE  IS  SEQUENTIAL.
+001400*
+001500 DATA DIVISION.
+001600 FILE SECTION.
+001700 FD   貯金ファイル.
+001800 01   貯金レコード.
+001900      03 貯金番号     PIC  9(5).
+002000      03 証書番号     PIC  9(4).
+002100      03 氏名         PIC  N(6).
+002200      03 貯金額       PIC  9(9).
+002205      03 暗証番号     PIC  9(4).
+002300*
+002400 WORKING-STORAGE SECTION.
+002500 77 ファイル終了フラグ    PIC  X(1)      VALUE "N".
+002510    88 ファイル終了      VALUE "Y".
+002600 77 利率                  PIC  9V9(4)    VALUE 0.0010.
+002700 77 利息額                PIC S9(9).
+002800 77 更新後貯金額          PIC S9(10).
+002900 77 処理件数              PIC  9(5)      VALUE 0.
+003000*
+003100 PROCEDURE DIVISION.
+003200*
+003300      OPEN I-O 貯金ファイル
+003400      PERFORM 貯金ファイル読込
+003500      PERFORM 利息計算 UNTIL ファイル終了
+003600      CLOSE 貯金ファイル
+003700      DISPLAY "利息計算バッチ"
+003750      DISPLAY "処理件数：" 処理件数
+003800      STOP RUN.
+003900*
+004000 貯金ファイル読込.
+004100      READ 貯金ファイル NEXT RECORD
+004200            AT END
+004300                  SET ファイル終了 TO TRUE
+004400      END-READ.
+004500*
+004600*貯金額に利率を乗じた利息額を加算する。上限９億９千９百９十９万
+004700*９千９百９十９円を超える場合は上限額に丸める
+004800*
+004900 利息計算.
+005000      COMPUTE 利息額         ROUNDED = 貯金額 * 利率
+005100      COMPUTE 更新後貯金額           = 貯金額 + 利息額
+005200      IF 更新後貯金額 > 999999999
+005300            MOVE 999999999 TO 貯金額
+005400      ELSE
+005500            MOVE 更新後貯金額 TO 貯金額
+005600      END-IF
+005700      REWRITE 貯金レコード
+005800      ADD 1 TO 処理件数
+005900      PERFORM 貯金ファイル読込.
