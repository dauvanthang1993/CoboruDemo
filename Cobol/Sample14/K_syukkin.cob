@@ -0,0 +1,94 @@
+000100* Copyright 1992-2015 FUJITSU LIMITED
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. K_SYUKKIN.
+000400*
+000500 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000700 INPUT-OUTPUT SECTION.
+000800 FILE-CONTROL.
+000900      SELECT  貯金ファイル
+001000                ASSIGN  TO "tyokin.dat"
+001100                ORGANIZATION IS  INDEXED
+001200                RECORD KEY   IS  貯金番号
+001300                ACCESS MODE  IS  RANDOM.
+001310      SELECT  取引ログファイル
+001320                ASSIGN  TO "torihiki.dat"
+001330                ORGANIZATION IS  LINE SEQUENTIAL.
+001400*
+001500 DATA DIVISION.
+001600 FILE SECTION.
+001700 FD   貯金ファイル.
+001800 01   貯金レコード.
+001900      03 貯金番号     PIC  9(5).
+002000      03 証書番号     PIC  9(4).
+002100      03 氏名         PIC  N(6).
+002200      03 貯金額       PIC  9(9).
+002205      03 暗証番号     PIC  9(4).
+002210*
+002220 FD   取引ログファイル.
+002230      COPY TORILOG.
+002300*
+002400 WORKING-STORAGE SECTION.
+002500 77 出金後貯金額      PIC S9(10).
+002510 01 現在日時.
+002520    02 現在日時８      PIC  X(8).
+002530    02 FILLER          PIC  X(013).
+002600*
+002700 LINKAGE SECTION.
+002800 01 リンク貯金番号    PIC  9(5) COMP-5.
+002900 01 リンク出金額      PIC S9(9) COMP-5.
+003000 01 リンク貯金額      PIC S9(9) COMP-5.
+003100 01 エラー番号        PIC  9(4) COMP-5.
+003200*
+003300 PROCEDURE DIVISION WITH STDCALL LINKAGE
+003310      USING リンク貯金番号
+003320            リンク出金額
+003330            リンク貯金額
+003340            エラー番号.
+003500*
+003600      OPEN I-O 貯金ファイル
+003700      MOVE リンク貯金番号 TO 貯金番号
+003800*
+003900      READ 貯金ファイル
+004000            INVALID KEY
+004100                  MOVE 7 TO エラー番号
+004150                  MOVE 0 TO 貯金額
+004200                  PERFORM ファイル閉鎖処理
+004300                  EXIT PROGRAM
+004400            NOT INVALID KEY
+004500                  PERFORM 出金額チェック
+004600      END-READ
+004700*
+004800      REWRITE 貯金レコード
+004900      MOVE 貯金額 TO リンク貯金額
+005000      MOVE 0 TO エラー番号
+005100      PERFORM ファイル閉鎖処理
+005200      EXIT PROGRAM.
+005300*
+005400*入金額が貯金額を上回っていないかチェックし，上回っていれば
+005500*貯金額はそのままとし，出金不可のエラーを返す
+005600*
+005700 出金額チェック.
+005800      COMPUTE 出金後貯金額 = 貯金額 - リンク出金額
+005900      IF 出金後貯金額 < 0
+006000            MOVE 12 TO エラー番号
+006100            PERFORM ファイル閉鎖処理
+006200            EXIT PROGRAM
+006300      END-IF
+006400      MOVE 出金後貯金額 TO 貯金額.
+006500*
+006600*貯金ファイルを閉じる前に，本取引の内容を取引ログファイルへ
+006700*１件書き出す
+006800*
+006900 ファイル閉鎖処理.
+007000      MOVE FUNCTION CURRENT-DATE TO 現在日時
+007100      MOVE リンク貯金番号  TO ログ貯金番号
+007200      SET  ログ出金        TO TRUE
+007300      MOVE リンク出金額    TO ログ取引金額
+007400      MOVE 貯金額          TO ログ取引後残高
+007500      MOVE エラー番号      TO ログエラー番号
+007600      MOVE 現在日時８      TO ログ取引日時
+007700      OPEN EXTEND 取引ログファイル
+007800      WRITE 取引ログレコード
+007900      CLOSE 取引ログファイル
+008000      CLOSE 貯金ファイル.
