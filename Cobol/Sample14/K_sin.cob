@@ -11,6 +11,11 @@
 001100                ORGANIZATION IS  INDEXED
 001200                RECORD KEY   IS  �����ԍ�
 001300                ACCESS MODE  IS  RANDOM.
+001310      SELECT OPTIONAL 採番チェックポイントファイル
+001320                ASSIGN  TO "SINCKPT.DAT"
+001330                ORGANIZATION IS  INDEXED
+001340                RECORD KEY   IS  チェックポイントキー
+001350                ACCESS MODE  IS  RANDOM.
 001400*
 001500 DATA DIVISION.
 001600 FILE SECTION.
@@ -20,25 +25,47 @@
 002000      03 �Ïؔԍ�     PIC  9(4).
 002100      03 ����         PIC  N(6).
 002200      03 �����z       PIC  9(9).   
+002205      03 暗証番号     PIC  9(4).
+002210 FD   採番チェックポイントファイル.
+002220 01   チェックポイントレコード.
+002230      03 チェックポイントキー     PIC  9(1).
+002240      03 次�����ԍ�     PIC  9(5).
 002300*
 002400 WORKING-STORAGE SECTION.
 002500 77 �V�K������        PIC  9(6).
 002600 77 �V�K�����`�F�b�N  PIC  9(4).
 002700*
+002710 77 新規フラグ          PIC  9(1).
 002800 LINKAGE SECTION.
 002900 01 �u�a����          PIC  N(6).
 003000 01 �u�a�����z        PIC S9(9) COMP-5.
 003100 01 �u�a�Ïؔԍ�      PIC S9(4) COMP-5.
 003200 01 �u�a�����ԍ�      PIC  X(5).
 003300 01 �G���[�ԍ�        PIC  9(4) COMP-5.
+003350 01 リンク暗証番号    PIC S9(4) COMP-5.
 003400*
 003500 PROCEDURE DIVISION WITH STDCALL LINKAGE 
-003600      USING �u�a���� �u�a�����z �u�a�Ïؔԍ� �u�a�����ԍ� �G���[�ԍ�.
+003610      USING �u�a����
+003620            �u�a�����z
+003630            �u�a�Ïؔԍ�
+003650            �u�a�����ԍ�
+003660            �G���[�ԍ�
+003665            リンク暗証番号.
 003700*
 003800      OPEN I-O �����t�@�C��
+003810      OPEN I-O 採番チェックポイントファイル
 003900*
 004000      MOVE 0 TO �V�K�����`�F�b�N
-004100      MOVE 1 TO �����ԍ�
+004100      MOVE 1 TO チェックポイントキー
+004110      READ 採番チェックポイントファイル
+004120            INVALID KEY
+004130                  MOVE 1 TO �����ԍ�
+004140                  MOVE 1 TO 新規フラグ
+004150            NOT INVALID KEY
+004160                  COMPUTE �����ԍ� =
+004165                  次�����ԍ� + 1
+004170                  MOVE 0 TO 新規フラグ
+004180      END-READ
 004200*
 004300* �g�p����Ă�������ԍ���ǂݔ�΂��Ă���
 004400* �����ԍ��������ł��Ȃ��Ȃ�܂Ō����ԍ����{�P���Ă���
@@ -58,6 +85,7 @@
 005800*
 005900      MOVE �u�a�����z TO �����z
 006000      MOVE �u�a�Ïؔԍ� TO �Ïؔԍ�
+006050      MOVE リンク暗証番号 TO 暗証番号
 006100      MOVE �u�a���� TO ����
 006200*
 006300      MOVE ���� TO �u�a����
@@ -65,13 +93,22 @@
 006500*
 006600      MOVE 0 TO �G���[�ԍ�
 006700      WRITE �������R�[�h
+006710      MOVE �����ԍ� TO 次�����ԍ�
+006720      MOVE 1 TO チェックポイントキー
+006730      IF 新規フラグ = 1
+006740            WRITE チェックポイントレコード
+006750      ELSE
+006760            REWRITE チェックポイントレコード
+006770      END-IF
 006800      CLOSE �����t�@�C��
+006810      CLOSE 採番チェックポイントファイル
 006900      EXIT PROGRAM.
 007000*
 007100*�V�K�������������̐������I�[�o�[���Ă��Ȃ����`�F�b�N
 007200 �������`�F�b�N.
 007300      IF �V�K������ > 50
 007400            MOVE 11 TO �G���[�ԍ�
+007410            CLOSE 採番チェックポイントファイル
 007500            CLOSE �����t�@�C��
 007600            EXIT PROGRAM
 007700      END-IF
