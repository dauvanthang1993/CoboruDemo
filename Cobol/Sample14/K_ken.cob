@@ -11,6 +11,9 @@
 001100                ORGANIZATION IS  INDEXED
 001200                RECORD KEY   IS  �����ԍ�
 001300                ACCESS MODE  IS  RANDOM.
+001310      SELECT  取引ログファイル
+001320                ASSIGN  TO "torihiki.dat"
+001330                ORGANIZATION IS  LINE SEQUENTIAL.
 001400*
 001500 DATA DIVISION.
 001600 FILE SECTION.
@@ -20,9 +23,17 @@
 002000      03 �Ïؔԍ�     PIC  9(4).
 002100      03 ����         PIC  N(6).
 002200      03 �����z       PIC  9(9).
+002205      03 暗証番号     PIC  9(4).
 002300*
+002310*
+002320 FD   取引ログファイル.
+002330      COPY TORILOG.
 002400 WORKING-STORAGE SECTION.
 002500 77 �Ï؃`�F�b�N      PIC  9(4).
+002505 77 暗証番号チェック結果 PIC  9(4).
+002510 01 現在日時.
+002520    02 現在日時８  PIC  X(8).
+002530    02 FILLER      PIC  X(013).
 002600*
 002700 LINKAGE SECTION.
 002800 01 �u�a�����ԍ�      PIC  9(5) COMP-5.
@@ -30,9 +41,15 @@
 003000 01 �u�a����          PIC  N(6).
 003100 01 �u�a�����z        PIC S9(9) COMP-5.
 003200 01 �G���[�ԍ�        PIC  9(4) COMP-5.
+003250 01 リンク暗証番号    PIC S9(4) COMP-5.
 003300*
 003400 PROCEDURE DIVISION WITH STDCALL LINKAGE
-003500      USING �u�a�����ԍ� �u�a�Ïؔԍ� �u�a���� �u�a�����z �G���[�ԍ�.
+003410      USING �u�a�����ԍ�
+003420            �u�a�Ïؔԍ�
+003440            �u�a����
+003450            �u�a�����z
+003460            �G���[�ԍ�
+003465            リンク暗証番号.
 003600*
 003700      OPEN I-O �����t�@�C��
 003800*
@@ -41,10 +58,12 @@
 004100      READ �����t�@�C��
 004200            INVALID KEY
 004300                  MOVE 7 TO �G���[�ԍ�
+004350                  MOVE 0 TO �����z
 004400                  PERFORM �t�@�C�������
 004500                  EXIT PROGRAM
 004600            NOT INVALID KEY
 004700                  PERFORM �Ïؔԍ��`�F�b�N
+004750                  PERFORM 暗証番号チェック
 004800                  PERFORM �����f�[�^�ݒ�
 004900      END-READ
 005000      PERFORM �t�@�C�������
@@ -59,7 +78,18 @@
 005900            PERFORM �t�@�C�������
 006000            EXIT PROGRAM
 006100      END-IF.
-006200
+006210*
+006220*入力された暗証番号がレコード上の暗証番号と一致しているか
+006230*チェックする
+006240*
+006250 暗証番号チェック.
+006260      COMPUTE 暗証番号チェック結果 = リンク暗証番号 - 暗証番号
+006270      IF 暗証番号チェック結果 NOT = 0
+006280            MOVE 13 TO �G���[�ԍ�
+006290            PERFORM �t�@�C�������
+006295            EXIT PROGRAM
+006298      END-IF.
+006299
 006300 �����f�[�^�ݒ�.
 006400
 006500      MOVE �����ԍ� TO �u�a�����ԍ�
@@ -68,4 +98,14 @@
 006800      MOVE 0        TO �G���[�ԍ�.
 006900
 007000 �t�@�C�������.
+007005      MOVE FUNCTION CURRENT-DATE TO 現在日時
+007010      MOVE �u�a�����ԍ� TO ログ貯金番号
+007015      SET  ログ照会        TO TRUE
+007020      MOVE 0              TO ログ取引金額
+007025      MOVE �����z TO ログ取引後残高
+007030      MOVE �G���[�ԍ� TO ログエラー番号
+007035      MOVE 現在日時８      TO ログ取引日時
+007040      OPEN EXTEND 取引ログファイル
+007045      WRITE 取引ログレコード
+007050      CLOSE 取引ログファイル
 007100      CLOSE �����t�@�C��.
