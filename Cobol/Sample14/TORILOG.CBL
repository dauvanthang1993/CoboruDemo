@@ -0,0 +1,19 @@
+000010**************************************************************************
+000020**  Copyright 1992-2015 FUJITSU LIMITED
+000030**
+000040**    TORILOG.CBL
+000050**
+000060**    貯金ファイルに対する入金・出金・照会の各取引を書き残す
+000070**    取引ログレコードのレイアウト。K_NYU/K_SYUKKIN/K_KENの各プログラム
+000080**    がFD側でこのメンバをCOPYし，ファイル閉鎖処理の直前に１件出力する。
+000090**************************************************************************
+000100 01  取引ログレコード.
+000110     02  ログ貯金番号        PIC  9(5).
+000120     02  ログ取引区分        PIC  X(1).
+000130         88  ログ入金        VALUE  "1".
+000140         88  ログ出金        VALUE  "2".
+000150         88  ログ照会        VALUE  "3".
+000160     02  ログ取引金額        PIC S9(9).
+000170     02  ログ取引後残高      PIC  9(9).
+000180     02  ログエラー番号      PIC  9(4).
+000190     02  ログ取引日時        PIC  X(8).
