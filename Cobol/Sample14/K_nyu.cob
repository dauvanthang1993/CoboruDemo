@@ -11,6 +11,9 @@
 001100                ORGANIZATION IS  INDEXED
 001200                RECORD KEY   IS  �����ԍ�
 001300                ACCESS MODE  IS  RANDOM.
+001310      SELECT  取引ログファイル
+001320                ASSIGN  TO "torihiki.dat"
+001330                ORGANIZATION IS  LINE SEQUENTIAL.
 001400*
 001500 DATA DIVISION.
 001600 FILE SECTION.
@@ -20,9 +23,16 @@
 002000       03 �Ïؔԍ�    PIC  9(4).
 002100       03 ����        PIC  N(6).
 002200       03 �����z      PIC  9(9).
+002210      03 暗証番号    PIC  9(4).
 002300*
+002310*
+002320 FD   取引ログファイル.
+002330      COPY TORILOG.
 002400 WORKING-STORAGE SECTION.
 002500 77 �����z����        PIC  9(10).
+002510 01 現在日時.
+002520    02 現在日時８  PIC  X(8).
+002530    02 FILLER      PIC  X(013).
 002600*
 002700 LINKAGE SECTION.
 002800 01 �u�a�����ԍ�      PIC  9(5) COMP-5.
@@ -39,6 +49,7 @@
 003900      READ �����t�@�C��
 004000            INVALID KEY
 004100                  MOVE 7 TO �G���[�ԍ�
+004150                  MOVE 0 TO �����z
 004200                  PERFORM �t�@�C�������
 004300                  EXIT PROGRAM
 004400            NOT INVALID KEY
@@ -61,5 +72,19 @@
 006100      MOVE �����z���� TO �����z.
 006200
 006300 �t�@�C�������.
+006305*
+006310*入金額はリンク項目名が別の項目と区別できないため，取引ログ
+006315*には出力せず，貯金額のみを記録する
+006320*
+006325      MOVE FUNCTION CURRENT-DATE TO 現在日時
+006330      MOVE �u�a�����ԍ� TO ログ貯金番号
+006335      SET  ログ入金        TO TRUE
+006340      MOVE 0              TO ログ取引金額
+006345      MOVE �����z TO ログ取引後残高
+006350      MOVE �G���[�ԍ� TO ログエラー番号
+006355      MOVE 現在日時８      TO ログ取引日時
+006360      OPEN EXTEND 取引ログファイル
+006365      WRITE 取引ログレコード
+006370      CLOSE 取引ログファイル
 006400      CLOSE �����t�@�C��.
 006500
