@@ -25,57 +25,107 @@
 002500       access mode is random
 002600       record key is �ڋq�ԍ�
 002700       file status is �ڋq���t�@�C�����o�͏��.
-002800 data division.
-002900 file section.
-003000 fd �ڋq���t�@�C�� is external.
-003100 01 �ڋq���.
-003200   02 �ڋq�ԍ�                pic x(32).
-003300   02 �Ïؔԍ�                pic x(32).
-003400 working-storage section.
-003500   copy user-Lock.
-003600 01 �F�؃T�[�r�X�N�����  pic 9(1) is external.
-003700 01 �ڋq���t�@�C�����o�͏��          pic x(2).
-003800 linkage section.
-003900   copy User-Info.
-004000 01 ���A�l                pic 9(09) comp-5.
-004100 procedure division using userInfo returning ���A�l.
-004200*=================================================================
-004300*  ��ƈ�����������܂��B
-004400*=================================================================
-004500     move 0 to ���A�l.
-004600*=================================================================
-004700*  �F�؃T�[�r�X�̋N����Ԃ��m�F���܂��B
-004800*=================================================================
-004900     move "������" to lock-key.
-005000     move -1 to wait-time.
-005100     call "COB_LOCK_DATA" with c linkage
-005200                          using by reference lock-key
-005300                                by value wait-time
-005400                                by reference err-datail
-005500                          returning ret-value.
-005600     if �F�؃T�[�r�X�N����� = 1 then
-005700*=================================================================
-005800*  �F�؃T�[�r�X���N������Ă���Ȃ�AuserID���L�[�Ƀ��R�[�h��
-005900*  �ǂݍ��݁A�F�؏������s���܂��B
-006000*=================================================================
-006100       move userID to �ڋq�ԍ�
-006200       read �ڋq���t�@�C�� with no lock
-006300         invalid key
-006400           move 2     to ���A�l
-006500         not invalid key
-006600           if �Ïؔԍ� not = userPassword
-006700             move 3 to ���A�l
-006800           end-if
-006900       end-read
-007000*=================================================================
-007100*  �F�؃T�[�r�X���N������Ă��Ȃ��Ȃ�A���̎|�̃R�[�h��ݒ肵�܂��B
+002701     select optional 認証ロックファイル assign to sys011
+002702       organization is indexed
+002703       access mode  is random
+002704       record key   is 認証対象顧客番号
+002705       file status  is 認証ロックファイル入出力状態.
+003800 data division.
+003900 file section.
+004000 fd �ڋq���t�@�C�� is external.
+004100 01 �ڋq���.
+004200   02 �ڋq�ԍ�                pic x(32).
+004300   02 �Ïؔԍ�                pic x(32).
+004301 fd  認証ロックファイル is external.
+004302 01  認証ロックレコード.
+004303   02 認証対象顧客番号                  pic x(32).
+004304   02 失敗回数                          pic 9(02).
+004305   02 ロック区分                        pic x(01).
+004306     88 ロック中                        value "1".
+005400 working-storage section.
+005500   copy user-Lock.
+005501   01 認証ロックファイル入出力状態      pic x(02).
+005502     88 認証ロックファイル状態正常      value "00".
+005503     88 認証ロックファイル状態新規      value "05".
+005504   01 ロックレコード存在フラグ          pic x(01).
+005505     88 ロックレコード存在              value "Y".
+006600 01 �F�؃T�[�r�X�N�����  pic 9(1) is external.
+006700 01 �ڋq���t�@�C�����o�͏��          pic x(2).
+006800 linkage section.
+006900   copy User-Info.
+007000 01 ���A�l                pic 9(09) comp-5.
+007100 procedure division using userInfo returning ���A�l.
 007200*=================================================================
-007300     else
-007400       move 4     to ���A�l
-007500     end-if.
-007600 exit-proc.
-007700     call "COB_UNLOCK_DATA" with c linkage
-007800                            using by reference lock-key
-007900                                  by reference err-datail
-008000                            returning ret-value.
-008100     exit program.
+007300*  ��ƈ�����������܂��B
+007400*=================================================================
+007500     move 0 to ���A�l.
+007600*=================================================================
+007700*  �F�؃T�[�r�X�̋N����Ԃ��m�F���܂��B
+007800*=================================================================
+007900     move "������" to lock-key.
+008000     move -1 to wait-time.
+008100     call "COB_LOCK_DATA" with c linkage
+008200                          using by reference lock-key
+008300                                by value wait-time
+008400                                by reference err-datail
+008500                          returning ret-value.
+008600     if �F�؃T�[�r�X�N����� = 1 then
+008700*=================================================================
+008800*  �F�؃T�[�r�X���N������Ă���Ȃ�AuserID���L�[�Ƀ��R�[�h��
+008900*  �ǂݍ��݁A�F�؏������s���܂��B
+009000*=================================================================
+009010      move userID to 認証対象顧客番号
+009020      move "N" to ロックレコード存在フラグ
+009030      read 認証ロックファイル with no lock
+009040        invalid key
+009050          move 0 to 失敗回数
+009055          move "0" to ロック区分
+009060        not invalid key
+009070          move "Y" to ロックレコード存在フラグ
+009080      end-read
+009090      if ロックレコード存在フラグ = "Y"
+009095        and ロック中 then
+010010        move 5 to ���A�l
+010011      else
+010012        move userID to �ڋq�ԍ�
+010013        read �ڋq���t�@�C�� with no lock
+010014          invalid key
+010015            move 2     to ���A�l
+010016          not invalid key
+010017            if �Ïؔԍ� not = userPassword
+010018              add 1 to 失敗回数
+010019              if 失敗回数 >= 5 then
+010020                move "1" to ロック区分
+010021                move 5 to ���A�l
+010022              else
+010023                move 3 to ���A�l
+010024              end-if
+010025              perform 認証ロック更新
+010026            else
+010027              if 失敗回数 not = 0 then
+010028                move 0 to 失敗回数
+010029                move "0" to ロック区分
+010030                perform 認証ロック更新
+010031              end-if
+010032            end-if
+010033        end-read
+010034      end-if
+013000*=================================================================
+013100*  �F�؃T�[�r�X���N������Ă��Ȃ��Ȃ�A���̎|�̃R�[�h��ݒ肵�܂��B
+013200*=================================================================
+013300     else
+013400       move 4     to ���A�l
+013500     end-if.
+013501     go to exit-proc.
+013502 認証ロック更新.
+013503     if ロックレコード存在フラグ = "Y" then
+013504       rewrite 認証ロックレコード
+013505     else
+013506       write 認証ロックレコード
+013507     end-if.
+014600 exit-proc.
+014700     call "COB_UNLOCK_DATA" with c linkage
+014800                            using by reference lock-key
+014900                                  by reference err-datail
+015000                            returning ret-value.
+015100     exit program.
