@@ -24,56 +24,77 @@
 002400       access mode  is random
 002500       record key   is �ڋq�ԍ�
 002600       file status  is �ڋq���t�@�C�����o�͏��.
-002700 data division.
-002800 file section.
-002900 fd �ڋq���t�@�C�� is external.
-003000 01 �ڋq���.
-003100   02 �ڋq�ԍ�                          pic x(32).
-003200   02 �Ïؔԍ�                          pic x(32).
-003300 working-storage section.
-003400   copy user-Lock.
-003500   01 �F�؃T�[�r�X�N�����      pic 9(1) is external.
-003600   01 �ڋq���t�@�C�����o�͏��          pic x(02).
-003700  linkage section.
-003800   01 ���A�l                              pic s9(09) comp-5.
-003900 procedure division returning ���A�l.
-004000*=================================================================
-004100*  ��ƈ�����������܂��B
-004200*=================================================================
-004300     move 0 to ���A�l.
-004400*=================================================================
-004500*  �F�؃T�[�r�X�̋N����Ԃ��m�F���܂��B
-004600*=================================================================
-004700     move "������"  to lock-key.
-004800     move NO-LIMIT  to wait-time.
-004900     call "COB_LOCK_DATA" with c linkage
-005000                          using by reference lock-key
-005100                                by value wait-time
-005200                                by reference err-datail
-005300                          returning ret-value.
-005400*=================================================================
-005500*  �F�؃T�[�r�X���N������Ă��Ȃ��Ȃ�A�ڋq���t�@�C�����I�[�v��
-005600*  ���A�F�؃T�[�r�X���N�����܂��B
-005700*=================================================================
-005800     if �F�؃T�[�r�X�N����� not = 1 then
-005900       open input �ڋq���t�@�C��
-006000       if �ڋq���t�@�C�����o�͏�� not = "00" then
-006100         move 1 to ���A�l
-006200       else
-006300         move 1 to �F�؃T�[�r�X�N�����
-006400       end-if
-006500     else
-006600*=================================================================
-006700*  �F�؃T�[�r�X���N���ςȂ�A�G���[���O���o�͂��܂��B
-006800*=================================================================
-006900       move 2 to ���A�l
-007000     end-if.
-007100*=================================================================
-007200* �ďo�����ɕ��A���܂��B
-007300*=================================================================
-007400 exit-proc.
-007500     call "COB_UNLOCK_DATA" with c linkage
-007600                            using by reference lock-key
-007700                                  by reference err-datail
-007800                            returning ret-value
-007900     exit program.
+002601     select optional 認証ロックファイル assign to sys011
+002602       organization is indexed
+002603       access mode  is random
+002604       record key   is 認証対象顧客番号
+002605       file status  is 認証ロックファイル入出力状態.
+003700 data division.
+003800 file section.
+003900 fd �ڋq���t�@�C�� is external.
+004000 01 �ڋq���.
+004100   02 �ڋq�ԍ�                          pic x(32).
+004200   02 �Ïؔԍ�                          pic x(32).
+004201 fd  認証ロックファイル is external.
+004202 01  認証ロックレコード.
+004203   02 認証対象顧客番号                  pic x(32).
+004204   02 失敗回数                          pic 9(02).
+004205   02 ロック区分                        pic x(01).
+004206     88 ロック中                        value "1".
+005300 working-storage section.
+005400   copy user-Lock.
+005401   01 認証ロックファイル入出力状態      pic x(02).
+005402     88 認証ロックファイル状態正常      value "00".
+005403     88 認証ロックファイル状態新規      value "05".
+006500   01 �F�؃T�[�r�X�N�����      pic 9(1) is external.
+006600   01 �ڋq���t�@�C�����o�͏��          pic x(02).
+006700  linkage section.
+006800   01 ���A�l                              pic s9(09) comp-5.
+006900 procedure division returning ���A�l.
+007000*=================================================================
+007100*  ��ƈ�����������܂��B
+007200*=================================================================
+007300     move 0 to ���A�l.
+007400*=================================================================
+007500*  �F�؃T�[�r�X�̋N����Ԃ��m�F���܂��B
+007600*=================================================================
+007700     move "������"  to lock-key.
+007800     move NO-LIMIT  to wait-time.
+007900     call "COB_LOCK_DATA" with c linkage
+008000                          using by reference lock-key
+008100                                by value wait-time
+008200                                by reference err-datail
+008300                          returning ret-value.
+008400*=================================================================
+008500*  �F�؃T�[�r�X���N������Ă��Ȃ��Ȃ�A�ڋq���t�@�C�����I�[�v��
+008600*  ���A�F�؃T�[�r�X���N�����܂��B
+008700*=================================================================
+008800     if �F�؃T�[�r�X�N����� not = 1 then
+008900       open input �ڋq���t�@�C��
+009000       if �ڋq���t�@�C�����o�͏�� not = "00" then
+009100         move 1 to ���A�l
+009200       else
+009301         open i-o 認証ロックファイル
+009302         if 認証ロックファイル状態正常
+009303            or 認証ロックファイル状態新規 then
+010303           move 1 to �F�؃T�[�r�X�N�����
+010304         else
+010305           close �ڋq���t�@�C��
+010306           move 1 to ���A�l
+010307         end-if
+011400       end-if
+011500     else
+011600*=================================================================
+011700*  �F�؃T�[�r�X���N���ςȂ�A�G���[���O���o�͂��܂��B
+011800*=================================================================
+011900       move 2 to ���A�l
+012000     end-if.
+012100*=================================================================
+012200* �ďo�����ɕ��A���܂��B
+012300*=================================================================
+012400 exit-proc.
+012500     call "COB_UNLOCK_DATA" with c linkage
+012600                            using by reference lock-key
+012700                                  by reference err-datail
+012800                            returning ret-value
+012900     exit program.
