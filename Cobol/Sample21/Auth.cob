@@ -103,6 +103,8 @@
 010300         move "AuthSuccess.html" to HTMLFilename
 010400       when   any          also 2 thru 3
 010500         move "AuthFail.html" to HTMLFilename
+010550       when   any          also 5
+010560         move "AuthLocked.html" to HTMLFilename
 010600       when other
 010700         move "SystemError.html" to HTMLFilename
 010800     end-evaluate.
