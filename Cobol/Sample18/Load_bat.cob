@@ -0,0 +1,183 @@
+000010*========================================================================
+000020*　従業員一括登録バッチ　　　　　－サンプルプログラム「従業員管理」－
+000030*
+000040*　　　従業員入力ファイルに用意された従業員データを先頭から順に読み，
+000050*　　Control-member-classのRegist-memberにより従業員情報リストへ一括
+000060*　　登録し，登録結果を件数として報告する。
+000070*
+000080*　〇機能
+000090*　　１）従業員入力ファイルを終端まで読み，１件ごとにRegist-memberを
+000100*　　　　実行する。
+000110*　　２）Regist-memberの戻り値（登録成功／従業員番号重複／入力誤り）
+000120*　　　　に応じて件数を積み上げる。
+000130*　　３）集計結果を一覧として表示する。
+000140*
+000150*　〇参照クラス
+000160*　　１）従業員管理クラス　　（Control-member-class）
+000170*
+000180*　〇使用ファイル
+000190*　　１）従業員入力ファイル　　（順編成）
+000200*
+000210*                              Copyright 1997-2015 FUJITSU LIMITED
+000220*========================================================================
+000230 PROGRAM-ID.   MemberLoadBatch.
+000240 ENVIRONMENT  DIVISION.
+000250 CONFIGURATION  SECTION.
+000260   REPOSITORY.
+000270      CLASS  Control-member-class.
+000280 INPUT-OUTPUT  SECTION.
+000290 FILE-CONTROL.
+000300     SELECT  従業員入力ファイル
+000310             ASSIGN       TO  "member.dat"
+000320             ORGANIZATION IS  SEQUENTIAL.
+000330*
+000340 DATA                   DIVISION.
+000350   FILE                 SECTION.
+000360   FD  従業員入力ファイル.
+000370   01  従業員入力レコード.
+000380       02  Ｋ－従業員番号          PIC 9(04).
+000390       02  Ｋ－氏名                PIC N(08).
+000400       02  Ｋ－郵便番号.
+000410           03  Ｋ－郵便番号１      PIC X(03).
+000420           03  Ｋ－郵便番号２      PIC X(04).
+000430       02  Ｋ－住所                PIC N(20).
+000440       02  Ｋ－入社年月日          PIC X(08).
+000450       02  Ｋ－退社年月日          PIC X(08).
+000460       02  Ｋ－職区                PIC 9(01).
+000470       02  Ｋ－基本給              PIC 9(08).
+000480       02  Ｋ－管理職手当          PIC 9(06).
+000490       02  Ｋ－残業外手当          PIC 9(05).
+000500       02  Ｋ－残業時間            PIC 999.9.
+000510*
+000520   WORKING-STORAGE      SECTION.
+000530*
+000540   01  従業員管理－オブジェクト
+000545                  OBJECT REFERENCE  Control-member-class.
+000550*
+000560   01  Ｗ－ファイル終了フラグ  PIC X(01)  VALUE "N".
+000570       88  ファイル終了        VALUE "Y".
+000580*
+000590   01  Ｗ－戻り値                    PIC 9(04)  COMP.
+000600*
+000610   01  Ｗ－集計結果.
+000620       02  Ｗ－処理件数              PIC 9(05)  VALUE 0.
+000630       02  Ｗ－登録件数              PIC 9(05)  VALUE 0.
+000640       02  Ｗ－番号重複件数          PIC 9(05)  VALUE 0.
+000650       02  Ｗ－入力誤り件数          PIC 9(05)  VALUE 0.
+000660*
+000670*========================================================================
+000680*  メイン処理
+000690*========================================================================
+000700 PROCEDURE                  DIVISION.
+000710*
+000720     PERFORM    初期処理.
+000730     PERFORM    従業員一括登録処理.
+000740     PERFORM    集計結果表示処理.
+000750     PERFORM    終了処理.
+000760     STOP RUN.
+000770*
+000780*========================================================================
+000790*  初期処理
+000800*
+000810*　　　従業員入力ファイルを開き，従業員管理オブジェクトを生成する。
+000820*　　先頭の１件を先読みする。
+000830*========================================================================
+000840 初期処理     SECTION.
+000850*
+000860     OPEN  INPUT  従業員入力ファイル.
+000870     INVOKE  Control-member-class  "NEW"
+000875        RETURNING  従業員管理－オブジェクト.
+000890     PERFORM  従業員入力レコード読込.
+000900*
+000910 初期処理出口.
+000920     EXIT.
+000930*
+000940*========================================================================
+000950*  従業員一括登録処理
+000960*
+000970*（１）先読みした従業員入力レコードについてRegist-memberを実行する。
+000980*（２）戻り値に応じて処理件数・登録件数・番号重複件数・入力誤り件数
+000990*　　を積み上げる。
+001000*（３）次の１件を読み，ファイルの終端まで繰り返す。
+001010*========================================================================
+001020 従業員一括登録処理     SECTION.
+001030*
+001040     PERFORM  UNTIL  ファイル終了
+001050         ADD  1  TO  Ｗ－処理件数
+001060         INVOKE  従業員管理－オブジェクト
+001065                 "Regist-member"
+001070          USING  Ｋ－従業員番号
+001080                 Ｋ－氏名
+001090                 Ｋ－郵便番号
+001100                 Ｋ－住所
+001110                 Ｋ－入社年月日
+001120                 Ｋ－退社年月日
+001130                 Ｋ－職区
+001140                 Ｋ－基本給
+001150                 Ｋ－管理職手当
+001160                 Ｋ－残業外手当
+001170                 Ｋ－残業時間
+001180          RETURNING  Ｗ－戻り値
+001190         EVALUATE  Ｗ－戻り値
+001200         WHEN  0
+001210             ADD  1  TO  Ｗ－登録件数
+001220         WHEN  2
+001230             ADD  1  TO  Ｗ－番号重複件数
+001240         WHEN  OTHER
+001250             ADD  1  TO  Ｗ－入力誤り件数
+001260         END-EVALUATE
+001270         PERFORM  従業員入力レコード読込
+001280     END-PERFORM.
+001290*
+001300 従業員一括登録処理出口.
+001310     EXIT.
+001320*
+001330*========================================================================
+001340*  従業員入力レコード読込
+001350*
+001360*　　　従業員入力ファイルから１件読む。終端に達したらファイル終了フ
+001370*　　ラグを立てる。
+001380*========================================================================
+001390 従業員入力レコード読込     SECTION.
+001400*
+001410     READ  従業員入力ファイル
+001420         AT END
+001430             SET  ファイル終了  TO  TRUE
+001440     END-READ.
+001450*
+001460 従業員入力レコード読込出口.
+001470     EXIT.
+001480*
+001490*========================================================================
+001500*  集計結果表示処理
+001510*
+001520*　　　一括登録の処理件数・登録件数・番号重複件数・入力誤り件数を
+001530*　　一覧として表示する。
+001540*========================================================================
+001550 集計結果表示処理     SECTION.
+001560*
+001570     DISPLAY  "========================================".
+001580     DISPLAY  "　　従業員一括登録結果".
+001590     DISPLAY  "========================================".
+001600     DISPLAY  "処理件数：" Ｗ－処理件数 "件".
+001610     DISPLAY  "登録件数：" Ｗ－登録件数 "件".
+001620     DISPLAY  "重複件数：" Ｗ－番号重複件数 "件".
+001630     DISPLAY  "誤り件数：" Ｗ－入力誤り件数 "件".
+001640     DISPLAY  "========================================".
+001650*
+001660 集計結果表示処理出口.
+001670     EXIT.
+001680*
+001690*========================================================================
+001700*  終了処理
+001710*
+001720*　　　従業員入力ファイルを閉じる。
+001730*========================================================================
+001740 終了処理     SECTION.
+001750*
+001760     CLOSE  従業員入力ファイル.
+001770*
+001780 終了処理出口.
+001790     EXIT.
+001800*
+001810   END PROGRAM  MemberLoadBatch.
