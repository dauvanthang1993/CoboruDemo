@@ -16,6 +16,7 @@
 001600*
 001700*�@�Z�I�u�W�F�N�g�f�[�^
 001800*�@�@�P�j�]�ƈ������Q�Ɓ@�|�@OBJECT REFERENCE  Dict
+001850*　　２）削除済従業員情報リスト　－　OBJECT REFERENCE  Dict
 001900*
 002000*�@�Z�I�u�W�F�N�g���\�b�h
 002100*�@�@�P�j�]�ƈ��o�^���\�b�h       (Regist-member)
@@ -24,6 +25,10 @@
 002400*�@�@�T�j���^�v�Z���\�b�h         (Cal-salary)
 002500*�@�@�U�j���^�l�����\�b�h         (Get-salary)
 002600*�@�@�V�j�Z��������\�b�h         (Print-address)
+002650*　　８）従業員復元メソッド       (Reinstate-member)
+002660*　　９）従業員完全削除メソッド   (Purge-member)
+002670*　　備考：Print-addressは郵便番号順にソートしたうえで，印刷ファイル
+002680*　　　　　（PRINTER）またはCSVファイルのいずれかへ出力する。
 002700*
 002800*                              Copyright 1997-2015 FUJITSU LIMITED
 002900*========================================================================
@@ -39,9 +44,29 @@
 003900     CLASS  Manager-class.
 004000*
 004100  OBJECT.
+004110   ENVIRONMENT  DIVISION.
+004120   INPUT-OUTPUT       SECTION.
+004130   FILE-CONTROL.
+004140       SELECT  管理者監査ログファイル
+004145               ASSIGN  TO  "MANALLOWLOG"
+004150              ORGANIZATION  IS  LINE SEQUENTIAL
+004160              FILE STATUS   IS  ログファイル状態.
 004200   DATA DIVISION.
+004210   FILE                SECTION.
+004220    FD  管理者監査ログファイル.
+004230    01  管理者監査ログレコード.
+004240        03  ログ日時          PIC X(14).
+004250        03  FILLER            PIC X(01).
+004260        03  従業員番号        PIC 9(04).
+004270        03  FILLER            PIC X(01).
+004280        03  変更前職務手当    PIC 9(06).
+004290        03  FILLER            PIC X(01).
+004295        03  変更後職務手当    PIC 9(06).
 004300   WORKING-STORAGE SECTION.
 004400   01  �]�ƈ������|�I�u�W�F�N�g  USAGE  OBJECT REFERENCE  Dict.
+004450   01  削除済従業員情報リスト－オブジェクト  USAGE  OBJECT REFERENCE  Dict.
+004460   01  ログファイル状態    PIC X(02) VALUE SPACE.
+004470      88  ログオープン成功    VALUE "00".
 004500    PROCEDURE DIVISION.
 004600*=======================================================================
 004700*�@INIT���\�b�h (INIT)
@@ -55,6 +80,7 @@
 005500   PROCEDURE DIVISION.
 005600*
 005700      INVOKE  Dict "NEW"  RETURNING  �]�ƈ������|�I�u�W�F�N�g
+005750      INVOKE  Dict "NEW"  RETURNING  削除済従業員情報リスト－オブジェクト
 005800*
 005900   END METHOD  INIT.
 006000*
@@ -77,6 +103,7 @@
 007700*�@���o�́F�@���A�l           (PIC 9(4) COMP)
 007800*          0 : �o�^����
 007900*          1 : �o�^���s�i�E�����j
+007950*          2 : 登録失敗（従業員番号重複）
 008000*=======================================================================
 008100   METHOD-ID.  Regist-member.
 008200   DATA DIVISION.
@@ -85,6 +112,8 @@
 008500   01  �Ǘ��ҁ|�I�u�W�F�N�g    USAGE  OBJECT REFERENCE  Manager-class.
 008600   01  ��ʎЈ��|�I�u�W�F�N�g  USAGE  OBJECT REFERENCE  Member-class.
 008700   01  �Z���|�I�u�W�F�N�g      USAGE  OBJECT REFERENCE  Address-class.
+008750   01  結果－オブジェクト        USAGE  OBJECT REFERENCE.
+008760   01  郵便番号チェック区分        PIC X(001).
 008800   LINKAGE SECTION.
 008900   01  �k�|�]�ƈ��ԍ�     PIC 9(04).
 009000   01  �w�|�]�ƈ��ԍ�     REDEFINES �k�|�]�ƈ��ԍ�  PIC X(04).
@@ -120,7 +149,14 @@
 012000         MOVE  1  TO  �q�|���A�l
 012100         EXIT METHOD
 012200       END-IF
-012300
+012250*
+012260*          既に登録済みの従業員番号であれば，重複登録として扱う。
+012270       SET  結果－オブジェクト  TO
+012280            �]�ƈ������|�I�u�W�F�N�g :: "Element-Get" (�w�|�]�ƈ��ԍ�)
+012290       IF   結果－オブジェクト  NOT =  NULL  THEN
+012300         MOVE  2  TO  �q�|���A�l
+012310         EXIT METHOD
+012320       END-IF
 012400       PERFORM  �f�[�^�ݒ�
 012500       INVOKE   �]�ƈ������|�I�u�W�F�N�g  "Element-PutAt"
 012600          USING              �w�|�]�ƈ��ԍ�
@@ -162,6 +198,16 @@
 016200     INVOKE    Address-class   "NEW"   RETURNING  �Z���|�I�u�W�F�N�g.
 016300     MOVE   �k�|�X�֔ԍ�     TO    �X�֔ԍ�   OF  �Z���|�I�u�W�F�N�g.
 016400     MOVE   �k�|�Z��         TO    �Z��       OF  �Z���|�I�u�W�F�N�g.
+016410*
+016420*　　　　郵便番号の形式（数字であること）をチェックし，
+016430*　　　　誤りであれば入力誤りとして扱う。
+016440     INVOKE  �Z���|�I�u�W�F�N�g
+016445             "PostalCodeCheck-method"
+016450        RETURNING  郵便番号チェック区分.
+016460     IF  郵便番号チェック区分  NOT =  "0"  THEN
+016470       MOVE  1  TO  �q�|���A�l
+016480       EXIT METHOD
+016490     END-IF.
 016500*
 016600     INVOKE  �]�ƈ��|�I�u�W�F�N�g  "Initial-method"
 016700      USING  �k�|�]�ƈ��ԍ�
@@ -224,6 +270,12 @@
 022400*
 022500         SET  ���ʁ|�I�u�W�F�N�g  TO
 022600              �]�ƈ������|�I�u�W�F�N�g :: "Element-Get" (�w�|�]�ƈ��ԍ�)
+022610         IF   ���ʁ|�I�u�W�F�N�g  =  NULL
+022620         THEN
+022630*            削除済の従業員も，訂正目的であれば参照できるようにする。
+022640             SET  ���ʁ|�I�u�W�F�N�g  TO
+022650                  削除済従業員情報リスト－オブジェクト :: "Element-Get" (�w�|�]�ƈ��ԍ�)
+022660         END-IF
 022700         IF   ���ʁ|�I�u�W�F�N�g  NOT =  NULL
 022800         THEN
 022900             SET  �]�ƈ��|�I�u�W�F�N�g  TO
@@ -281,6 +333,7 @@
 028100   METHOD-ID.  Remove-member.
 028200   DATA DIVISION.
 028300   WORKING-STORAGE SECTION.
+028350   01  結果－オブジェクト  USAGE  OBJECT REFERENCE.
 028400   LINKAGE SECTION.
 028500   01  �k�|�]�ƈ��ԍ�  PIC 9(04).
 028600   01  �w�|�]�ƈ��ԍ�  REDEFINES �k�|�]�ƈ��ԍ�  PIC X(04).
@@ -289,217 +342,607 @@
 028900     USING  �k�|�]�ƈ��ԍ�
 029000     RETURNING  �q�|���A�l.
 029100*
-029200       MOVE  �]�ƈ������|�I�u�W�F�N�g :: "Remove-At" (�w�|�]�ƈ��ԍ�)
-029300         TO  �q�|���A�l
-029400       EXIT METHOD.
+029110*      即時に削除するのではなく，削除済従業員情報リストへ退避する。
+029120*      誤って削除した場合でも，Reinstate-memberで元に戻せる。
+029130       SET  結果－オブジェクト  TO
+029140            �]�ƈ������|�I�u�W�F�N�g :: "Element-Get" (�w�|�]�ƈ��ԍ�)
+029150       IF   結果－オブジェクト  NOT =  NULL
+029160       THEN
+029170           INVOKE  削除済従業員情報リスト－オブジェクト  "Element-PutAt"
+029180              USING              �w�|�]�ƈ��ԍ�
+029190                     BY CONTENT  結果－オブジェクト
+029200           MOVE  �]�ƈ������|�I�u�W�F�N�g :: "Remove-At" (�w�|�]�ƈ��ԍ�)
+029210             TO  �q�|���A�l
+029220       ELSE
+029230           MOVE  1  TO  �q�|���A�l
+029240       END-IF
+029250       EXIT METHOD.
 029500*
 029600   END METHOD Remove-member.
-029700*
-029800*=======================================================================
-029900*�@���^�v�Z���\�b�h�iCal-salary�j
+029610*
+029620*=======================================================================
+029630*　従業員復元メソッド（Reinstate-member）
+029640*
+029650*　　Remove-memberで削除済従業員情報リストへ退避した従業員情報を，
+029660*　　元の従業員情報リストへ戻す。
+029670*
+029680*　〇入力：　従業員番号       (PIC 9(04))
+029690*　〇出力：　戻り値           (PIC 9(04) COMP)
+029700*            0 : 復元成功
+029710*            1 : 復元失敗（削除済従業員情報リストに該当者なし）
+029715*            2 : 復元失敗（現役リストに同一従業員番号が既に存在）
+029720*=======================================================================
+029730   METHOD-ID.  Reinstate-member.
+029740   DATA DIVISION.
+029750   WORKING-STORAGE SECTION.
+029760   01  結果－オブジェクト  USAGE  OBJECT REFERENCE.
+029765   01  現役存否－オブジェクト  USAGE  OBJECT REFERENCE.
+029770   LINKAGE SECTION.
+029780   01  �k�|�]�ƈ��ԍ�  PIC 9(04).
+029790   01  �w�|�]�ƈ��ԍ�  REDEFINES �k�|�]�ƈ��ԍ�  PIC X(04).
+029800   01  �q�|���A�l      PIC 9(04)  COMP.
+029810   PROCEDURE DIVISION
+029820     USING  �k�|�]�ƈ��ԍ�
+029830     RETURNING  �q�|���A�l.
+029840*
+029850       SET  結果－オブジェクト  TO
+029860            削除済従業員情報リスト－オブジェクト :: "Element-Get" (�w�|�]�ƈ��ԍ�)
+029870       IF   結果－オブジェクト  NOT =  NULL
+029880       THEN
+029881*          再登録等により現役リストへ既に同一番号が存在する場合は，
+029882*          削除前の古い情報で上書きしないよう，復元を拒否する。
+029883           SET  現役存否－オブジェクト  TO
+029884                �]�ƈ������|�I�u�W�F�N�g :: "Element-Get" (�w�|�]�ƈ��ԍ�)
+029885           IF   現役存否－オブジェクト  NOT =  NULL
+029886           THEN
+029887               MOVE  2  TO  �q�|���A�l
+029888               EXIT METHOD
+029889           END-IF
+029890           INVOKE  �]�ƈ������|�I�u�W�F�N�g  "Element-PutAt"
+029900              USING              �w�|�]�ƈ��ԍ�
+029910                     BY CONTENT  結果－オブジェクト
+029920           MOVE  削除済従業員情報リスト－オブジェクト :: "Remove-At" (�w�|�]�ƈ��ԍ�)
+029930             TO  �q�|���A�l
+029940       ELSE
+029950           MOVE  1  TO  �q�|���A�l
+029960       END-IF
+029970       EXIT METHOD.
+029980*
+029990   END METHOD Reinstate-member.
 030000*
-030100*�i�P�j�]�ƈ��S���̋��^���v�Z���A���ꂼ��̏]�ƈ��I�u�W�F�N�g�Ɍ��ʂ�
-030200*�@�@�@�f����B
-030300*=======================================================================
-030400   METHOD-ID.  Cal-salary.
-030500   DATA DIVISION.
-030600   WORKING-STORAGE SECTION.
-030700   01  ���ʁ|�I�u�W�F�N�g    USAGE OBJECT REFERENCE.
-030800   01  �]�ƈ��|�I�u�W�F�N�g  USAGE OBJECT REFERENCE  AllMember-class.
-030900   LINKAGE SECTION.
-031000   PROCEDURE DIVISION.
-031100*
-031200         SET  ���ʁ|�I�u�W�F�N�g    TO
-031300              �]�ƈ������|�I�u�W�F�N�g :: "FirstElement-Get"
-031400         SET  �]�ƈ��|�I�u�W�F�N�g  TO
-031500              ���ʁ|�I�u�W�F�N�g  AS  AllMember-class
-031600         PERFORM  ���^�v�Z����    UNTIL  �]�ƈ��|�I�u�W�F�N�g  =  NULL
-031700         EXIT METHOD.
-031800*
-031900*=======================================================================
-032000*  ���^�v�Z����
+030010*=======================================================================
+030020*　従業員完全削除メソッド（Purge-member）
+030030*
+030040*　　削除済従業員情報リストに退避されている従業員情報を，復元でき
+030050*　　ない形で完全に削除する。Remove-memberによる削除を確定する，
+030060*　　別段の確認操作として呼び出す。
+030070*
+030080*　〇入力：　従業員番号       (PIC 9(04))
+030090*　〇出力：　戻り値           (PIC 9(04) COMP)
+030100*            0 : 削除成功
+030110*            1 : 削除失敗（削除済従業員情報リストに該当者なし）
+030120*=======================================================================
+030130   METHOD-ID.  Purge-member.
+030140   DATA DIVISION.
+030150   WORKING-STORAGE SECTION.
+030160   LINKAGE SECTION.
+030170   01  �k�|�]�ƈ��ԍ�  PIC 9(04).
+030180   01  �w�|�]�ƈ��ԍ�  REDEFINES �k�|�]�ƈ��ԍ�  PIC X(04).
+030190   01  �q�|���A�l      PIC 9(04)  COMP.
+030200   PROCEDURE DIVISION
+030210     USING  �k�|�]�ƈ��ԍ�
+030220     RETURNING  �q�|���A�l.
+030230*
+030240       MOVE  削除済従業員情報リスト－オブジェクト :: "Remove-At" (�w�|�]�ƈ��ԍ�)
+030250         TO  �q�|���A�l
+030260       EXIT METHOD.
+030270*
+030280   END METHOD Purge-member.
+030700*
+030800*=======================================================================
+030900*�@���^�v�Z���\�b�h�iCal-salary�j
+031000*
+031100*�i�P�j�]�ƈ��S���̋��^���v�Z���A���ꂼ��̏]�ƈ��I�u�W�F�N�g�Ɍ��ʂ�
+031200*�@�@�@�f����B
+031300*=======================================================================
+031400   METHOD-ID.  Cal-salary.
+031500   DATA DIVISION.
+031600   WORKING-STORAGE SECTION.
+031700   01  ���ʁ|�I�u�W�F�N�g    USAGE OBJECT REFERENCE.
+031800   01  �]�ƈ��|�I�u�W�F�N�g  USAGE OBJECT REFERENCE  AllMember-class.
+031900   LINKAGE SECTION.
+032000   PROCEDURE DIVISION.
 032100*
-032200*�i�P�j���^�v�Z���s�����\�b�h�����s���C���̌��ʂ��I�u�W�F�N�g�ɔ��f����
-032300*�@�@��C���̏]�ƈ��I�u�W�F�N�g���l������B
-032400*=======================================================================
-032500 ���^�v�Z����         SECTION.
-032600*
-032700     MOVE  �]�ƈ��|�I�u�W�F�N�g :: "Salary-method"
-032800       TO    ���x��  OF  �]�ƈ��|�I�u�W�F�N�g.
-032900     SET   ���ʁ|�I�u�W�F�N�g    TO
-033000             �]�ƈ������|�I�u�W�F�N�g :: "NextElement-Get".
-033100     SET   �]�ƈ��|�I�u�W�F�N�g  TO
-033200             ���ʁ|�I�u�W�F�N�g  AS  AllMember-class.
-033300*
-033400 ���^�v�Z�����o��.
-033500     EXIT.
+032200         SET  ���ʁ|�I�u�W�F�N�g    TO
+032300              �]�ƈ������|�I�u�W�F�N�g :: "FirstElement-Get"
+032400         SET  �]�ƈ��|�I�u�W�F�N�g  TO
+032500              ���ʁ|�I�u�W�F�N�g  AS  AllMember-class
+032600         PERFORM  ���^�v�Z����    UNTIL  �]�ƈ��|�I�u�W�F�N�g  =  NULL
+032700         EXIT METHOD.
+032800*
+032900*=======================================================================
+033000*  ���^�v�Z����
+033100*
+033200*�i�P�j���^�v�Z���s�����\�b�h�����s���C���̌��ʂ��I�u�W�F�N�g�ɔ��f����
+033300*�@�@��C���̏]�ƈ��I�u�W�F�N�g���l������B
+033400*=======================================================================
+033500 ���^�v�Z����         SECTION.
 033600*
-033700   END METHOD Cal-salary.
-033800*
-033900*=======================================================================
-034000*�@���^�l�����\�b�h�iGet-salary�j
-034100*
-034200*�@�Z���́F�@�]�ƈ��ԍ��iPIC 9(1)�j
-034300*�@�Z�o�́F�@���A�l    �iPIC 9(4) COMP�j
-034400*            0 : �l������
-034500*            1 : �l�����s (�Y���҂Ȃ�)
-034600*=======================================================================
-034700   METHOD-ID.  Get-salary.
-034800   DATA DIVISION.
-034900   WORKING-STORAGE SECTION.
-035000   01  ���ʁ|�I�u�W�F�N�g    USAGE  OBJECT REFERENCE.
-035100   01  �]�ƈ��|�I�u�W�F�N�g  USAGE  OBJECT REFERENCE  AllMember-class.
-035200   LINKAGE SECTION.
-035300   01  �k�|�]�ƈ��ԍ�  PIC 9(04).
-035400   01  �w�|�]�ƈ��ԍ�  REDEFINES �k�|�]�ƈ��ԍ�  PIC X(04).
-035500   01  �k�|���x��      PIC 9(08).
-035600   01  �q�|���A�l      PIC 9(04)  COMP.
-035700   PROCEDURE DIVISION
-035800     USING  �k�|�]�ƈ��ԍ�
-035900            �k�|���x��
-036000     RETURNING  �q�|���A�l.
-036100*
-036200         SET  ���ʁ|�I�u�W�F�N�g    TO
-036300              �]�ƈ������|�I�u�W�F�N�g :: "Element-Get" (�w�|�]�ƈ��ԍ�)
-036400         SET  �]�ƈ��|�I�u�W�F�N�g  TO
-036500              ���ʁ|�I�u�W�F�N�g AS AllMember-class
-036600*
-036700         IF  �]�ƈ��|�I�u�W�F�N�g  NOT =  NULL
-036800         THEN
-036900             MOVE  ���x�� OF �]�ƈ��|�I�u�W�F�N�g  TO  �k�|���x��
-037000             MOVE  0  TO  �q�|���A�l
-037100         ELSE
-037200             MOVE  1  TO  �q�|���A�l
-037300         END-IF
-037400   END METHOD Get-salary.
-037500*
-037600*=======================================================================
-037700*�@�Z��������\�b�h�iPrint-address�j
-037800*
-037900*�@�Z���́F�@�I��E���iPIC 9(1)�j
-038000*�@�Z�o�́F�@�Z���^
-038100*=======================================================================
-038200   METHOD-ID.  Print-address.
-038300   ENVIRONMENT    DIVISION.
-038400   INPUT-OUTPUT    SECTION.
-038500   FILE-CONTROL.
-038600       SELECT  ����t�@�C��  ASSIGN  TO  PRINTER.
-038700   DATA DIVISION.
-038800   FILE            SECTION.
-038900   FD  ����t�@�C��.
-039000   01  �o�̓��R�[�h   PIC X(125).
-039100   WORKING-STORAGE SECTION.
-039200   01  ����w�b�_�P.
-039300     02                       PIC X(05)  VALUE  SPACE.
-039400     02                       PIC N(02)  VALUE  NC"���@".
-039500     02  ����|���o��         PIC N(04)  VALUE  SPACE.
-039600     02                       PIC N(05)  VALUE  NC"�Z���^�@��".
-039700     02                       PIC X(98)  VALUE  SPACE.
-039800   01  ����w�b�_�Q.
-039900     02                       PIC X(05)  VALUE  SPACE.
-040000     02                       PIC N(05)  VALUE  NC"�]�ƈ��ԍ�".
-040100     02                       PIC X(04)  VALUE  SPACE.
-040200     02                       PIC N(03)  VALUE  NC"���@��".
-040300     02                       PIC X(14)  VALUE  SPACE.
-040400     02                       PIC N(03)  VALUE  NC"�Z�@��".
-040500     02                       PIC X(80)  VALUE  SPACE.
-040600   01  ����f�[�^.
-040700     02                       PIC X(05)  VALUE  SPACE.
-040800     02  ����|�]�ƈ��ԍ�     PIC 9(04).
-040900     02                       PIC X(10)  VALUE  SPACE.
-041000     02  ����|����           PIC N(08).
+033700     MOVE  �]�ƈ��|�I�u�W�F�N�g :: "Salary-method"
+033800       TO    ���x��  OF  �]�ƈ��|�I�u�W�F�N�g.
+033900     SET   ���ʁ|�I�u�W�F�N�g    TO
+034000             �]�ƈ������|�I�u�W�F�N�g :: "NextElement-Get".
+034100     SET   �]�ƈ��|�I�u�W�F�N�g  TO
+034200             ���ʁ|�I�u�W�F�N�g  AS  AllMember-class.
+034300*
+034400 ���^�v�Z�����o��.
+034500     EXIT.
+034600*
+034700   END METHOD Cal-salary.
+034800*
+034900*=======================================================================
+035000*�@���^�l�����\�b�h�iGet-salary�j
+035100*
+035200*�@�Z���́F�@�]�ƈ��ԍ��iPIC 9(1)�j
+035300*�@�Z�o�́F�@���A�l    �iPIC 9(4) COMP�j
+035400*            0 : �l������
+035500*            1 : �l�����s (�Y���҂Ȃ�)
+035600*=======================================================================
+035700   METHOD-ID.  Get-salary.
+035800   DATA DIVISION.
+035900   WORKING-STORAGE SECTION.
+036000   01  ���ʁ|�I�u�W�F�N�g    USAGE  OBJECT REFERENCE.
+036100   01  �]�ƈ��|�I�u�W�F�N�g  USAGE  OBJECT REFERENCE  AllMember-class.
+036200   LINKAGE SECTION.
+036300   01  �k�|�]�ƈ��ԍ�  PIC 9(04).
+036400   01  �w�|�]�ƈ��ԍ�  REDEFINES �k�|�]�ƈ��ԍ�  PIC X(04).
+036500   01  �k�|���x��      PIC 9(08).
+036600   01  �q�|���A�l      PIC 9(04)  COMP.
+036700   PROCEDURE DIVISION
+036800     USING  �k�|�]�ƈ��ԍ�
+036900            �k�|���x��
+037000     RETURNING  �q�|���A�l.
+037100*
+037200         SET  ���ʁ|�I�u�W�F�N�g    TO
+037300              �]�ƈ������|�I�u�W�F�N�g :: "Element-Get" (�w�|�]�ƈ��ԍ�)
+037400         SET  �]�ƈ��|�I�u�W�F�N�g  TO
+037500              ���ʁ|�I�u�W�F�N�g AS AllMember-class
+037600*
+037700         IF  �]�ƈ��|�I�u�W�F�N�g  NOT =  NULL
+037800         THEN
+037900             MOVE  ���x�� OF �]�ƈ��|�I�u�W�F�N�g  TO  �k�|���x��
+038000             MOVE  0  TO  �q�|���A�l
+038100         ELSE
+038200             MOVE  1  TO  �q�|���A�l
+038300         END-IF
+038400   END METHOD Get-salary.
+038500*
+038600*=======================================================================
+038700*�@�Z��������\�b�h�iPrint-address�j
+038800*
+038900*�@�Z���́F�@�I��E���iPIC 9(1)�j
+039000*�@�Z�o�́F�@�Z���^
+039100*=======================================================================
+039200   METHOD-ID.  Print-address.
+039300   ENVIRONMENT    DIVISION.
+039400   INPUT-OUTPUT    SECTION.
+039500   FILE-CONTROL.
+039600       SELECT  ����t�@�C��  ASSIGN  TO  PRINTER.
+039700   DATA DIVISION.
+039800   FILE            SECTION.
+039900   FD  ����t�@�C��.
+040000   01  �o�̓��R�[�h   PIC X(125).
+040100   WORKING-STORAGE SECTION.
+040200   01  ����w�b�_�P.
+040300     02                       PIC X(05)  VALUE  SPACE.
+040400     02                       PIC N(02)  VALUE  NC"���@".
+040500     02  ����|���o��         PIC N(04)  VALUE  SPACE.
+040600     02                       PIC N(05)  VALUE  NC"�Z���^�@��".
+040700     02                       PIC X(98)  VALUE  SPACE.
+040800   01  ����w�b�_�Q.
+040900     02                       PIC X(05)  VALUE  SPACE.
+041000     02                       PIC N(05)  VALUE  NC"�]�ƈ��ԍ�".
 041100     02                       PIC X(04)  VALUE  SPACE.
-041200     02  ����|�X�֔ԍ�.
-041300        03  ����|�X�֔ԍ��P  PIC X(03).
-041400        03                    PIC X(01)  VALUE  "-".
-041500        03  ����|�X�֔ԍ��Q  PIC X(04).
-041600     02                       PIC X(02)  VALUE  SPACE.
-041700     02  ����|�Z��           PIC N(20).
-041800     02                       PIC X(28)  VALUE  SPACE.
-041900*
-042000   01  �]�ƈ��|�I�u�W�F�N�g   USAGE  OBJECT REFERENCE  AllMember-class.
-042100   01  �Z���|�I�u�W�F�N�g     USAGE  OBJECT REFERENCE  Address-class.
-042200   01  ���ʁ|�I�u�W�F�N�g     USAGE  OBJECT REFERENCE.
-042300   01  �v�|�E��               PIC 9(01).
-042400   01  �v�|�X�֔ԍ�.
-042500     02  �v�|�X�֔ԍ��P       PIC X(03).
-042600     02  �v�|�X�֔ԍ��Q       PIC X(04).
-042700   LINKAGE SECTION.
-042800   01  �k�|�E���I��           PIC 9(01).
-042900   01  �q�|���A�l             PIC 9(04)  COMP.
-043000   PROCEDURE DIVISION
-043100     USING  �k�|�E���I��
-043200     RETURNING  �q�|���A�l.
-043300*
-043400         SET  ���ʁ|�I�u�W�F�N�g    TO
-043500                �]�ƈ������|�I�u�W�F�N�g :: "FirstElement-Get"
-043600         SET  �]�ƈ��|�I�u�W�F�N�g  TO
-043700                ���ʁ|�I�u�W�F�N�g AS AllMember-class
-043800*
-043900         IF   �]�ƈ��|�I�u�W�F�N�g  NOT =  NULL
-044000           OPEN  OUTPUT  ����t�@�C��
-044100           PERFORM  �w�b�_�[�o�͏���
-044200           PERFORM  �������
-044300                  UNTIL  �]�ƈ��|�I�u�W�F�N�g  =  NULL
-044400           CLOSE  ����t�@�C��
-044500         END-IF
-044600         EXIT METHOD.
-044700*=======================================================================
-044800*  �w�b�_�[�o�͏���
-044900*
-045000*�i�P�j�I�����ꂽ�E���ɑ΂���Z���^�́C�w�b�_�[�������������B
-045100*=======================================================================
-045200 �w�b�_�[�o�͏���         SECTION.
-045300*
-045400     INITIALIZE ����w�b�_�P ����w�b�_�Q.
-045500*
-045600     IF  �k�|�E���I��  =  1
-045700     THEN
-045800         MOVE  NC"�Ǘ���"    TO  ����|���o��
-045900     END-IF.
-046000     IF  �k�|�E���I��  =  2
-046100     THEN
-046200         MOVE  NC"��ʎЈ�"  TO  ����|���o��
-046300     END-IF.
-046400     WRITE  �o�̓��R�[�h  FROM  ����w�b�_�P  AFTER  PAGE.
-046500     WRITE  �o�̓��R�[�h  FROM  ����w�b�_�Q  AFTER  2.
-046600*
-046700 �w�b�_�[�o�͏����o��.
-046800     EXIT.
-046900*
-047000*=======================================================================
-047100*  �������
-047200*
-047300*�i�P�j��������]�ƈ��I�u�W�F�N�g�������Q�Ƃ��C�ΏۂƂȂ�E���ł���Ώ�
-047400*�@�@������R�[�h�ɐݒ肵�C����t�@�C���ɏ������ށB
-047500*=======================================================================
-047600 �������         SECTION.
-047700     INITIALIZE ����f�[�^.
-047800*
-047900     INVOKE  �]�ƈ��|�I�u�W�F�N�g  "Get-print-info"
-048000      USING  ����|�]�ƈ��ԍ�
-048100             ����|����
-048200             �v�|�E��
-048300             �Z���|�I�u�W�F�N�g
-048400
-048500     IF  (�k�|�E���I��  =  1  AND  �v�|�E��  =  1)  OR
-048600         (�k�|�E���I��  =  2  AND  �v�|�E��  =  2)
-048700     THEN
-048800         MOVE   �X�֔ԍ�    OF  �Z���|�I�u�W�F�N�g   TO  �v�|�X�֔ԍ�
-048900         MOVE   �v�|�X�֔ԍ��P                       TO  ����|�X�֔ԍ��P
-049000         MOVE   �v�|�X�֔ԍ��Q                       TO  ����|�X�֔ԍ��Q
-049100         MOVE   �Z��        OF  �Z���|�I�u�W�F�N�g   TO  ����|�Z��
-049200*
-049300         WRITE  �o�̓��R�[�h    FROM  ����f�[�^  AFTER  2
-049400     END-IF.
-049500*
-049600     SET  ���ʁ|�I�u�W�F�N�g   TO
-049700            �]�ƈ������|�I�u�W�F�N�g :: "NextElement-Get".
-049800     SET  �]�ƈ��|�I�u�W�F�N�g TO  ���ʁ|�I�u�W�F�N�g AS AllMember-class.
-049900 ��������o��.
-050000     EXIT.
-050100*
-050200   END METHOD  Print-address.
-050300*
-050400  END OBJECT.
-050500 END CLASS   Control-member-class.
+041200     02                       PIC N(03)  VALUE  NC"���@��".
+041300     02                       PIC X(14)  VALUE  SPACE.
+041400     02                       PIC N(03)  VALUE  NC"�Z�@��".
+041500     02                       PIC X(80)  VALUE  SPACE.
+041600   01  ����f�[�^.
+041700     02                       PIC X(05)  VALUE  SPACE.
+041800     02  ����|�]�ƈ��ԍ�     PIC 9(04).
+041900     02                       PIC X(10)  VALUE  SPACE.
+042000     02  ����|����           PIC N(08).
+042100     02                       PIC X(04)  VALUE  SPACE.
+042200     02  ����|�X�֔ԍ�.
+042300        03  ����|�X�֔ԍ��P  PIC X(03).
+042400        03                    PIC X(01)  VALUE  "-".
+042500        03  ����|�X�֔ԍ��Q  PIC X(04).
+042600     02                       PIC X(02)  VALUE  SPACE.
+042700     02  ����|�Z��           PIC N(20).
+042800     02                       PIC X(28)  VALUE  SPACE.
+042900*
+043000   01  �]�ƈ��|�I�u�W�F�N�g   USAGE  OBJECT REFERENCE  AllMember-class.
+043100   01  �Z���|�I�u�W�F�N�g     USAGE  OBJECT REFERENCE  Address-class.
+043200   01  ���ʁ|�I�u�W�F�N�g     USAGE  OBJECT REFERENCE.
+043300   01  �v�|�E��               PIC 9(01).
+043400   01  �v�|�X�֔ԍ�.
+043500     02  �v�|�X�֔ԍ��P       PIC X(03).
+043600     02  �v�|�X�֔ԍ��Q       PIC X(04).
+043700   LINKAGE SECTION.
+043800   01  �k�|�E���I��           PIC 9(01).
+043900   01  �q�|���A�l             PIC 9(04)  COMP.
+044000   PROCEDURE DIVISION
+044100     USING  �k�|�E���I��
+044200     RETURNING  �q�|���A�l.
+044300*
+044400         SET  ���ʁ|�I�u�W�F�N�g    TO
+044500                �]�ƈ������|�I�u�W�F�N�g :: "FirstElement-Get"
+044600         SET  �]�ƈ��|�I�u�W�F�N�g  TO
+044700                ���ʁ|�I�u�W�F�N�g AS AllMember-class
+044800*
+044900         IF   �]�ƈ��|�I�u�W�F�N�g  NOT =  NULL
+045000           OPEN  OUTPUT  ����t�@�C��
+045100           PERFORM  �w�b�_�[�o�͏���
+045200           PERFORM  �������
+045300                  UNTIL  �]�ƈ��|�I�u�W�F�N�g  =  NULL
+045400           CLOSE  ����t�@�C��
+045500         END-IF
+045600         EXIT METHOD.
+045700*=======================================================================
+045800*  �w�b�_�[�o�͏���
+045900*
+046000*�i�P�j�I�����ꂽ�E���ɑ΂���Z���^�́C�w�b�_�[�������������B
+046100*=======================================================================
+046200 �w�b�_�[�o�͏���         SECTION.
+046300*
+046400     INITIALIZE ����w�b�_�P ����w�b�_�Q.
+046500*
+046600     IF  �k�|�E���I��  =  1
+046700     THEN
+046800         MOVE  NC"�Ǘ���"    TO  ����|���o��
+046900     END-IF.
+047000     IF  �k�|�E���I��  =  2
+047100     THEN
+047200         MOVE  NC"��ʎЈ�"  TO  ����|���o��
+047300     END-IF.
+047400     WRITE  �o�̓��R�[�h  FROM  ����w�b�_�P  AFTER  PAGE.
+047500     WRITE  �o�̓��R�[�h  FROM  ����w�b�_�Q  AFTER  2.
+047600*
+047700 �w�b�_�[�o�͏����o��.
+047800     EXIT.
+047900*
+048000*=======================================================================
+048100*  �������
+048200*
+048300*�i�P�j��������]�ƈ��I�u�W�F�N�g�������Q�Ƃ��C�ΏۂƂȂ�E���ł���Ώ�
+048400*�@�@������R�[�h�ɐݒ肵�C����t�@�C���ɏ������ށB
+048500*=======================================================================
+048600 �������         SECTION.
+048700     INITIALIZE ����f�[�^.
+048800*
+048900     INVOKE  �]�ƈ��|�I�u�W�F�N�g  "Get-print-info"
+049000      USING  ����|�]�ƈ��ԍ�
+049100             ����|����
+049200             �v�|�E��
+049300             �Z���|�I�u�W�F�N�g
+049400
+049500     IF  (�k�|�E���I��  =  1  AND  �v�|�E��  =  1)  OR
+049600         (�k�|�E���I��  =  2  AND  �v�|�E��  =  2)
+049700     THEN
+049800         MOVE   �X�֔ԍ�    OF  �Z���|�I�u�W�F�N�g   TO  �v�|�X�֔ԍ�
+049900         MOVE   �v�|�X�֔ԍ��P                       TO  ����|�X�֔ԍ��P
+050000         MOVE   �v�|�X�֔ԍ��Q                       TO  ����|�X�֔ԍ��Q
+050100         MOVE   �Z��        OF  �Z���|�I�u�W�F�N�g   TO  ����|�Z��
+050200*
+050300         WRITE  �o�̓��R�[�h    FROM  ����f�[�^  AFTER  2
+050400     END-IF.
+050500*
+050600     SET  ���ʁ|�I�u�W�F�N�g   TO
+050700            �]�ƈ������|�I�u�W�F�N�g :: "NextElement-Get".
+050800     SET  �]�ƈ��|�I�u�W�F�N�g TO  ���ʁ|�I�u�W�F�N�g AS AllMember-class.
+050900 ��������o��.
+051000     EXIT.
+051100*
+051200   END METHOD  Print-address.
+051300*
+051310*=======================================================================
+051320*　職級別ソート済住所印刷メソッド（Print-address-sorted）
+051330*
+051340*　　Print-addressと同じ従業員一覧を対象に，職級（管理者／一般社員）
+051350*　　で絞り込んだうえで郵便番号の昇順にソートし，印刷ファイル
+051360*　　（PRINTER）またはCSVファイルのいずれかへ出力する。
+051370*
+051380*　〇入力：　選択区分         (PIC 9(01))　1：管理者　2：一般社員
+051390*　　　　　　出力先区分       (PIC 9(01))　1：印刷ファイル　2：CSVファイル
+051400*　〇出力：　戻り値           (PIC 9(04) COMP)
+051410*            0 : 出力成功
+051420*            1 : 出力失敗（該当従業員なし）
+051430*=======================================================================
+051440   METHOD-ID.  Print-address-sorted.
+051450   ENVIRONMENT     DIVISION.
+051460   INPUT-OUTPUT    SECTION.
+051470   FILE-CONTROL.
+051480       SELECT  住所印刷ファイル  ASSIGN  TO  PRINTER.
+051490       SELECT  住所ＣＳＶファイル  ASSIGN  TO  "ADDRESS.CSV"
+051500                 ORGANIZATION  IS  LINE SEQUENTIAL.
+051510       SELECT  住所ソートファイル  ASSIGN  TO  "ADDRWORK.TMP".
+051520   DATA DIVISION.
+051530   FILE            SECTION.
+051540   FD  住所印刷ファイル.
+051550   01  住所印刷レコード          PIC X(125).
+051560   FD  住所ＣＳＶファイル.
+051570   01  住所ＣＳＶレコード        PIC X(200).
+051580   SD  住所ソートファイル.
+051590   01  住所ソートレコード.
+051600       02  ソート郵便番号        PIC X(07).
+051610       02  ソート従業員番号      PIC 9(04).
+051620       02  ソート氏名            PIC N(08).
+051630       02  ソート住所            PIC N(20).
+051640   WORKING-STORAGE SECTION.
+051650   01  印刷ヘッダー１.
+051660       02                        PIC X(05)  VALUE  SPACE.
+051670       02                        PIC N(02)  VALUE  NC"職級".
+051680       02  見出し－区分名        PIC N(04)  VALUE  SPACE.
+051690       02                        PIC N(05)  VALUE  NC"住所録　（郵便番号順）".
+051700       02                        PIC X(78)  VALUE  SPACE.
+051710   01  印刷明細行.
+051720       02                        PIC X(05)  VALUE  SPACE.
+051730       02  明細－郵便番号        PIC X(03).
+051740       02                        PIC X(01)  VALUE  "-".
+051750       02  明細－郵便番号２      PIC X(04).
+051760       02                        PIC X(02)  VALUE  SPACE.
+051770       02  明細－従業員番号２    PIC 9(04).
+051780       02                        PIC X(04)  VALUE  SPACE.
+051790       02  明細－氏名２          PIC N(08).
+051800       02                        PIC X(04)  VALUE  SPACE.
+051810       02  明細－住所２          PIC N(20).
+051820       02                        PIC X(60)  VALUE  SPACE.
+051830   01  �]�ƈ��|�I�u�W�F�N�g   USAGE  OBJECT REFERENCE  AllMember-class.
+051840   01  �Z���|�I�u�W�F�N�g     USAGE  OBJECT REFERENCE  Address-class.
+051850   01  検索結果オブジェクト      USAGE  OBJECT REFERENCE.
+051860   01  対象従業員番号            PIC 9(04).
+051870   01  対象氏名                  PIC N(08).
+051880   01  対象区分                  PIC 9(01).
+051890   01  対象郵便番号.
+051900       02  対象郵便番号１        PIC X(03).
+051910       02  対象郵便番号２        PIC X(04).
+051920   01  該当件数                  PIC 9(04)  VALUE  0.
+051930   LINKAGE SECTION.
+051940   01  選択区分                  PIC 9(01).
+051950   01  出力先区分                PIC 9(01).
+051960   01  �q�|���A�l   PIC 9(04)  COMP.
+051970   PROCEDURE DIVISION
+051980     USING  選択区分
+051990            出力先区分
+052000     RETURNING  �q�|���A�l.
+052010*
+052020       MOVE  0  TO  該当件数
+052030       SORT  住所ソートファイル
+052040         ASCENDING KEY  ソート郵便番号
+052050         INPUT PROCEDURE   住所ソート入力処理
+052060         OUTPUT PROCEDURE  住所ソート出力処理.
+052070*
+052080       IF  該当件数  =  0
+052090       THEN
+052100           MOVE  1  TO  �q�|���A�l
+052110       ELSE
+052120           MOVE  0  TO  �q�|���A�l
+052130       END-IF.
+052140       EXIT METHOD.
+052150*=======================================================================
+052160*  住所ソート入力処理
+052170*
+052180*（１）従業員一覧全件を読み，選択区分に一致する従業員のみ，郵便番号
+052190*　　　を先頭に組み立てたソートレコードをRELEASEする。
+052200*=======================================================================
+052210 住所ソート入力処理     SECTION.
+052220*
+052230     SET  検索結果オブジェクト  TO
+052240            �]�ƈ������|�I�u�W�F�N�g :: "FirstElement-Get"
+052250     SET  �]�ƈ��|�I�u�W�F�N�g  TO
+052260            検索結果オブジェクト  AS  AllMember-class
+052270     PERFORM  住所ソート対象抽出  UNTIL  �]�ƈ��|�I�u�W�F�N�g  =  NULL.
+052280*
+052290 住所ソート入力処理出口.
+052300     EXIT.
+052310*=======================================================================
+052320*  住所ソート対象抽出
+052330*=======================================================================
+052340 住所ソート対象抽出     SECTION.
+052350*
+052360     INVOKE  �]�ƈ��|�I�u�W�F�N�g  "Get-print-info"
+052370      USING  対象従業員番号
+052380             対象氏名
+052390             対象区分
+052400             �Z���|�I�u�W�F�N�g.
+052410*
+052420     IF  対象区分  =  選択区分
+052430     THEN
+052440         MOVE  �X�֔ԍ�  OF  �Z���|�I�u�W�F�N�g  TO  対象郵便番号
+052450         MOVE  対象郵便番号１                  TO  ソート郵便番号(1:3)
+052460         MOVE  対象郵便番号２                  TO  ソート郵便番号(4:4)
+052470         MOVE  対象従業員番号                  TO  ソート従業員番号
+052480         MOVE  対象氏名                        TO  ソート氏名
+052490         MOVE  �Z��  OF  �Z���|�I�u�W�F�N�g  TO  ソート住所
+052500         RELEASE  住所ソートレコード
+052510         ADD  1  TO  該当件数
+052520     END-IF.
+052530*
+052540     SET  検索結果オブジェクト  TO
+052550            �]�ƈ������|�I�u�W�F�N�g :: "NextElement-Get".
+052560     SET  �]�ƈ��|�I�u�W�F�N�g  TO
+052570            検索結果オブジェクト  AS  AllMember-class.
+052580*
+052590 住所ソート対象抽出出口.
+052600     EXIT.
+052610*=======================================================================
+052620*  住所ソート出力処理
+052630*
+052640*（１）該当件数が0件なら何も出力しない。
+052650*（２）出力先区分に従って印刷ファイルまたはCSVファイルへ出力する。
+052660*=======================================================================
+052670 住所ソート出力処理     SECTION.
+052680*
+052690     IF  該当件数  =  0
+052700     THEN
+052710         GO  TO  住所ソート出力処理出口
+052720     END-IF.
+052730*
+052740     EVALUATE  出力先区分
+052750     WHEN  2
+052760         OPEN  OUTPUT  住所ＣＳＶファイル
+052770         PERFORM  住所ソートＣＳＶ出力  UNTIL  1  =  2
+052780     WHEN  OTHER
+052790         OPEN  OUTPUT  住所印刷ファイル
+052800         PERFORM  住所ソート印刷出力  UNTIL  1  =  2
+052810     END-EVALUATE.
+052820*
+052830 住所ソート出力処理出口.
+052840     EXIT.
+052850*=======================================================================
+052860*  住所ソート印刷出力
+052870*=======================================================================
+052880 住所ソート印刷出力     SECTION.
+052890*
+052900     INITIALIZE  印刷ヘッダー１.
+052910     IF  選択区分  =  1
+052920     THEN
+052930         MOVE  NC"管理者"    TO  見出し－区分名
+052940     ELSE
+052950         MOVE  NC"一般社員"  TO  見出し－区分名
+052960     END-IF.
+052970     WRITE  住所印刷レコード  FROM  印刷ヘッダー１  AFTER  PAGE.
+052980*
+052990     RETURN  住所ソートファイル
+053000         AT END
+053010             CLOSE  住所印刷ファイル
+053020             GO  TO  住所ソート印刷出力出口
+053030     END-RETURN.
+053040     PERFORM  UNTIL  1  =  2
+053050         MOVE  ソート郵便番号(1:3)    TO  明細－郵便番号
+053060         MOVE  ソート郵便番号(4:4)    TO  明細－郵便番号２
+053070         MOVE  ソート従業員番号        TO  明細－従業員番号２
+053080         MOVE  ソート氏名              TO  明細－氏名２
+053090         MOVE  ソート住所              TO  明細－住所２
+053100         WRITE  住所印刷レコード  FROM  印刷明細行  AFTER  2
+053110         RETURN  住所ソートファイル
+053120             AT END
+053130                 CLOSE  住所印刷ファイル
+053140                 GO  TO  住所ソート印刷出力出口
+053150         END-RETURN
+053160     END-PERFORM.
+053170*
+053180 住所ソート印刷出力出口.
+053190     EXIT.
+053200*=======================================================================
+053210*  住所ソートＣＳＶ出力
+053220*=======================================================================
+053230 住所ソートＣＳＶ出力     SECTION.
+053240*
+053250     RETURN  住所ソートファイル
+053260         AT END
+053270             CLOSE  住所ＣＳＶファイル
+053280             GO  TO  住所ソートＣＳＶ出力出口
+053290     END-RETURN.
+053300     PERFORM  UNTIL  1  =  2
+053310         STRING  ソート郵便番号(1:3)    DELIMITED BY SIZE
+053320                 "-"                     DELIMITED BY SIZE
+053330                 ソート郵便番号(4:4)    DELIMITED BY SIZE
+053340                 ","                     DELIMITED BY SIZE
+053350                 ソート従業員番号        DELIMITED BY SIZE
+053360                 ","                     DELIMITED BY SIZE
+053370                 ソート氏名              DELIMITED BY SIZE
+053380                 ","                     DELIMITED BY SIZE
+053390                 ソート住所              DELIMITED BY SIZE
+053400            INTO  住所ＣＳＶレコード
+053410         WRITE  住所ＣＳＶレコード
+053420         RETURN  住所ソートファイル
+053430             AT END
+053440                 CLOSE  住所ＣＳＶファイル
+053450                 GO  TO  住所ソートＣＳＶ出力出口
+053460         END-RETURN
+053470     END-PERFORM.
+053480*
+053490 住所ソートＣＳＶ出力出口.
+053500     EXIT.
+053510*
+053520   END METHOD  Print-address-sorted.
+053530*
+053540*=======================================================================
+053550*　管理者職務手当変更メソッド（Update-allowance）
+053560*
+053570*　　指定された従業員番号の管理者について，職務手当の値を変更する。
+053580*　　変更のたびに，変更前後の値を監査ログファイルへ記録する。
+053590*
+053600*　〇入力：　従業員番号     (PIC 9(04))
+053610*　　　　　　新職務手当     (PIC 9(06))
+053620*　〇出力：　戻り値         (PIC 9(04) COMP)
+053630*            0 : 変更成功
+053640*            1 : 変更失敗（該当者なし，または管理者でない）
+053645*            2 : 変更失敗（監査ログファイルのオープンに失敗）
+053650*=======================================================================
+053660   METHOD-ID.  Update-allowance.
+053670   DATA DIVISION.
+053680   WORKING-STORAGE SECTION.
+053690   01  結果－オブジェクト    USAGE  OBJECT REFERENCE.
+053700   01  �]�ƈ��|�I�u�W�F�N�g  USAGE  OBJECT REFERENCE  AllMember-class.
+053710   01  �Ǘ��ҁ|�I�u�W�F�N�g  USAGE  OBJECT REFERENCE  Manager-class.
+053720   01  �k�|����          PIC N(08).
+053730   01  �k�|���ДN����    PIC X(08).
+053740   01  �k�|�ގДN����    PIC X(08).
+053750   01  �k�|�E��          PIC 9(01).
+053760   01  �k�|��{��        PIC 9(08).
+053770   01  �Z���|�I�u�W�F�N�g  USAGE  OBJECT REFERENCE  Address-class.
+053780   LINKAGE SECTION.
+053790   01  �k�|�]�ƈ��ԍ�  PIC 9(04).
+053800   01  �w�|�]�ƈ��ԍ�  REDEFINES �k�|�]�ƈ��ԍ�  PIC X(04).
+053810   01  �k�|���ʎ蓖  PIC 9(06).
+053820   01  �q�|���A�l      PIC 9(04)  COMP.
+053830   PROCEDURE DIVISION
+053840     USING  �k�|�]�ƈ��ԍ�
+053850            �k�|���ʎ蓖
+053860     RETURNING  �q�|���A�l.
+053870*
+053880       SET  結果－オブジェクト  TO
+053890            �]�ƈ������|�I�u�W�F�N�g :: "Element-Get" (�w�|�]�ƈ��ԍ�)
+053900       IF   結果－オブジェクト  =  NULL
+053910       THEN
+053920           MOVE  1  TO  �q�|���A�l
+053930           EXIT METHOD
+053940       END-IF
+053950       SET  �]�ƈ��|�I�u�W�F�N�g  TO  結果－オブジェクト  AS  AllMember-class
+053960       INVOKE  �]�ƈ��|�I�u�W�F�N�g  "Get-member-info"
+053970          USING  �k�|����
+053980                 �k�|���ДN����
+053990                 �k�|�ގДN����
+054000                 �k�|�E��
+054010                 �k�|��{��
+054020                 �Z���|�I�u�W�F�N�g
+054030               .
+054040       IF   �k�|�E��  NOT =  1
+054050       THEN
+054060           MOVE  1  TO  �q�|���A�l
+054070           EXIT METHOD
+054080       END-IF
+054090       SET  �Ǘ��ҁ|�I�u�W�F�N�g  TO  結果－オブジェクト  AS  Manager-class.
+054100*
+054110       OPEN  EXTEND  管理者監査ログファイル.
+054120       IF  ログオープン成功  THEN
+054130         MOVE  FUNCTION CURRENT-DATE(1:14)  TO  ログ日時
+054140         MOVE  �k�|�]�ƈ��ԍ�          TO  従業員番号
+054150         MOVE  ���ʎ蓖  OF  �Ǘ��ҁ|�I�u�W�F�N�g
+054160                TO  変更前職務手当
+054170         MOVE  �k�|���ʎ蓖  TO  変更後職務手当
+054180         WRITE  管理者監査ログレコード
+054190         CLOSE  管理者監査ログファイル
+054195         MOVE  �k�|���ʎ蓖  TO  ���ʎ蓖
+054196                OF  �Ǘ��ҁ|�I�u�W�F�N�g
+054197         MOVE  0  TO  �q�|���A�l
+054198       ELSE
+054199         MOVE  2  TO  �q�|���A�l
+054200       END-IF.
+054250       EXIT METHOD.
+054260*
+054270   END METHOD Update-allowance.
+054280   END OBJECT.
+054290 END CLASS   Control-member-class.
