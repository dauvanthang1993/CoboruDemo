@@ -28,6 +28,24 @@
 002800   01  �X�֔ԍ�             PIC   X(007) PROPERTY.
 002900   01  �Z��                 PIC   N(020) PROPERTY.
 003000   PROCEDURE DIVISION.
-003100*
+003005*========================================================================
+003015*　郵便番号チェックメソッド
+003025*
+003035*　〇出力：　チェック区分  PIC X(1)
+003045*========================================================================
+003055   METHOD-ID.  PostalCodeCheck-method.
+003060   DATA DIVISION.
+003065   LINKAGE SECTION.
+003070    01  チェック区分        PIC   X(001).
+003075   PROCEDURE   DIVISION    RETURNING   チェック区分.
+003080*
+003085       IF  �X�֔ԍ�  IS NUMERIC
+003088       THEN
+003090            MOVE     "0"         TO     チェック区分
+003092       ELSE
+003094            MOVE     "1"         TO     チェック区分
+003096       END-IF.
+003098*
+003099   END METHOD PostalCodeCheck-method.
 003200   END OBJECT.
 003300  END CLASS Address-class.
